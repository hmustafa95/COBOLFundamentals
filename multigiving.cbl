@@ -1,20 +1,101 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    MULTIGIVING
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - INVENTORY
+      * DATE-WRITTEN.  04/13/2019
+      * DATE-COMPILED.
+      * REMARKS.       EXTENDS EACH STORE'S PRORATED SHIPMENT ALLOCATION
+      *                (WRITTEN BY DIVGIVINGPROG) BY THE PER-UNIT
+      *                FREIGHT RATE TO GET THAT STORE'S SHARE OF THE
+      *                FREIGHT BILL, USING MULTIPLY ... GIVING.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 04/13/2019 DO    ORIGINAL - TWO HARDCODED LITERALS MULTIPLIED.
+      * 08/09/2026 DO    REAL FREIGHT EXTENSION OVER THE PRORATION
+      *                  RESULT FILE PRODUCED BY DIVGIVINGPROG'S
+      *                  SHIPMENT ALLOCATION, INSTEAD OF ONE LITERAL
+      *                  MULTIPLY.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIGIVING.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - INVENTORY.
+       DATE-WRITTEN. 04/13/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRORATION-RESULT ASSIGN TO "PRORATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MG-PRORATE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRORATION-RESULT
+           RECORDING MODE IS F.
+       01  PRORATION-RESULT-RECORD.
+           05  PR-STORE-ID             PIC X(5).
+           05  FILLER                  PIC X(1).
+           05  PR-ALLOCATED-QUANTITY   PIC 9(5).
+           05  FILLER                  PIC X(69).
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(3) VALUE 10.
-       01 NUM-2 PIC 9(3) VALUE 6.
-       01 NUM-3 PIC 9(3).
+       COPY ABENDWS.
+
+       01  MG-PRORATE-STATUS           PIC X(02) VALUE "00".
+           88  MG-PRORATE-OK           VALUE "00".
+           88  MG-PRORATE-EOF          VALUE "10".
+
+       01  MG-SWITCHES.
+           05  MG-PRORATE-EOF-SWITCH   PIC X(01) VALUE "N".
+               88  MG-PRORATE-END      VALUE "Y".
+
+       01  MG-FREIGHT-RATE-PER-UNIT    PIC 9(3)V99 VALUE 6.00.
+       01  MG-FREIGHT-CHARGE           PIC 9(07)V99 VALUE 0.
+       01  MG-TOTAL-FREIGHT            PIC 9(09)V99 VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MULTIPLY NUM-1 BY NUM-2 GIVING NUM-3
-            DISPLAY NUM-3
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ALLOCATION
+               UNTIL MG-PRORATE-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PRORATION-RESULT
+           IF NOT MG-PRORATE-OK AND NOT MG-PRORATE-EOF
+               MOVE "MULTIGIV" TO AB-PROGRAM-ID
+               MOVE "PRORATE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE MG-PRORATE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           PERFORM 2900-READ-ALLOCATION.
+
+       2000-PROCESS-ALLOCATION.
+           MULTIPLY PR-ALLOCATED-QUANTITY BY MG-FREIGHT-RATE-PER-UNIT
+               GIVING MG-FREIGHT-CHARGE
+           ADD MG-FREIGHT-CHARGE TO MG-TOTAL-FREIGHT
+           DISPLAY "STORE " PR-STORE-ID " FREIGHT CHARGE: "
+               MG-FREIGHT-CHARGE
+           PERFORM 2900-READ-ALLOCATION.
+
+       2900-READ-ALLOCATION.
+           READ PRORATION-RESULT
+               AT END
+                   MOVE "Y" TO MG-PRORATE-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           DISPLAY "TOTAL FREIGHT BILLED: " MG-TOTAL-FREIGHT
+           CLOSE PRORATION-RESULT.
+
+       COPY ABENDPAR.
+
        END PROGRAM MULTIGIVING.
