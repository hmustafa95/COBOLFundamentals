@@ -1,21 +1,85 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    ONSIZEERR
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  04/06/2019
+      * DATE-COMPILED.
+      * REMARKS.       DEMONSTRATES THE DIVIDE ... ON SIZE ERROR TRAP
+      *                FOR A DIVIDE-BY-ZERO CONDITION.  THE CONDITION
+      *                IS LOGGED TO THE SYSTEM-WIDE EXCEPTION LOG SO
+      *                OPERATIONS HAS A RECORD OF IT AFTER THE RUN.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 04/06/2019 DO    ORIGINAL - DISPLAY-ONLY SIZE ERROR MESSAGE.
+      * 08/09/2026 DO    WRITE THE SIZE ERROR TO THE SHARED EXCEPTION
+      *                  LOG FILE INSTEAD OF JUST DISPLAYING IT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ONSIZEERR.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - OPERATIONS.
+       DATE-WRITTEN. 04/06/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OE-EXCPLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPTION-LOG
+           RECORDING MODE IS F.
+       01  EXCEPTION-LOG-RECORD.
+           COPY EXCPLOG.
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(3) VALUE 0.
-       01 NUM-2 PIC 9(3) VALUE 10.
-       01 NUM-3 PIC 9(3) VALUE 30.
-       01 NUM-4 PIC 9(3) VALUE 20.
+       01  OE-EXCPLOG-STATUS           PIC X(02) VALUE "00".
+           88  OE-EXCPLOG-OK           VALUE "00".
+
+       01  NUM-1 PIC 9(3) VALUE 0.
+       01  NUM-2 PIC 9(3) VALUE 10.
+       01  NUM-3 PIC 9(3) VALUE 30.
+       01  NUM-4 PIC 9(3) VALUE 20.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DIVIDE NUM-1 INTO NUM-2 GIVING NUM-3 REMAINDER NUM-4
-            ON SIZE ERROR DISPLAY "YOU CANNOT DIVIDE BY ZERO"
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COMPUTE-DIVISION
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN EXTEND EXCEPTION-LOG
+           IF NOT OE-EXCPLOG-OK
+               CLOSE EXCEPTION-LOG
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF.
+
+       2000-COMPUTE-DIVISION.
+           DIVIDE NUM-1 INTO NUM-2 GIVING NUM-3 REMAINDER NUM-4
+               ON SIZE ERROR
+                   DISPLAY "YOU CANNOT DIVIDE BY ZERO"
+                   PERFORM 2100-LOG-SIZE-ERROR
+           END-DIVIDE.
+
+       2100-LOG-SIZE-ERROR.
+           MOVE "ONSIZERR" TO EL-PROGRAM-NAME
+           MOVE "DIVIDE NUM-1 INTO NUM-2" TO EL-OPERATION
+           MOVE "NUM-1" TO EL-FIELD-NAME
+           MOVE NUM-1 TO EL-VALUE-1
+           MOVE NUM-2 TO EL-VALUE-2
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EL-LOG-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO EL-LOG-TIME
+           WRITE EXCEPTION-LOG-RECORD.
+
+       3000-TERMINATE.
+           CLOSE EXCEPTION-LOG.
+
        END PROGRAM ONSIZEERR.
