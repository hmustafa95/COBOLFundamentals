@@ -1,24 +1,257 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    SWITCHPROG2
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SALES
+      * DATE-WRITTEN.  03/16/2019
+      * DATE-COMPILED.
+      * REMARKS.       LOOKS UP EACH SALES TRANSACTION'S STATE AGAINST
+      *                A 50-STATE TERRITORY MASTER TO FIND ITS SALES
+      *                REGION AND COMMISSION RATE, THEN ACCUMULATES AND
+      *                REPORTS COMMISSION EARNED BY REGION.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 03/16/2019 DO    ORIGINAL - ONE HARDCODED STATE, TWO 88-LEVELS.
+      * 08/09/2026 DO    REPLACED THE HARDCODED STATE/88-LEVEL CHECK
+      *                  WITH A TERRITORY MASTER FILE COVERING ALL 50
+      *                  STATES AND A REGION-LEVEL COMMISSION REPORT.
+      * 08/09/2026 DO    REPLACED THE INLINE TERRITORY STATE-CODE
+      *                  COMPARE LOOP WITH A CALL TO THE SHARED
+      *                  CODECHECK SUBROUTINE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SWITCHPROG2.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - SALES.
+       DATE-WRITTEN. 03/16/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERRITORY-MASTER ASSIGN TO "TERRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SW-TERRFILE-STATUS.
+           SELECT SALES-TRANS ASSIGN TO "SALESTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SW-SALESTRN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TERRITORY-MASTER
+           RECORDING MODE IS F.
+       01  TERRITORY-RECORD.
+           05  TM-STATE-CODE           PIC X(02).
+           05  TM-REGION-CODE          PIC X(04).
+           05  TM-COMMISSION-RATE      PIC 9V999.
+           05  FILLER                  PIC X(71).
+
+       FD  SALES-TRANS
+           RECORDING MODE IS F.
+       01  SALES-TRANS-RECORD.
+           05  SL-STATE-CODE           PIC X(02).
+           05  SL-SALE-AMOUNT          PIC 9(07)V99.
+           05  FILLER                  PIC X(71).
+
        WORKING-STORAGE SECTION.
-       01 SALES-REGION PIC X(2) VALUE SPACES.
-           88 WEST-COAST VALUES "CA" "OR" "WA".
-           88 EAST-COAST VALUES "NY" "PA" "VA".
+       COPY ABENDWS.
+
+       01  SW-TERRFILE-STATUS          PIC X(02) VALUE "00".
+           88  SW-TERRFILE-OK          VALUE "00".
+           88  SW-TERRFILE-EOF         VALUE "10".
+       01  SW-SALESTRN-STATUS          PIC X(02) VALUE "00".
+           88  SW-SALESTRN-OK          VALUE "00".
+           88  SW-SALESTRN-EOF         VALUE "10".
+
+       01  SW-SWITCHES.
+           05  SW-SALES-EOF-SWITCH     PIC X(01) VALUE "N".
+               88  SW-SALES-END        VALUE "Y".
+
+       01  SW-COUNTERS.
+           05  SW-TERR-COUNT           PIC 9(03) COMP VALUE 0.
+           05  SW-MAX-TERR             PIC 9(03) COMP VALUE 50.
+           05  SW-FOUND-IDX            PIC 9(03) COMP VALUE 0.
+           05  SW-REGION-COUNT         PIC 9(03) COMP VALUE 0.
+           05  SW-MAX-REGION           PIC 9(03) COMP VALUE 20.
+           05  SW-REGION-IDX           PIC 9(03) COMP VALUE 0.
+           05  SW-REGION-FOUND-IDX     PIC 9(03) COMP VALUE 0.
+           05  SW-UNKNOWN-STATE-COUNT  PIC 9(05) COMP VALUE 0.
+
+       01  SW-TERRITORY-TABLE.
+           05  SW-TERRITORY-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON SW-TERR-COUNT
+                   INDEXED BY SW-TERR-TIDX.
+               10  SW-TM-STATE-CODE    PIC X(02).
+               10  SW-TM-REGION-CODE   PIC X(04).
+               10  SW-TM-COMMISSION-RATE PIC 9V999.
+
+       01  SW-REGION-TABLE.
+           05  SW-REGION-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON SW-REGION-COUNT
+                   INDEXED BY SW-REGION-TIDX.
+               10  SW-RT-REGION-CODE   PIC X(04).
+               10  SW-RT-SALES-TOTAL   PIC 9(09)V99 VALUE 0.
+               10  SW-RT-COMMISSION-TOTAL PIC 9(09)V99 VALUE 0.
+
+       01  SW-WORK-FIELDS.
+           05  SW-COMMISSION-AMOUNT    PIC 9(07)V99 VALUE 0.
+
+      *-----------------------------------------------------------------
+      * PARAMETERS FOR THE SHARED CODECHECK VALID-CODE-LIST SUBROUTINE.
+      * THE STATE CODE IS THE FIRST FIELD OF EACH SW-TERRITORY-ENTRY,
+      * SO CODECHECK CAN SCAN THE TABLE AS A FLAT BUFFER WITHOUT
+      * NEEDING TO KNOW ABOUT THE REGION CODE AND COMMISSION RATE
+      * FIELDS THAT FOLLOW IT IN EACH ENTRY.
+      *-----------------------------------------------------------------
+       01  SW-CB-CODE-LENGTH           PIC 9(02) COMP VALUE 2.
+       01  SW-CB-ENTRY-WIDTH           PIC 9(03) COMP VALUE 10.
+       01  SW-CB-FOUND-FLAG            PIC X(01).
+           88  SW-CB-CODE-FOUND        VALUE "Y".
+           88  SW-CB-CODE-NOT-FOUND    VALUE "N".
+       01  SW-CB-FOUND-ENTRY           PIC 9(05) COMP VALUE 0.
+       01  SW-CB-VALID-CODE-COUNT      PIC 9(05) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE "CA" TO SALES-REGION
-            IF WEST-COAST
-                DISPLAY "WEST COAST"
-            ELSE
-                DISPLAY "EAST COAST"
-            END-IF.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SALES-TRANS
+               UNTIL SW-SALES-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-TERRITORY-MASTER
+           OPEN INPUT SALES-TRANS
+           IF NOT SW-SALESTRN-OK AND NOT SW-SALESTRN-EOF
+               MOVE "SWITCHP2" TO AB-PROGRAM-ID
+               MOVE "SALESTRN" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE SW-SALESTRN-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           PERFORM 2900-READ-SALES-RECORD.
+
+       1100-LOAD-TERRITORY-MASTER.
+           MOVE 1 TO SW-TERR-COUNT
+           OPEN INPUT TERRITORY-MASTER
+           IF NOT SW-TERRFILE-OK AND NOT SW-TERRFILE-EOF
+               MOVE "SWITCHP2" TO AB-PROGRAM-ID
+               MOVE "TERRFILE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE SW-TERRFILE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1110-READ-TERRITORY-RECORD
+               PERFORM 1120-STORE-TERRITORY-RECORD
+                   UNTIL SW-TERRFILE-EOF
+                       OR SW-TERR-COUNT > SW-MAX-TERR
+           END-IF
+           CLOSE TERRITORY-MASTER
+           IF SW-TERR-COUNT > 1
+               SUBTRACT 1 FROM SW-TERR-COUNT
+           ELSE
+               MOVE 0 TO SW-TERR-COUNT
+           END-IF.
+
+       1110-READ-TERRITORY-RECORD.
+           READ TERRITORY-MASTER
+               AT END
+                   SET SW-TERRFILE-EOF TO TRUE
+           END-READ.
+
+       1120-STORE-TERRITORY-RECORD.
+           MOVE TM-STATE-CODE
+               TO SW-TM-STATE-CODE (SW-TERR-COUNT)
+           MOVE TM-REGION-CODE
+               TO SW-TM-REGION-CODE (SW-TERR-COUNT)
+           MOVE TM-COMMISSION-RATE
+               TO SW-TM-COMMISSION-RATE (SW-TERR-COUNT)
+           ADD 1 TO SW-TERR-COUNT
+           PERFORM 1110-READ-TERRITORY-RECORD.
+
+       2000-PROCESS-SALES-TRANS.
+           PERFORM 2100-LOOKUP-TERRITORY
+           IF SW-FOUND-IDX = 0
+               DISPLAY "SWITCHPROG2: NO TERRITORY ON FILE FOR STATE "
+                   SL-STATE-CODE
+               ADD 1 TO SW-UNKNOWN-STATE-COUNT
+           ELSE
+               COMPUTE SW-COMMISSION-AMOUNT ROUNDED =
+                   SL-SALE-AMOUNT * SW-TM-COMMISSION-RATE (SW-FOUND-IDX)
+               PERFORM 2200-ACCUMULATE-REGION-TOTAL
+           END-IF
+           PERFORM 2900-READ-SALES-RECORD.
+
+       2100-LOOKUP-TERRITORY.
+           MOVE SW-TERR-COUNT TO SW-CB-VALID-CODE-COUNT
+           CALL "CODECHECK" USING SL-STATE-CODE SW-CB-CODE-LENGTH
+               SW-CB-ENTRY-WIDTH SW-CB-VALID-CODE-COUNT
+               SW-TERRITORY-TABLE SW-CB-FOUND-FLAG SW-CB-FOUND-ENTRY
+           IF SW-CB-CODE-FOUND
+               MOVE SW-CB-FOUND-ENTRY TO SW-FOUND-IDX
+           ELSE
+               MOVE 0 TO SW-FOUND-IDX
+           END-IF.
+
+       2200-ACCUMULATE-REGION-TOTAL.
+           PERFORM 2210-FIND-REGION-ENTRY
+           IF SW-REGION-FOUND-IDX = 0
+               IF SW-REGION-COUNT >= SW-MAX-REGION
+                   DISPLAY "SWITCHPROG2: REGION TABLE FULL, REGION "
+                       SW-TM-REGION-CODE (SW-FOUND-IDX) " DROPPED"
+               ELSE
+                   ADD 1 TO SW-REGION-COUNT
+                   MOVE SW-TM-REGION-CODE (SW-FOUND-IDX)
+                       TO SW-RT-REGION-CODE (SW-REGION-COUNT)
+                   MOVE SL-SALE-AMOUNT
+                       TO SW-RT-SALES-TOTAL (SW-REGION-COUNT)
+                   MOVE SW-COMMISSION-AMOUNT
+                       TO SW-RT-COMMISSION-TOTAL (SW-REGION-COUNT)
+               END-IF
+           ELSE
+               ADD SL-SALE-AMOUNT
+                   TO SW-RT-SALES-TOTAL (SW-REGION-FOUND-IDX)
+               ADD SW-COMMISSION-AMOUNT
+                   TO SW-RT-COMMISSION-TOTAL (SW-REGION-FOUND-IDX)
+           END-IF.
+
+       2210-FIND-REGION-ENTRY.
+           MOVE 0 TO SW-REGION-FOUND-IDX
+           PERFORM 2220-COMPARE-REGION-ENTRY
+               VARYING SW-REGION-IDX FROM 1 BY 1
+               UNTIL SW-REGION-IDX > SW-REGION-COUNT
+                   OR SW-REGION-FOUND-IDX NOT = 0.
+
+       2220-COMPARE-REGION-ENTRY.
+           IF SW-RT-REGION-CODE (SW-REGION-IDX)
+                   = SW-TM-REGION-CODE (SW-FOUND-IDX)
+               MOVE SW-REGION-IDX TO SW-REGION-FOUND-IDX
+           END-IF.
+
+       2900-READ-SALES-RECORD.
+           READ SALES-TRANS
+               AT END
+                   MOVE "Y" TO SW-SALES-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           IF SW-REGION-COUNT > 0
+               PERFORM 3100-DISPLAY-REGION-TOTAL
+                   VARYING SW-REGION-IDX FROM 1 BY 1
+                   UNTIL SW-REGION-IDX > SW-REGION-COUNT
+           END-IF
+           DISPLAY "TRANSACTIONS WITH UNKNOWN STATE: "
+               SW-UNKNOWN-STATE-COUNT
+           CLOSE SALES-TRANS.
+
+       3100-DISPLAY-REGION-TOTAL.
+           DISPLAY "REGION " SW-RT-REGION-CODE (SW-REGION-IDX)
+               " SALES: " SW-RT-SALES-TOTAL (SW-REGION-IDX)
+               " COMMISSION: " SW-RT-COMMISSION-TOTAL (SW-REGION-IDX).
+
+       COPY ABENDPAR.
+
        END PROGRAM SWITCHPROG2.
