@@ -1,21 +1,172 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    PERFORMPROG2
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - PRINT SERVICES
+      * DATE-WRITTEN.  06/15/2019
+      * DATE-COMPILED.
+      * REMARKS.       DRIVES THE PRINT LOOP FROM A REAL PRINT
+      *                TRANSACTION FILE INSTEAD OF A FIXED PERFORM
+      *                COUNT, AND WRITES A CHECKPOINT RECORD EVERY FEW
+      *                RECORDS SO AN ABENDED RUN RESTARTS AFTER THE
+      *                LAST CHECKPOINT INSTEAD OF REPROCESSING THE
+      *                FILE FROM THE TOP.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 06/15/2019 DO    ORIGINAL - PERFORM 200-PRINT 5 TIMES, NO FILE.
+      * 08/09/2026 DO    REPLACED THE FIXED COUNT WITH A PRINT
+      *                  TRANSACTION FILE AND ADDED CHECKPOINT/RESTART
+      *                  SUPPORT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORMPROG2.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - PRINT SERVICES.
+       DATE-WRITTEN. 06/15/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-TRANS ASSIGN TO "PRINTTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PP-PRINTTRN-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PP-CHKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRINT-TRANS
+           RECORDING MODE IS F.
+       01  PRINT-TRANS-RECORD.
+           05  PT-LINE-TEXT            PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD-COUNT    PIC 9(07).
+
        WORKING-STORAGE SECTION.
-       01 NUM-COUNT PIC 9(2) VALUE 0.
+       COPY ABENDWS.
+
+       01  PP-PRINTTRN-STATUS          PIC X(02) VALUE "00".
+           88  PP-PRINTTRN-OK          VALUE "00".
+           88  PP-PRINTTRN-EOF         VALUE "10".
+       01  PP-CHKPOINT-STATUS          PIC X(02) VALUE "00".
+           88  PP-CHKPOINT-OK          VALUE "00".
+           88  PP-CHKPOINT-EOF         VALUE "10".
+
+       01  PP-COUNTERS.
+           05  PP-CHECKPOINT-INTERVAL  PIC 9(07) COMP VALUE 5.
+           05  PP-RESTART-COUNT        PIC 9(07) COMP VALUE 0.
+           05  PP-RECORDS-THIS-RUN     PIC 9(07) COMP VALUE 0.
+           05  PP-RUNNING-COUNT        PIC 9(07) COMP VALUE 0.
+           05  PP-CHECKPOINT-TEST      PIC 9(07) COMP VALUE 0.
+           05  PP-SKIP-IDX             PIC 9(07) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            100-PARAGRAPH.
-                PERFORM 200-PRINT 5 TIMES
-                STOP RUN.
-            200-PRINT.
-                COMPUTE NUM-COUNT = NUM-COUNT + 1
-                DISPLAY NUM-COUNT.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PRINT-TRANS
+               UNTIL PP-PRINTTRN-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CHECKPOINT
+           OPEN INPUT PRINT-TRANS
+           IF NOT PP-PRINTTRN-OK AND NOT PP-PRINTTRN-EOF
+               MOVE "PERFPRG2" TO AB-PROGRAM-ID
+               MOVE "PRINTTRN" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE PP-PRINTTRN-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1200-SKIP-TO-RESTART-POINT
+               PERFORM 2900-READ-PRINT-TRANS
+           END-IF.
+
+       1100-READ-CHECKPOINT.
+           MOVE 0 TO PP-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF PP-CHKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET PP-CHKPOINT-EOF TO TRUE
+               END-READ
+               IF NOT PP-CHKPOINT-EOF
+                   MOVE CK-LAST-RECORD-COUNT TO PP-RESTART-COUNT
+                   DISPLAY "PERFORMPROG2: RESTARTING AFTER RECORD "
+                       PP-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "PERFORMPROG2: NO CHECKPOINT FOUND, "
+                   "STARTING FROM THE BEGINNING OF PRINTTRN"
+           END-IF.
+
+       1200-SKIP-TO-RESTART-POINT.
+           IF PP-RESTART-COUNT > 0
+               PERFORM 1210-SKIP-ONE-RECORD
+                   VARYING PP-SKIP-IDX FROM 1 BY 1
+                   UNTIL PP-SKIP-IDX > PP-RESTART-COUNT
+                       OR PP-PRINTTRN-EOF
+           END-IF.
+
+       1210-SKIP-ONE-RECORD.
+           READ PRINT-TRANS
+               AT END
+                   SET PP-PRINTTRN-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-PRINT-TRANS.
+           ADD 1 TO PP-RECORDS-THIS-RUN
+           COMPUTE PP-RUNNING-COUNT =
+               PP-RESTART-COUNT + PP-RECORDS-THIS-RUN
+           DISPLAY PP-RUNNING-COUNT ": " PT-LINE-TEXT
+           DIVIDE PP-RUNNING-COUNT BY PP-CHECKPOINT-INTERVAL
+               GIVING PP-CHECKPOINT-TEST
+               REMAINDER PP-CHECKPOINT-TEST
+           IF PP-CHECKPOINT-TEST = 0
+               PERFORM 2100-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2900-READ-PRINT-TRANS.
+
+       2100-WRITE-CHECKPOINT.
+           MOVE PP-RUNNING-COUNT TO CK-LAST-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT PP-CHKPOINT-OK
+               MOVE "PERFPRG2" TO AB-PROGRAM-ID
+               MOVE "CHKPOINT" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE PP-CHKPOINT-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "PERFORMPROG2: CHECKPOINT WRITTEN AT RECORD "
+               PP-RUNNING-COUNT.
+
+       2900-READ-PRINT-TRANS.
+           READ PRINT-TRANS
+               AT END
+                   SET PP-PRINTTRN-EOF TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           PERFORM 3100-CLEAR-CHECKPOINT
+           CLOSE PRINT-TRANS
+           DISPLAY "RECORDS PROCESSED THIS RUN: " PP-RECORDS-THIS-RUN
+           DISPLAY "TOTAL RECORDS PROCESSED: " PP-RUNNING-COUNT.
+
+       3100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       COPY ABENDPAR.
+
        END PROGRAM PERFORMPROG2.
