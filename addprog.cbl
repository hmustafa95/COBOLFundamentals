@@ -1,21 +1,131 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    ADDPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - BILLING
+      * DATE-WRITTEN.  08/10/2019
+      * DATE-COMPILED.
+      * REMARKS.       ACCUMULATES A RUNNING CONTROL TOTAL AND A HASH
+      *                TOTAL ACROSS EVERY DETAIL RECORD ON THE
+      *                TRANSACTION FILE, THEN CHECKS BOTH AGAINST THE
+      *                COUNT AND HASH TOTAL CARRIED ON THE BATCH'S
+      *                HEADER RECORD SO AN OUT-OF-BALANCE BATCH IS
+      *                CAUGHT BEFORE THE RUN IS TRUSTED.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/10/2019 DO    ORIGINAL - ADD NUM-1 NUM-2 NUM-3 TO NUM-4,
+      *                  FOUR LITERALS ACCUMULATED ONCE.
+      * 08/09/2026 DO    REBUILT AS A BATCH-TOTAL ACCUMULATOR OVER A
+      *                  TRANSACTION FILE WITH A HEADER RECORD, ADDED
+      *                  HASH-TOTAL BALANCING AGAINST THE HEADER.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADDPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - BILLING.
+       DATE-WRITTEN. 08/10/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSBAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AP-TRANSBAT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-FILE-RECORD.
+           05  TF-RECORD-TYPE          PIC X(01).
+               88  TF-HEADER-RECORD    VALUE "H".
+               88  TF-DETAIL-RECORD    VALUE "D".
+           05  TF-RECORD-BODY          PIC X(79).
+
+       01  TRANS-HEADER-RECORD REDEFINES TRANS-FILE-RECORD.
+           05  TH-RECORD-TYPE          PIC X(01).
+           05  TH-EXPECTED-COUNT       PIC 9(07).
+           05  TH-EXPECTED-HASH-TOTAL  PIC 9(09).
+           05  FILLER                  PIC X(63).
+
+       01  TRANS-DETAIL-RECORD REDEFINES TRANS-FILE-RECORD.
+           05  TD-RECORD-TYPE          PIC X(01).
+           05  TD-ACCOUNT-NUMBER       PIC 9(06).
+           05  TD-TRANS-AMOUNT         PIC 9(05)V99.
+           05  FILLER                  PIC X(66).
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(3) VALUE 10.
-       01 NUM-2 PIC 9(3) VALUE 15.
-       01 NUM-3 PIC 9(3) VALUE 5.
-       01 NUM-4 PIC 9(3) VALUE 11.
+       COPY ABENDWS.
+
+       01  AP-TRANSBAT-STATUS          PIC X(02) VALUE "00".
+           88  AP-TRANSBAT-OK          VALUE "00".
+           88  AP-TRANSBAT-EOF         VALUE "10".
+
+       01  AP-EXPECTED-COUNT           PIC 9(07) VALUE 0.
+       01  AP-EXPECTED-HASH-TOTAL      PIC 9(09) VALUE 0.
+       01  AP-DETAIL-COUNT             PIC 9(07) VALUE 0.
+       01  AP-RUNNING-TOTAL            PIC 9(09)V99 VALUE 0.
+       01  AP-COMPUTED-HASH-TOTAL      PIC 9(09) VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            ADD NUM-1 NUM-2 NUM-3 TO NUM-4.
-            DISPLAY NUM-4.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DETAIL-RECORD
+               UNTIL AP-TRANSBAT-EOF
+           PERFORM 3000-BALANCE-BATCH
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF NOT AP-TRANSBAT-OK AND NOT AP-TRANSBAT-EOF
+               MOVE "ADDPROG" TO AB-PROGRAM-ID
+               MOVE "TRANSBAT" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE AP-TRANSBAT-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 2900-READ-TRANS-RECORD
+               IF NOT AP-TRANSBAT-EOF AND TF-HEADER-RECORD
+                   MOVE TH-EXPECTED-COUNT TO AP-EXPECTED-COUNT
+                   MOVE TH-EXPECTED-HASH-TOTAL
+                       TO AP-EXPECTED-HASH-TOTAL
+                   PERFORM 2900-READ-TRANS-RECORD
+               END-IF
+           END-IF.
+
+       2000-PROCESS-DETAIL-RECORD.
+           IF TF-DETAIL-RECORD
+               ADD 1 TO AP-DETAIL-COUNT
+               ADD TD-TRANS-AMOUNT TO AP-RUNNING-TOTAL
+               ADD TD-ACCOUNT-NUMBER TO AP-COMPUTED-HASH-TOTAL
+           END-IF
+           PERFORM 2900-READ-TRANS-RECORD.
+
+       2900-READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END
+                   SET AP-TRANSBAT-EOF TO TRUE
+           END-READ.
+
+       3000-BALANCE-BATCH.
+           CLOSE TRANS-FILE
+           DISPLAY "DETAIL RECORDS PROCESSED: " AP-DETAIL-COUNT
+           DISPLAY "CONTROL TOTAL: " AP-RUNNING-TOTAL
+           DISPLAY "COMPUTED HASH TOTAL: " AP-COMPUTED-HASH-TOTAL
+           IF AP-DETAIL-COUNT = AP-EXPECTED-COUNT
+                   AND AP-COMPUTED-HASH-TOTAL = AP-EXPECTED-HASH-TOTAL
+               DISPLAY "BATCH BALANCED"
+           ELSE
+               DISPLAY "*** BATCH OUT OF BALANCE ***"
+               DISPLAY "EXPECTED COUNT: " AP-EXPECTED-COUNT
+               DISPLAY "EXPECTED HASH TOTAL: " AP-EXPECTED-HASH-TOTAL
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       COPY ABENDPAR.
+
        END PROGRAM ADDPROG.
