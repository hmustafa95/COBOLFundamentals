@@ -1,21 +1,114 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    COMP2PROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - FINANCE
+      * DATE-WRITTEN.  06/08/2019
+      * DATE-COMPILED.
+      * REMARKS.       RUNS THE SAME INTEREST CALCULATION THROUGH A
+      *                COMP-1 (SINGLE-PRECISION FLOAT) FIELD, A COMP-2
+      *                (DOUBLE-PRECISION FLOAT) FIELD, AND A PACKED
+      *                DECIMAL FIELD FOR A TABLE OF TEST AMOUNTS, THEN
+      *                REPORTS ANY CASE WHERE THE FLOATING-POINT
+      *                RESULTS DIVERGE FROM THE PACKED-DECIMAL RESULT
+      *                ONCE ALL THREE ARE ROUNDED TO THE PENNY.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 06/08/2019 DO    ORIGINAL - MOVE 125 INTO COMP-1 AND COMP-2,
+      *                  DISPLAY BOTH, NO ACTUAL COMPUTATION.
+      * 08/09/2026 DO    ADDED A TABLE OF TEST AMOUNTS, RAN THE SAME
+      *                  INTEREST COMPUTATION THROUGH COMP-1, COMP-2
+      *                  AND A PACKED-DECIMAL FIELD, AND REPORTED ANY
+      *                  ROUNDED-RESULT DIVERGENCE BETWEEN THEM.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMP2PROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - FINANCE.
+       DATE-WRITTEN. 06/08/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
        DATA DIVISION.
        FILE SECTION.
+
        WORKING-STORAGE SECTION.
-       01 COMP-NUM-1 USAGE COMP-1.
-       01 COMP-NUM-2 USAGE COMP-2.
+       01  CP-COUNTERS.
+           05  CP-TEST-COUNT           PIC 9(02) COMP VALUE 5.
+           05  CP-TEST-IDX             PIC 9(02) COMP VALUE 0.
+           05  CP-DIVERGENCE-COUNT     PIC 9(02) COMP VALUE 0.
+
+       01  CP-INTEREST-RATE            PIC 9V9999 VALUE 0.0675.
+
+       01  CP-TEST-AMOUNT-VALUES.
+           05  FILLER                  PIC X(10) VALUE "0010000.00".
+           05  FILLER                  PIC X(10) VALUE "0033333.33".
+           05  FILLER                  PIC X(10) VALUE "0066666.67".
+           05  FILLER                  PIC X(10) VALUE "0099999.99".
+           05  FILLER                  PIC X(10) VALUE "0100000.01".
+
+       01  CP-TEST-AMOUNT-TABLE REDEFINES CP-TEST-AMOUNT-VALUES.
+           05  CP-TEST-AMOUNT OCCURS 5 TIMES
+                   PIC 9(07)V99.
+
+       01  CP-PACKED-AMOUNT             PIC 9(07)V99 COMP-3.
+       01  CP-PACKED-RESULT             PIC 9(07)V99 COMP-3.
+
+       01  CP-COMP1-AMOUNT              USAGE COMP-1.
+       01  CP-COMP1-RESULT              USAGE COMP-1.
+       01  CP-COMP1-ROUNDED             PIC 9(07)V99.
+
+       01  CP-COMP2-AMOUNT              USAGE COMP-2.
+       01  CP-COMP2-RESULT              USAGE COMP-2.
+       01  CP-COMP2-ROUNDED             PIC 9(07)V99.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE 125 TO COMP-NUM-1
-            DISPLAY "COMP-1: " COMP-NUM-1
-            MOVE 125 TO COMP-NUM-2
-            DISPLAY "COMP-2: " COMP-NUM-2
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COMPARE-ONE-AMOUNT
+               VARYING CP-TEST-IDX FROM 1 BY 1
+               UNTIL CP-TEST-IDX > CP-TEST-COUNT
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "INTEREST RATE: " CP-INTEREST-RATE.
+
+       2000-COMPARE-ONE-AMOUNT.
+           MOVE CP-TEST-AMOUNT (CP-TEST-IDX) TO CP-PACKED-AMOUNT
+           MOVE CP-TEST-AMOUNT (CP-TEST-IDX) TO CP-COMP1-AMOUNT
+           MOVE CP-TEST-AMOUNT (CP-TEST-IDX) TO CP-COMP2-AMOUNT
+
+           COMPUTE CP-PACKED-RESULT ROUNDED =
+               CP-PACKED-AMOUNT * CP-INTEREST-RATE
+
+           COMPUTE CP-COMP1-RESULT =
+               CP-COMP1-AMOUNT * CP-INTEREST-RATE
+           MOVE CP-COMP1-RESULT TO CP-COMP1-ROUNDED
+
+           COMPUTE CP-COMP2-RESULT =
+               CP-COMP2-AMOUNT * CP-INTEREST-RATE
+           MOVE CP-COMP2-RESULT TO CP-COMP2-ROUNDED
+
+           DISPLAY "AMOUNT: " CP-TEST-AMOUNT (CP-TEST-IDX)
+           DISPLAY "  PACKED DECIMAL RESULT: " CP-PACKED-RESULT
+           DISPLAY "  COMP-1 ROUNDED RESULT: " CP-COMP1-ROUNDED
+           DISPLAY "  COMP-2 ROUNDED RESULT: " CP-COMP2-ROUNDED
+
+           IF CP-COMP1-ROUNDED NOT = CP-PACKED-RESULT
+                   OR CP-COMP2-ROUNDED NOT = CP-PACKED-RESULT
+               DISPLAY "  *** DIVERGENCE FROM PACKED DECIMAL ***"
+               ADD 1 TO CP-DIVERGENCE-COUNT
+           ELSE
+               DISPLAY "  RESULTS MATCH"
+           END-IF.
+
+       3000-TERMINATE.
+           DISPLAY "TEST AMOUNTS COMPARED: " CP-TEST-COUNT
+           DISPLAY "DIVERGENCES FOUND: " CP-DIVERGENCE-COUNT.
+
        END PROGRAM COMP2PROG.
