@@ -1,25 +1,145 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    EVALUATEALSOPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SALES
+      * DATE-WRITTEN.  07/13/2019
+      * DATE-COMPILED.
+      * REMARKS.       PRICES A PURCHASE AGAINST AN AMOUNT-TIER BY
+      *                MEMBERSHIP-TIER DISCOUNT MATRIX LOADED FROM THE
+      *                PRICING RULES FILE, SO A NEW MEMBERSHIP TIER OR
+      *                AMOUNT BREAK IS A DATA CHANGE INSTEAD OF A NEW
+      *                EVALUATE WHEN CLAUSE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 07/13/2019 DO    ORIGINAL - TWO HARDCODED EVALUATE TRUE ALSO
+      *                  TRUE WHEN CLAUSES FOR AMOUNT AND VIP FLAG.
+      * 08/09/2026 DO    REPLACED THE HARDCODED WHEN CLAUSES WITH A
+      *                  PRICING-RULE TABLE LOADED FROM PRICERUL AND
+      *                  SEARCHED BY AMOUNT RANGE AND MEMBERSHIP TIER.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATEALSOPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - SALES.
+       DATE-WRITTEN. 07/13/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICING-RULES ASSIGN TO "PRICERUL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EA-PRICERUL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRICING-RULES
+           RECORDING MODE IS F.
+       01  PRICING-RULE-RECORD.
+           05  PRL-LOW-AMT             PIC 9(03).
+           05  PRL-HIGH-AMT            PIC 9(03).
+           05  PRL-MEMBERSHIP-TIER     PIC X(01).
+           05  PRL-DISCOUNT-PCT        PIC 9(02).
+           05  FILLER                  PIC X(71).
+
        WORKING-STORAGE SECTION.
-       01 AMOUNT PIC 9(3) VALUE 150.
-       01 VIP PIC X VALUE "Y".
+       COPY ABENDWS.
+
+       01  EA-PRICERUL-STATUS          PIC X(02) VALUE "00".
+           88  EA-PRICERUL-OK          VALUE "00".
+           88  EA-PRICERUL-EOF         VALUE "10".
+
+       01  EA-COUNTERS.
+           05  EA-RULE-COUNT           PIC 9(03) COMP VALUE 0.
+           05  EA-RULE-IDX             PIC 9(03) COMP VALUE 0.
+           05  EA-FOUND-IDX            PIC 9(03) COMP VALUE 0.
+
+       01  EA-MAX-RULE                 PIC 9(03) COMP VALUE 100.
+
+       01  EA-PRICING-TABLE.
+           05  EA-PRICING-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON EA-RULE-COUNT
+                   INDEXED BY EA-RULE-TIDX.
+               10  EA-LOW-AMT          PIC 9(03).
+               10  EA-HIGH-AMT         PIC 9(03).
+               10  EA-MEMBERSHIP-TIER  PIC X(01).
+               10  EA-DISCOUNT-PCT     PIC 9(02).
+
+       01  AMOUNT                      PIC 9(03) VALUE 150.
+       01  VIP                         PIC X(01) VALUE "Y".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            EVALUATE TRUE ALSO TRUE
-               WHEN AMOUNT < 100 ALSO VIP = "Y"
-                   DISPLAY "DISCOUNT: 10%"
-               WHEN AMOUNT >= 100 ALSO VIP = "Y"
-                   DISPLAY "DISCOUNT: 15%"
-               WHEN OTHER
-                   DISPLAY "DISCOUNT: 5%"
-            END-EVALUATE.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-PRICING
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-PRICING-TABLE.
+
+       1100-LOAD-PRICING-TABLE.
+           MOVE 1 TO EA-RULE-COUNT
+           OPEN INPUT PRICING-RULES
+           IF NOT EA-PRICERUL-OK AND NOT EA-PRICERUL-EOF
+               MOVE "EVALALSO" TO AB-PROGRAM-ID
+               MOVE "PRICERUL" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE EA-PRICERUL-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1110-READ-PRICING-RULE
+               PERFORM 1120-STORE-PRICING-RULE
+                   UNTIL EA-PRICERUL-EOF
+                       OR EA-RULE-COUNT > EA-MAX-RULE
+           END-IF
+           CLOSE PRICING-RULES
+           IF EA-RULE-COUNT > 1
+               SUBTRACT 1 FROM EA-RULE-COUNT
+           ELSE
+               MOVE 0 TO EA-RULE-COUNT
+           END-IF.
+
+       1110-READ-PRICING-RULE.
+           READ PRICING-RULES
+               AT END
+                   SET EA-PRICERUL-EOF TO TRUE
+           END-READ.
+
+       1120-STORE-PRICING-RULE.
+           MOVE PRL-LOW-AMT TO EA-LOW-AMT (EA-RULE-COUNT)
+           MOVE PRL-HIGH-AMT TO EA-HIGH-AMT (EA-RULE-COUNT)
+           MOVE PRL-MEMBERSHIP-TIER TO EA-MEMBERSHIP-TIER
+               (EA-RULE-COUNT)
+           MOVE PRL-DISCOUNT-PCT TO EA-DISCOUNT-PCT (EA-RULE-COUNT)
+           ADD 1 TO EA-RULE-COUNT
+           PERFORM 1110-READ-PRICING-RULE.
+
+       2000-APPLY-PRICING.
+           PERFORM 2100-FIND-PRICING-RULE
+           IF EA-FOUND-IDX = 0
+               DISPLAY "DISCOUNT: 5%"
+           ELSE
+               DISPLAY "DISCOUNT: " EA-DISCOUNT-PCT (EA-FOUND-IDX) "%"
+           END-IF.
+
+       2100-FIND-PRICING-RULE.
+           MOVE 0 TO EA-FOUND-IDX
+           PERFORM 2110-COMPARE-PRICING-RULE
+               VARYING EA-RULE-IDX FROM 1 BY 1
+               UNTIL EA-RULE-IDX > EA-RULE-COUNT
+                   OR EA-FOUND-IDX NOT = 0.
+
+       2110-COMPARE-PRICING-RULE.
+           IF AMOUNT >= EA-LOW-AMT (EA-RULE-IDX)
+                   AND AMOUNT <= EA-HIGH-AMT (EA-RULE-IDX)
+                   AND VIP = EA-MEMBERSHIP-TIER (EA-RULE-IDX)
+               MOVE EA-RULE-IDX TO EA-FOUND-IDX
+           END-IF.
+
+       COPY ABENDPAR.
+
        END PROGRAM EVALUATEALSOPROG.
