@@ -1,28 +1,146 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    BASICMATHFUNC
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - FINANCE
+      * DATE-WRITTEN.  02/25/2019
+      * DATE-COMPILED.
+      * REMARKS.       LOADS THE DAY'S TRANSACTION AMOUNTS FROM A FILE
+      *                INTO A VARIABLE-LENGTH TABLE AND COMPUTES
+      *                SUM/MEAN/MAX/MIN ACROSS THE WHOLE DATA SET FOR
+      *                THE DAILY SETTLEMENT REPORT.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 02/25/2019 DO    ORIGINAL - FUNCTION SUM/SQRT/MEAN/MAX OVER
+      *                  FOUR HARDCODED LITERALS, NO MIN.
+      * 08/09/2026 DO    REPLACED THE FOUR HARDCODED NUMBERS WITH A
+      *                  VARIABLE-LENGTH TABLE LOADED FROM THE DAILY
+      *                  TRANSACTION FILE, ADDED THE MISSING MIN, AND
+      *                  DROPPED THE SQUARE ROOT (IT SERVED NO PART OF
+      *                  A SETTLEMENT TOTAL).  THIS GNUCOBOL BUILD DOES
+      *                  NOT SUPPORT THE FUNCTION-ARGUMENT-ALL
+      *                  SUBSCRIPT, SO THE TOTALS ARE ACCUMULATED BY
+      *                  PARAGRAPH IN THE TRADITIONAL MANNER.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BASICMATHFUNC.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - FINANCE.
+       DATE-WRITTEN. 02/25/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "DAYTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BM-DAYTRANS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           05  TR-TRANS-AMOUNT         PIC 9(07)V99.
+           05  FILLER                  PIC X(71).
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(2) VALUE 25.
-       01 NUM-2 PIC 9(2) VALUE 10.
-       01 NUM-3 PIC 9(2) VALUE 15.
-       01 NUM-4 PIC 9(2) VALUE 5.
-       01 RESULT PIC 9(2).
+       COPY ABENDWS.
+
+       01  BM-DAYTRANS-STATUS          PIC X(02) VALUE "00".
+           88  BM-DAYTRANS-OK          VALUE "00".
+           88  BM-DAYTRANS-EOF         VALUE "10".
+
+       01  BM-TRANS-COUNT              PIC 9(05) COMP VALUE 0.
+       01  BM-MAX-TRANS                PIC 9(05) COMP VALUE 2000.
+       01  BM-TRANS-TABLE.
+           05  BM-TRANS-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON BM-TRANS-COUNT
+                   INDEXED BY BM-TRANS-IDX.
+               10  BM-TRANS-AMOUNT     PIC 9(07)V99.
+
+       01  BM-RESULT-FIELDS.
+           05  BM-SUM                  PIC 9(09)V99 VALUE 0.
+           05  BM-MEAN                 PIC 9(07)V9999 VALUE 0.
+           05  BM-MAX                  PIC 9(07)V99 VALUE 0.
+           05  BM-MIN                  PIC 9(07)V99 VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            COMPUTE RESULT = FUNCTION SUM(NUM-1, NUM-2, NUM-3, NUM-4)
-            DISPLAY "SUM: " RESULT
-            COMPUTE RESULT = FUNCTION SQRT(NUM-1)
-            DISPLAY "SQUARE ROOT: " RESULT
-            COMPUTE RESULT = FUNCTION MEAN(NUM-1, NUM-2, NUM-3, NUM-4)
-            DISPLAY "MEAN: " RESULT
-            COMPUTE RESULT = FUNCTION MAX(NUM-1, NUM-2, NUM-3, NUM-4)
-            DISPLAY "MAX: " RESULT
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TRANSACTION
+               UNTIL BM-DAYTRANS-EOF
+                   OR BM-TRANS-COUNT > BM-MAX-TRANS
+           PERFORM 3000-COMPUTE-SETTLEMENT-TOTALS
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT BM-DAYTRANS-OK AND NOT BM-DAYTRANS-EOF
+               MOVE "BASICMTH" TO AB-PROGRAM-ID
+               MOVE "DAYTRANS" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE BM-DAYTRANS-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           MOVE 1 TO BM-TRANS-COUNT
+           PERFORM 2900-READ-TRANSACTION-RECORD.
+
+       2000-LOAD-TRANSACTION.
+           MOVE TR-TRANS-AMOUNT TO BM-TRANS-AMOUNT (BM-TRANS-COUNT)
+           ADD 1 TO BM-TRANS-COUNT
+           PERFORM 2900-READ-TRANSACTION-RECORD.
+
+       2900-READ-TRANSACTION-RECORD.
+           READ TRANSACTION-FILE
+               AT END
+                   SET BM-DAYTRANS-EOF TO TRUE
+           END-READ.
+
+       3000-COMPUTE-SETTLEMENT-TOTALS.
+      *        THE LAST TABLE SLOT LOADED IS EMPTY WHEN WE STOPPED ON
+      *        END-OF-FILE RATHER THAN ON A FULL TABLE, SO BACK OFF
+      *        THE COUNT BY ONE WHENEVER THE LAST READ HIT END OF FILE.
+           IF BM-TRANS-COUNT > 1
+               SUBTRACT 1 FROM BM-TRANS-COUNT
+           ELSE
+               MOVE 0 TO BM-TRANS-COUNT
+           END-IF
+           IF BM-TRANS-COUNT = 0
+               DISPLAY "BASICMATHFUNC: NO TRANSACTION RECORDS FOUND"
+           ELSE
+               MOVE BM-TRANS-AMOUNT (1) TO BM-MAX
+               MOVE BM-TRANS-AMOUNT (1) TO BM-MIN
+               PERFORM 3100-ACCUMULATE-TOTALS
+                   VARYING BM-TRANS-IDX FROM 1 BY 1
+                   UNTIL BM-TRANS-IDX > BM-TRANS-COUNT
+               COMPUTE BM-MEAN ROUNDED = BM-SUM / BM-TRANS-COUNT
+               PERFORM 3900-DISPLAY-SETTLEMENT-TOTALS
+           END-IF.
+
+       3100-ACCUMULATE-TOTALS.
+           ADD BM-TRANS-AMOUNT (BM-TRANS-IDX) TO BM-SUM
+           IF BM-TRANS-AMOUNT (BM-TRANS-IDX) > BM-MAX
+               MOVE BM-TRANS-AMOUNT (BM-TRANS-IDX) TO BM-MAX
+           END-IF
+           IF BM-TRANS-AMOUNT (BM-TRANS-IDX) < BM-MIN
+               MOVE BM-TRANS-AMOUNT (BM-TRANS-IDX) TO BM-MIN
+           END-IF.
+
+       3900-DISPLAY-SETTLEMENT-TOTALS.
+           DISPLAY "TRANSACTIONS:  " BM-TRANS-COUNT
+           DISPLAY "SUM:           " BM-SUM
+           DISPLAY "MEAN:          " BM-MEAN
+           DISPLAY "MAX:           " BM-MAX
+           DISPLAY "MIN:           " BM-MIN.
+
+       4000-TERMINATE.
+           CLOSE TRANSACTION-FILE.
+
+       COPY ABENDPAR.
+
        END PROGRAM BASICMATHFUNC.
