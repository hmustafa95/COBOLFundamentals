@@ -1,28 +1,313 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    EVALUATEPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES
+      * DATE-WRITTEN.  03/02/2019
+      * DATE-COMPILED.
+      * REMARKS.       APPLIES A BATCH OF CUSTOMER MAINTENANCE
+      *                TRANSACTIONS (ADD, EDIT, VIEW) AGAINST THE
+      *                CUSTOMER MASTER FILE, KEYED BY CUSTOMER NUMBER.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 03/02/2019 DO    ORIGINAL - EVALUATE STUB, NO MASTER FILE.
+      * 08/09/2026 DO    WIRED A/E/V ACTIONS TO THE CUSTOMER MASTER:
+      *                  ADD A RECORD, UPDATE A RECORD BY CUSTOMER
+      *                  NUMBER, AND DISPLAY A RECORD.  THE MASTER WAS
+      *                  LOADED INTO A WORKING-STORAGE TABLE, UPDATED
+      *                  IN PLACE AS TRANSACTIONS ARE APPLIED, AND
+      *                  REWRITTEN IN FULL AT END OF RUN.
+      * 08/09/2026 DO    CONVERTED THE CUSTOMER MASTER TO AN INDEXED
+      *                  FILE KEYED BY CM-CUSTOMER-ID.  ADD, EDIT AND
+      *                  VIEW NOW GO DIRECTLY AGAINST THE FILE BY KEY
+      *                  INSTEAD OF SCANNING A WORKING-STORAGE TABLE,
+      *                  SO THE WHOLE-TABLE LOAD/REWRITE IS GONE.
+      * 08/09/2026 DO    ADD AND EDIT TRANSACTIONS THAT FAIL A BUSINESS
+      *                  RULE NOW WRITE THE ORIGINAL TRANSACTION IMAGE
+      *                  TO A SUSPENSE FILE INSTEAD OF JUST DISPLAYING
+      *                  A MESSAGE, SO CUSTRESUB CAN FEED THEM BACK
+      *                  INTO THE NEXT CYCLE ONCE CORRECTED.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATEPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES.
+       DATE-WRITTEN. 03/02/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+               FILE STATUS IS EV-CUSTMAST-STATUS.
+           SELECT MAINT-TRANS ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EV-CUSTTRAN-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EV-AUDITLOG-STATUS.
+           SELECT CUSTOMER-SUSPENSE ASSIGN TO "CUSTSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EV-CUSTSUSP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER
+           RECORDING MODE IS F.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY CUSTMAST.
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITLOG.
+
+       FD  CUSTOMER-SUSPENSE
+           RECORDING MODE IS F.
+       01  CUSTOMER-SUSPENSE-RECORD.
+           COPY SUSPENSE.
+
+       FD  MAINT-TRANS
+           RECORDING MODE IS F.
+       01  MAINT-TRANS-RECORD.
+           05  TR-ACTION-CODE           PIC X(01).
+               88  TR-ADD               VALUE "A".
+               88  TR-EDIT              VALUE "E".
+               88  TR-VIEW              VALUE "V".
+           05  TR-CUSTOMER-ID           PIC 9(06).
+           05  TR-CUSTOMER-NAME         PIC X(25).
+           05  TR-CUSTOMER-ADDRESS      PIC X(25).
+           05  TR-CUSTOMER-CITY         PIC X(15).
+           05  TR-CUSTOMER-STATE        PIC X(02).
+           05  TR-CUSTOMER-ZIP          PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       01 USER-INPUT PIC X VALUE "Z".
+       COPY ABENDWS.
+
+       01  EV-CUSTMAST-STATUS          PIC X(02) VALUE "00".
+           88  EV-CUSTMAST-OK          VALUE "00".
+           88  EV-CUSTMAST-EOF         VALUE "10".
+       01  EV-CUSTTRAN-STATUS          PIC X(02) VALUE "00".
+           88  EV-CUSTTRAN-OK          VALUE "00".
+           88  EV-CUSTTRAN-EOF         VALUE "10".
+       01  EV-AUDITLOG-STATUS          PIC X(02) VALUE "00".
+           88  EV-AUDITLOG-OK          VALUE "00".
+           88  EV-AUDITLOG-EOF         VALUE "10".
+       01  EV-CUSTSUSP-STATUS          PIC X(02) VALUE "00".
+           88  EV-CUSTSUSP-OK          VALUE "00".
+
+       01  EV-AUDIT-BEFORE-SAVE.
+           05  EV-AUDIT-BEFORE-ENTRY.
+               COPY CUSTMAST.
+
+       01  EV-SWITCHES.
+           05  EV-TRANS-EOF-SWITCH     PIC X(01) VALUE "N".
+               88  EV-TRANS-END        VALUE "Y".
+
+       01  EV-COUNTERS.
+           05  EV-ADD-COUNT            PIC 9(05) COMP VALUE 0.
+           05  EV-EDIT-COUNT           PIC 9(05) COMP VALUE 0.
+           05  EV-VIEW-COUNT           PIC 9(05) COMP VALUE 0.
+           05  EV-REJECT-COUNT         PIC 9(05) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            EVALUATE USER-INPUT
-               WHEN "A"
-                   DISPLAY "ADD CUSTOMER"
-               WHEN "E"
-                   DISPLAY "EDIT CUSTOMER PROFILE"
-               WHEN "V"
-                   DISPLAY "VIEW CUSTOMER PROFILE"
-               WHEN "X"
-                   DISPLAY "EXIT"
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-TRANSACTION
+               UNTIL EV-TRANS-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O CUSTOMER-MASTER
+           IF NOT EV-CUSTMAST-OK
+               MOVE "EVALPROG" TO AB-PROGRAM-ID
+               MOVE "CUSTMAST" TO AB-FILE-NAME
+               MOVE "OPEN I-O" TO AB-OPERATION
+               MOVE EV-CUSTMAST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           OPEN INPUT MAINT-TRANS
+           IF NOT EV-CUSTTRAN-OK AND NOT EV-CUSTTRAN-EOF
+               MOVE "EVALPROG" TO AB-PROGRAM-ID
+               MOVE "CUSTTRAN" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE EV-CUSTTRAN-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF NOT EV-AUDITLOG-OK
+               CLOSE AUDIT-LOG
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           OPEN EXTEND CUSTOMER-SUSPENSE
+           IF NOT EV-CUSTSUSP-OK
+               CLOSE CUSTOMER-SUSPENSE
+               OPEN OUTPUT CUSTOMER-SUSPENSE
+           END-IF
+           PERFORM 2900-READ-TRANSACTION.
+
+       2000-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-ADD
+                   PERFORM 2100-ADD-CUSTOMER
+               WHEN TR-EDIT
+                   PERFORM 2200-EDIT-CUSTOMER
+               WHEN TR-VIEW
+                   PERFORM 2300-VIEW-CUSTOMER
                WHEN OTHER
-                   DISPLAY "USER INPUT NOT RECOGNIZED"
-            END-EVALUATE.
-            STOP RUN.
+                   DISPLAY "EVALUATEPROG: TRANSACTION CODE NOT "
+                       "RECOGNIZED FOR CUSTOMER " TR-CUSTOMER-ID
+                   MOVE "BAD ACTION CODE" TO SS-REJECT-REASON
+                   PERFORM 2500-LOG-SUSPENSE-RECORD
+                   ADD 1 TO EV-REJECT-COUNT
+           END-EVALUATE
+           PERFORM 2900-READ-TRANSACTION.
+
+       2100-ADD-CUSTOMER.
+           MOVE TR-CUSTOMER-ID
+               TO CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+           MOVE TR-CUSTOMER-NAME
+               TO CM-CUSTOMER-NAME OF CUSTOMER-MASTER-RECORD
+           MOVE TR-CUSTOMER-ADDRESS
+               TO CM-CUSTOMER-ADDRESS OF CUSTOMER-MASTER-RECORD
+           MOVE TR-CUSTOMER-CITY
+               TO CM-CUSTOMER-CITY OF CUSTOMER-MASTER-RECORD
+           MOVE TR-CUSTOMER-STATE
+               TO CM-CUSTOMER-STATE OF CUSTOMER-MASTER-RECORD
+           MOVE TR-CUSTOMER-ZIP
+               TO CM-CUSTOMER-ZIP OF CUSTOMER-MASTER-RECORD
+           MOVE "N" TO CM-VIP-MEMBER OF CUSTOMER-MASTER-RECORD
+           MOVE "N" TO CM-LIFE-TIME-MEMBER OF CUSTOMER-MASTER-RECORD
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "EVALUATEPROG: CUSTOMER " TR-CUSTOMER-ID
+                       " ALREADY ON FILE, ADD REJECTED"
+                   MOVE "CUSTOMER ALREADY ON FILE" TO SS-REJECT-REASON
+                   PERFORM 2500-LOG-SUSPENSE-RECORD
+                   ADD 1 TO EV-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO EV-ADD-COUNT
+                   PERFORM 2150-LOG-CUSTOMER-ADD
+                   DISPLAY "ADD CUSTOMER " TR-CUSTOMER-ID " COMPLETE"
+           END-WRITE.
+
+       2150-LOG-CUSTOMER-ADD.
+           MOVE "EVALPROG" TO AU-PROGRAM-NAME
+           MOVE "ADD" TO AU-OPERATION
+           MOVE TR-CUSTOMER-ID TO AU-CUSTOMER-ID
+           MOVE SPACES TO AU-BEFORE-IMAGE
+           MOVE CUSTOMER-MASTER-RECORD TO AU-AFTER-IMAGE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AU-LOG-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AU-LOG-TIME
+           WRITE AUDIT-LOG-RECORD.
+
+       2200-EDIT-CUSTOMER.
+           MOVE TR-CUSTOMER-ID
+               TO CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "EVALUATEPROG: CUSTOMER " TR-CUSTOMER-ID
+                       " NOT ON FILE, EDIT REJECTED"
+                   MOVE "CUSTOMER NOT ON FILE" TO SS-REJECT-REASON
+                   PERFORM 2500-LOG-SUSPENSE-RECORD
+                   ADD 1 TO EV-REJECT-COUNT
+               NOT INVALID KEY
+                   PERFORM 2210-APPLY-EDIT
+           END-READ.
+
+       2210-APPLY-EDIT.
+           MOVE CUSTOMER-MASTER-RECORD TO EV-AUDIT-BEFORE-ENTRY
+           IF TR-CUSTOMER-NAME NOT = SPACES
+               MOVE TR-CUSTOMER-NAME
+                   TO CM-CUSTOMER-NAME OF CUSTOMER-MASTER-RECORD
+           END-IF
+           IF TR-CUSTOMER-ADDRESS NOT = SPACES
+               MOVE TR-CUSTOMER-ADDRESS
+                   TO CM-CUSTOMER-ADDRESS OF CUSTOMER-MASTER-RECORD
+           END-IF
+           IF TR-CUSTOMER-CITY NOT = SPACES
+               MOVE TR-CUSTOMER-CITY
+                   TO CM-CUSTOMER-CITY OF CUSTOMER-MASTER-RECORD
+           END-IF
+           IF TR-CUSTOMER-STATE NOT = SPACES
+               MOVE TR-CUSTOMER-STATE
+                   TO CM-CUSTOMER-STATE OF CUSTOMER-MASTER-RECORD
+           END-IF
+           IF TR-CUSTOMER-ZIP NOT = 0
+               MOVE TR-CUSTOMER-ZIP
+                   TO CM-CUSTOMER-ZIP OF CUSTOMER-MASTER-RECORD
+           END-IF
+           REWRITE CUSTOMER-MASTER-RECORD
+           ADD 1 TO EV-EDIT-COUNT
+           PERFORM 2250-LOG-CUSTOMER-EDIT
+           DISPLAY "EDIT CUSTOMER " TR-CUSTOMER-ID " COMPLETE".
+
+       2250-LOG-CUSTOMER-EDIT.
+           MOVE "EVALPROG" TO AU-PROGRAM-NAME
+           MOVE "UPDATE" TO AU-OPERATION
+           MOVE TR-CUSTOMER-ID TO AU-CUSTOMER-ID
+           MOVE EV-AUDIT-BEFORE-ENTRY TO AU-BEFORE-IMAGE
+           MOVE CUSTOMER-MASTER-RECORD TO AU-AFTER-IMAGE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AU-LOG-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AU-LOG-TIME
+           WRITE AUDIT-LOG-RECORD.
+
+       2300-VIEW-CUSTOMER.
+           MOVE TR-CUSTOMER-ID
+               TO CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "EVALUATEPROG: CUSTOMER " TR-CUSTOMER-ID
+                       " NOT ON FILE"
+               NOT INVALID KEY
+                   DISPLAY "CUSTOMER ID:   "
+                       CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+                   DISPLAY "NAME:          "
+                       CM-CUSTOMER-NAME OF CUSTOMER-MASTER-RECORD
+                   DISPLAY "ADDRESS:       "
+                       CM-CUSTOMER-ADDRESS OF CUSTOMER-MASTER-RECORD
+                   DISPLAY "CITY/STATE/ZIP:"
+                       CM-CUSTOMER-CITY OF CUSTOMER-MASTER-RECORD
+                       CM-CUSTOMER-STATE OF CUSTOMER-MASTER-RECORD
+                       CM-CUSTOMER-ZIP OF CUSTOMER-MASTER-RECORD
+                   DISPLAY "VIP MEMBER:    "
+                       CM-VIP-MEMBER OF CUSTOMER-MASTER-RECORD
+                   DISPLAY "LIFETIME:      "
+                       CM-LIFE-TIME-MEMBER OF CUSTOMER-MASTER-RECORD
+                   ADD 1 TO EV-VIEW-COUNT
+           END-READ.
+
+       2500-LOG-SUSPENSE-RECORD.
+           MOVE "EVALPROG" TO SS-SOURCE-PROGRAM
+           MOVE "CUSTMAIN" TO SS-TRANS-TYPE
+           MOVE MAINT-TRANS-RECORD TO SS-ORIGINAL-IMAGE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO SS-REJECT-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO SS-REJECT-TIME
+           WRITE CUSTOMER-SUSPENSE-RECORD.
+
+       2900-READ-TRANSACTION.
+           READ MAINT-TRANS
+               AT END
+                   MOVE "Y" TO EV-TRANS-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           DISPLAY "CUSTOMERS ADDED:   " EV-ADD-COUNT
+           DISPLAY "CUSTOMERS EDITED:  " EV-EDIT-COUNT
+           DISPLAY "CUSTOMERS VIEWED:  " EV-VIEW-COUNT
+           DISPLAY "TRANSACTIONS REJECTED: " EV-REJECT-COUNT
+           CLOSE CUSTOMER-MASTER
+           CLOSE MAINT-TRANS
+           CLOSE AUDIT-LOG
+           CLOSE CUSTOMER-SUSPENSE.
+
+       COPY ABENDPAR.
+
        END PROGRAM EVALUATEPROG.
