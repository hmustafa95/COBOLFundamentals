@@ -1,26 +1,182 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    EVALUATEPROG2
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SALES
+      * DATE-WRITTEN.  07/27/2019
+      * DATE-COMPILED.
+      * REMARKS.       ASSIGNS A DISCOUNT CODE ALONGSIDE THE DISCOUNT
+      *                PERCENTAGE FOR EACH PURCHASE-AMOUNT BRACKET AND
+      *                WRITES BOTH ONTO A CUSTOMER RECEIPT RECORD, SO
+      *                DOWNSTREAM BILLING PROGRAMS CAN LOOK UP THE
+      *                CODE INSTEAD OF RE-DERIVING IT FROM THE AMOUNT.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 07/27/2019 DO    ORIGINAL - EVALUATE PURCHASE-AMOUNT MOVES
+      *                  ONLY A RAW PERCENTAGE INTO DISCOUNT.
+      * 08/09/2026 DO    ADDED A DISCOUNT-CODE PER BRACKET AND A
+      *                  RECEIPT FILE SO THE CODE AND PERCENTAGE ARE
+      *                  CARRIED FORWARD FOR BILLING.
+      * 08/09/2026 DO    REPLACED THE HARDCODED EVALUATE BRACKETS WITH
+      *                  A DISCOUNT-TIER TABLE LOADED FROM THE
+      *                  DISCOUNT-CODE RATE FILE, SO A BRACKET OR CODE
+      *                  CHANGE IS A DATA UPDATE INSTEAD OF A RECOMPILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATEPROG2.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - SALES.
+       DATE-WRITTEN. 07/27/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECEIPT-REPORT ASSIGN TO "RECEIPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EP-RECEIPT-STATUS.
+           SELECT DISCOUNT-CODE-RATES ASSIGN TO "DISC2TBL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EP-DISC2TBL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RECEIPT-REPORT
+           RECORDING MODE IS F.
+       01  RECEIPT-RECORD.
+           05  RC-PURCHASE-AMOUNT      PIC 9(03).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RC-DISCOUNT-PCT         PIC 9(02).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RC-DISCOUNT-CODE        PIC X(04).
+
+       FD  DISCOUNT-CODE-RATES
+           RECORDING MODE IS F.
+       01  DISCOUNT-CODE-RATE-RECORD.
+           05  DC-LOW-AMT              PIC 9(03).
+           05  DC-HIGH-AMT             PIC 9(03).
+           05  DC-DISCOUNT-PCT         PIC 9(02).
+           05  DC-DISCOUNT-CODE        PIC X(04).
+           05  FILLER                  PIC X(68).
+
        WORKING-STORAGE SECTION.
-       01 PURCHASE-AMOUNT PIC 9(3) VALUE 150.
-       01 DISCOUNT PIC 9(2) VALUE 0.
+       COPY ABENDWS.
+
+       01  EP-RECEIPT-STATUS           PIC X(02) VALUE "00".
+           88  EP-RECEIPT-OK           VALUE "00".
+       01  EP-DISC2TBL-STATUS          PIC X(02) VALUE "00".
+           88  EP-DISC2TBL-OK          VALUE "00".
+           88  EP-DISC2TBL-EOF         VALUE "10".
+
+       01  EP-COUNTERS.
+           05  EP-TIER-COUNT           PIC 9(03) COMP VALUE 0.
+           05  EP-MAX-TIER             PIC 9(03) COMP VALUE 50.
+           05  EP-TIER-IDX             PIC 9(03) COMP VALUE 0.
+           05  EP-FOUND-IDX            PIC 9(03) COMP VALUE 0.
+
+       01  EP-DISCOUNT-TABLE.
+           05  EP-DISCOUNT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON EP-TIER-COUNT
+                   INDEXED BY EP-TIER-TIDX.
+               10  EP-DC-LOW-AMT       PIC 9(03).
+               10  EP-DC-HIGH-AMT      PIC 9(03).
+               10  EP-DC-DISCOUNT-PCT  PIC 9(02).
+               10  EP-DC-DISCOUNT-CODE PIC X(04).
+
+       01  PURCHASE-AMOUNT             PIC 9(3) VALUE 150.
+       01  DISCOUNT                    PIC 9(2) VALUE 0.
+       01  DISCOUNT-CODE               PIC X(4) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            EVALUATE PURCHASE-AMOUNT
-               WHEN 0 THRU 100
-                   MOVE 5 TO DISCOUNT
-               WHEN 101 THRU 200
-                   MOVE 10 TO DISCOUNT
-               WHEN OTHER
-                   MOVE 15 TO DISCOUNT
-            END-EVALUATE.
-            DISPLAY "DISCOUNT: " DISCOUNT
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-DISCOUNT
+           PERFORM 3000-WRITE-RECEIPT
+           DISPLAY "DISCOUNT: " DISCOUNT
+           DISPLAY "DISCOUNT CODE: " DISCOUNT-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-DISCOUNT-TABLE.
+
+       1100-LOAD-DISCOUNT-TABLE.
+           MOVE 1 TO EP-TIER-COUNT
+           OPEN INPUT DISCOUNT-CODE-RATES
+           IF NOT EP-DISC2TBL-OK AND NOT EP-DISC2TBL-EOF
+               MOVE "EVALPRG2" TO AB-PROGRAM-ID
+               MOVE "DISC2TBL" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE EP-DISC2TBL-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1110-READ-DISCOUNT-RECORD
+               PERFORM 1120-STORE-DISCOUNT-RECORD
+                   UNTIL EP-DISC2TBL-EOF
+                       OR EP-TIER-COUNT > EP-MAX-TIER
+           END-IF
+           CLOSE DISCOUNT-CODE-RATES
+           IF EP-TIER-COUNT > 1
+               SUBTRACT 1 FROM EP-TIER-COUNT
+           ELSE
+               MOVE 0 TO EP-TIER-COUNT
+           END-IF.
+
+       1110-READ-DISCOUNT-RECORD.
+           READ DISCOUNT-CODE-RATES
+               AT END
+                   SET EP-DISC2TBL-EOF TO TRUE
+           END-READ.
+
+       1120-STORE-DISCOUNT-RECORD.
+           MOVE DC-LOW-AMT TO EP-DC-LOW-AMT (EP-TIER-COUNT)
+           MOVE DC-HIGH-AMT TO EP-DC-HIGH-AMT (EP-TIER-COUNT)
+           MOVE DC-DISCOUNT-PCT TO EP-DC-DISCOUNT-PCT (EP-TIER-COUNT)
+           MOVE DC-DISCOUNT-CODE TO EP-DC-DISCOUNT-CODE (EP-TIER-COUNT)
+           ADD 1 TO EP-TIER-COUNT
+           PERFORM 1110-READ-DISCOUNT-RECORD.
+
+       2000-APPLY-DISCOUNT.
+           PERFORM 2100-FIND-DISCOUNT-TIER
+           IF EP-FOUND-IDX = 0
+               MOVE 0 TO DISCOUNT
+               MOVE SPACES TO DISCOUNT-CODE
+           ELSE
+               MOVE EP-DC-DISCOUNT-PCT (EP-FOUND-IDX) TO DISCOUNT
+               MOVE EP-DC-DISCOUNT-CODE (EP-FOUND-IDX) TO DISCOUNT-CODE
+           END-IF.
+
+       2100-FIND-DISCOUNT-TIER.
+           MOVE 0 TO EP-FOUND-IDX
+           PERFORM 2110-COMPARE-DISCOUNT-TIER
+               VARYING EP-TIER-IDX FROM 1 BY 1
+               UNTIL EP-TIER-IDX > EP-TIER-COUNT
+                   OR EP-FOUND-IDX NOT = 0.
+
+       2110-COMPARE-DISCOUNT-TIER.
+           IF PURCHASE-AMOUNT >= EP-DC-LOW-AMT (EP-TIER-IDX)
+                   AND PURCHASE-AMOUNT <= EP-DC-HIGH-AMT (EP-TIER-IDX)
+               MOVE EP-TIER-IDX TO EP-FOUND-IDX
+           END-IF.
+
+       3000-WRITE-RECEIPT.
+           OPEN OUTPUT RECEIPT-REPORT
+           IF NOT EP-RECEIPT-OK
+               MOVE "EVALPRG2" TO AB-PROGRAM-ID
+               MOVE "RECEIPT" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE EP-RECEIPT-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               MOVE PURCHASE-AMOUNT TO RC-PURCHASE-AMOUNT
+               MOVE DISCOUNT TO RC-DISCOUNT-PCT
+               MOVE DISCOUNT-CODE TO RC-DISCOUNT-CODE
+               WRITE RECEIPT-RECORD
+           END-IF
+           CLOSE RECEIPT-REPORT.
+
+       COPY ABENDPAR.
+
        END PROGRAM EVALUATEPROG2.
