@@ -1,21 +1,93 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    DATASETTEST
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - INVENTORY
+      * DATE-WRITTEN.  02/02/2019
+      * DATE-COMPILED.
+      * REMARKS.       LISTS STORE-ID AND QUANTITY FOR EVERY RECORD ON
+      *                THE STORE INVENTORY EXTRACT.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 02/02/2019 DO    ORIGINAL LAYOUT-ONLY PROTOTYPE.
+      * 08/09/2026 DO    OPENED THE INVENTORY EXTRACT AND PRINT A
+      *                  STORE-ID/QUANTITY LISTING FOR EVERY RECORD.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATASETTEST.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - INVENTORY.
+       DATE-WRITTEN. 02/02/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABCFILE ASSIGN TO "ABCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DS-ABCFILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ABCFILE
+           RECORDING MODE IS F.
+       01  ABCFILE-REC.
+           05  STORE-ID                PIC X(5).
+           05  FILLER                  PIC X(1).
+           05  QUANTITY                PIC 9(5).
+           05  FILLER                  PIC X(69).
+
        WORKING-STORAGE SECTION.
-       01 ABCFILE-REC.
-           05 STORE-ID PIC X(5).
-           05 FILLER PIC X(1).
-           05 QUANTITY PIC 9(5).
-           05 FILLER PIC X(69).
+       COPY ABENDWS.
+
+       01  DS-ABCFILE-STATUS           PIC X(02) VALUE "00".
+           88  DS-ABCFILE-OK           VALUE "00".
+           88  DS-ABCFILE-EOF          VALUE "10".
+
+       01  DS-SWITCHES.
+           05  DS-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  DS-END-OF-FILE      VALUE "Y".
+
+       01  DS-COUNTERS.
+           05  DS-RECORD-COUNT         PIC 9(05) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL DS-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ABCFILE
+           IF NOT DS-ABCFILE-OK AND NOT DS-ABCFILE-EOF
+               MOVE "DATASETT" TO AB-PROGRAM-ID
+               MOVE "ABCFILE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE DS-ABCFILE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           PERFORM 2900-READ-ABCFILE-RECORD.
+
+       2000-PROCESS-RECORD.
+           DISPLAY "STORE-ID: " STORE-ID "  QUANTITY: " QUANTITY
+           ADD 1 TO DS-RECORD-COUNT
+           PERFORM 2900-READ-ABCFILE-RECORD.
+
+       2900-READ-ABCFILE-RECORD.
+           READ ABCFILE
+               AT END
+                   MOVE "Y" TO DS-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           DISPLAY "RECORDS LISTED: " DS-RECORD-COUNT
+           CLOSE ABCFILE.
+
+       COPY ABENDPAR.
+
        END PROGRAM DATASETTEST.
