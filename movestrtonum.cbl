@@ -1,19 +1,149 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    MOVESTRTONUM
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - HUMAN RESOURCES
+      * DATE-WRITTEN.  06/01/2019
+      * DATE-COMPILED.
+      * REMARKS.       VALIDATES THE INCOMING AGE FIELD ON EACH AGE
+      *                TRANSACTION IS NUMERIC BEFORE MOVING IT INTO A
+      *                NUMERIC WORKING FIELD.  TRANSACTIONS THAT FAIL
+      *                THE NUMERIC TEST ARE WRITTEN TO A REJECT REPORT
+      *                INSTEAD OF BEING ALLOWED TO FLOW THROUGH SILENTLY.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 06/01/2019 DO    ORIGINAL - ONE LITERAL MOVED WITH NO CHECK.
+      * 08/09/2026 DO    ADDED A NUMERIC-EDIT VALIDATION PARAGRAPH AND
+      *                  A REJECT REPORT FOR NON-NUMERIC AGE VALUES,
+      *                  DRIVEN FROM A BATCH OF AGE TRANSACTIONS.
+      * 08/09/2026 DO    REPLACED THE INLINE AGE-1 IS NUMERIC TEST WITH
+      *                  A CALL TO THE SHARED EDITCHK SUBROUTINE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVESTRTONUM.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - HUMAN RESOURCES.
+       DATE-WRITTEN. 06/01/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-TRANS ASSIGN TO "AGETRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MS-AGETRANS-STATUS.
+           SELECT AGE-REJECT-REPORT ASSIGN TO "AGEREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MS-AGEREJ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AGE-TRANS
+           RECORDING MODE IS F.
+       01  AGE-TRANS-RECORD.
+           05  AT-EMPLOYEE-ID          PIC 9(06).
+           05  AGE-1                   PIC X(02).
+           05  FILLER                  PIC X(72).
+
+       FD  AGE-REJECT-REPORT
+           RECORDING MODE IS F.
+       01  AGE-REJECT-RECORD.
+           05  AR-EMPLOYEE-ID          PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AR-AGE-VALUE            PIC X(02).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AR-REASON               PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01 AGE-1 PIC X(2) VALUE "35".
-       01 AGE-2 PIC 9(2) VALUE 0.
+       COPY ABENDWS.
+
+       01  MS-AGETRANS-STATUS          PIC X(02) VALUE "00".
+           88  MS-AGETRANS-OK          VALUE "00".
+           88  MS-AGETRANS-EOF         VALUE "10".
+       01  MS-AGEREJ-STATUS            PIC X(02) VALUE "00".
+           88  MS-AGEREJ-OK            VALUE "00".
+           88  MS-AGEREJ-EOF           VALUE "10".
+
+       01  MS-SWITCHES.
+           05  MS-TRANS-EOF-SWITCH     PIC X(01) VALUE "N".
+               88  MS-TRANS-END        VALUE "Y".
+
+       01  MS-COUNTERS.
+           05  MS-ACCEPTED-COUNT       PIC 9(05) COMP VALUE 0.
+           05  MS-REJECTED-COUNT       PIC 9(05) COMP VALUE 0.
+
+       01  AGE-2                       PIC 9(02) VALUE 0.
+
+       01  MS-AGE-LENGTH               PIC 9(02) COMP VALUE 2.
+       01  MS-AGE-NUMERIC-FLAG         PIC X(01).
+           88  MS-AGE-IS-NUMERIC       VALUE "Y".
+           88  MS-AGE-IS-NOT-NUMERIC   VALUE "N".
+       01  MS-AGE-NEGATIVE-FLAG        PIC X(01).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE AGE-1 TO AGE-2
-            DISPLAY AGE-2
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AGE-TRANS
+               UNTIL MS-TRANS-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AGE-TRANS
+           IF NOT MS-AGETRANS-OK AND NOT MS-AGETRANS-EOF
+               MOVE "MOVESTRN" TO AB-PROGRAM-ID
+               MOVE "AGETRANS" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE MS-AGETRANS-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           OPEN OUTPUT AGE-REJECT-REPORT
+           IF NOT MS-AGEREJ-OK
+               MOVE "MOVESTRN" TO AB-PROGRAM-ID
+               MOVE "AGEREJ" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE MS-AGEREJ-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           PERFORM 2900-READ-AGE-TRANS.
+
+       2000-PROCESS-AGE-TRANS.
+           PERFORM 2100-VALIDATE-AGE
+           PERFORM 2900-READ-AGE-TRANS.
+
+       2100-VALIDATE-AGE.
+           CALL "EDITCHK" USING AGE-1 MS-AGE-LENGTH
+               MS-AGE-NUMERIC-FLAG MS-AGE-NEGATIVE-FLAG
+           IF MS-AGE-IS-NUMERIC
+               MOVE AGE-1 TO AGE-2
+               ADD 1 TO MS-ACCEPTED-COUNT
+               DISPLAY "EMPLOYEE " AT-EMPLOYEE-ID " AGE: " AGE-2
+           ELSE
+               PERFORM 2200-WRITE-REJECT-RECORD
+           END-IF.
+
+       2200-WRITE-REJECT-RECORD.
+           MOVE AT-EMPLOYEE-ID TO AR-EMPLOYEE-ID
+           MOVE AGE-1 TO AR-AGE-VALUE
+           MOVE "AGE FIELD IS NOT NUMERIC" TO AR-REASON
+           WRITE AGE-REJECT-RECORD
+           ADD 1 TO MS-REJECTED-COUNT.
+
+       2900-READ-AGE-TRANS.
+           READ AGE-TRANS
+               AT END
+                   MOVE "Y" TO MS-TRANS-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           DISPLAY "AGE TRANSACTIONS ACCEPTED: " MS-ACCEPTED-COUNT
+           DISPLAY "AGE TRANSACTIONS REJECTED: " MS-REJECTED-COUNT
+           CLOSE AGE-TRANS
+           CLOSE AGE-REJECT-REPORT.
+
+       COPY ABENDPAR.
+
        END PROGRAM MOVESTRTONUM.
