@@ -1,24 +1,81 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    ADDCORRVAL
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SALES
+      * DATE-WRITTEN.  03/09/2019
+      * DATE-COMPILED.
+      * REMARKS.       ROLLS UP PER-PRODUCT REVENUE ACROSS EVERY SALES
+      *                REGION INTO A WORLDWIDE TOTAL BY PRODUCT, USING
+      *                ADD CORRESPONDING SO NEW PRODUCT LINES ADDED TO
+      *                A REGION GROUP ARE PICKED UP AUTOMATICALLY.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 03/09/2019 DO    ORIGINAL - TWO-REGION (US/EU) COMBINE.
+      * 08/09/2026 DO    ADDED REVENUE-APAC AND A WORLDWIDE-TOTAL GROUP
+      *                  SO ALL THREE REGIONS ROLL UP BY PRODUCT INSTEAD
+      *                  OF JUST COMBINING TWO REGIONS TOGETHER.
+      * 08/09/2026 DO    SWITCHED REVENUE-US/EU/APAC TO THE SHARED
+      *                  REVLINE COPYBOOK INSTEAD OF THREE HAND-COPIED
+      *                  PRODUCT-1/PRODUCT-2 GROUPS.
+      * 08/09/2026 DO    ROLLED UP EACH PRODUCT THROUGH THE SHARED
+      *                  CTLBREAK SUBROUTINE INSTEAD OF ADD
+      *                  CORRESPONDING, SO THE WORLDWIDE TOTALS USE
+      *                  THE SAME ACCUMULATOR LOGIC AS PROFITPROG.
+      * 08/09/2026 DO    REVERTED THE PRIOR CHANGE PER CODE REVIEW -
+      *                  ROUTING THIS ROLLUP THROUGH CTLBREAK'S
+      *                  HARDCODED PRODUCT-1/PRODUCT-2 PARAMETERS LOST
+      *                  THE WHOLE POINT OF ADD CORRESPONDING, WHICH IS
+      *                  THAT A PRODUCT-3 ADDED TO REVLINE ROLLS UP
+      *                  AUTOMATICALLY WITHOUT A CODE CHANGE HERE.
+      *                  CTLBREAK REMAINS AVAILABLE FOR PROGRAMS THAT
+      *                  NEED ITS SUBTOTAL/GRAND-TOTAL BREAK LOGIC.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADDCORRVAL.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - SALES.
+       DATE-WRITTEN. 03/09/2019.
+       DATE-COMPILED.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 REVENUE-US.
-           05 PRODUCT-1 PIC 9(3) VALUE 50.
-           05 PRODUCT-2 PIC 9(3) VALUE 40.
-       01 REVENUE-EU.
-           05 PRODUCT-1 PIC 9(3) VALUE 25.
-           05 PRODUCT-2 PIC 9(3) VALUE 15.
+       01  REVENUE-US.
+           COPY REVLINE.
+
+       01  REVENUE-EU.
+           COPY REVLINE.
+
+       01  REVENUE-APAC.
+           COPY REVLINE.
+
+       01  WORLDWIDE-TOTAL.
+           05  PRODUCT-1               PIC 9(5) VALUE 0.
+           05  PRODUCT-2               PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            ADD CORRESPONDING REVENUE-US TO REVENUE-EU
-            DISPLAY "EUROPE PRODUCT 1: " PRODUCT-1 OF REVENUE-EU.
-            DISPLAY "EUROPE PRODUCT 2: " PRODUCT-2 OF REVENUE-EU.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ROLLUP-REGIONS
+           PERFORM 3000-DISPLAY-RESULTS
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 50 TO PRODUCT-1 OF REVENUE-US
+           MOVE 40 TO PRODUCT-2 OF REVENUE-US
+           MOVE 25 TO PRODUCT-1 OF REVENUE-EU
+           MOVE 15 TO PRODUCT-2 OF REVENUE-EU
+           MOVE 30 TO PRODUCT-1 OF REVENUE-APAC
+           MOVE 20 TO PRODUCT-2 OF REVENUE-APAC.
+
+       2000-ROLLUP-REGIONS.
+           ADD CORRESPONDING REVENUE-US TO WORLDWIDE-TOTAL
+           ADD CORRESPONDING REVENUE-EU TO WORLDWIDE-TOTAL
+           ADD CORRESPONDING REVENUE-APAC TO WORLDWIDE-TOTAL.
+
+       3000-DISPLAY-RESULTS.
+           DISPLAY "WORLDWIDE PRODUCT 1: " PRODUCT-1 OF WORLDWIDE-TOTAL
+           DISPLAY "WORLDWIDE PRODUCT 2: " PRODUCT-2 OF WORLDWIDE-TOTAL.
+
        END PROGRAM ADDCORRVAL.
