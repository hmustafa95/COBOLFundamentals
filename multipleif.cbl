@@ -1,26 +1,66 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    MULTIPLEIF
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  01/28/2019
+      * DATE-COMPILED.
+      * REMARKS.       SANITY-CHECKS A SIGNED NUMERIC FIELD BY CALLING
+      *                THE SHARED NUMCHECK VALIDATION SUBROUTINE,
+      *                INSTEAD OF RUNNING ITS OWN INLINE IS NUMERIC /
+      *                IS NEGATIVE CHECKS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 01/28/2019 DO    ORIGINAL - INLINE IS NUMERIC / IS NEGATIVE
+      *                  CHECKS AGAINST ONE HARDCODED LITERAL.
+      * 08/09/2026 DO    REPLACED THE INLINE CHECKS WITH A CALL TO THE
+      *                  NEW SHARED NUMCHECK SUBROUTINE SO ANY PROGRAM
+      *                  CAN REUSE THE SAME VALIDATION.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLEIF.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - OPERATIONS.
+       DATE-WRITTEN. 01/28/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 NUM-VALUE PIC S9(3) VALUE -125.
+       01  MI-NUM-VALUE                PIC S9(09)V9(02) VALUE -125.
+       01  MI-IS-NUMERIC-FLAG          PIC X(01).
+           88  MI-IS-NUMERIC           VALUE "Y".
+           88  MI-IS-NOT-NUMERIC       VALUE "N".
+       01  MI-IS-NEGATIVE-FLAG         PIC X(01).
+           88  MI-IS-NEGATIVE          VALUE "Y".
+           88  MI-IS-POSITIVE          VALUE "N".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            IF NUM-VALUE IS NUMERIC THEN
-                DISPLAY "NUM-VALUE IS NUMERIC."
-            ELSE
-                DISPLAY "NUM-VALUE IS NOT A NUMERIC."
-            END-IF
-            IF NUM-VALUE IS NEGATIVE THEN
-                DISPLAY "NUM-VALUE IS NEGATIVE."
-            ELSE
-                DISPLAY "NUM-VALUE IS POSITIVE."
-            END-IF.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-VALIDATE-NUM-VALUE
+           PERFORM 2000-REPORT-RESULTS
+           STOP RUN.
+
+       1000-VALIDATE-NUM-VALUE.
+           CALL "NUMCHECK" USING MI-NUM-VALUE
+                                  MI-IS-NUMERIC-FLAG
+                                  MI-IS-NEGATIVE-FLAG.
+
+       2000-REPORT-RESULTS.
+           IF MI-IS-NUMERIC
+               DISPLAY "NUM-VALUE IS NUMERIC."
+           ELSE
+               DISPLAY "NUM-VALUE IS NOT A NUMERIC."
+           END-IF
+           IF MI-IS-NEGATIVE
+               DISPLAY "NUM-VALUE IS NEGATIVE."
+           ELSE
+               DISPLAY "NUM-VALUE IS POSITIVE."
+           END-IF.
+
        END PROGRAM MULTIPLEIF.
