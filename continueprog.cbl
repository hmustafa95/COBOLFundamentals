@@ -1,21 +1,132 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    CONTINUEPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - ACCOUNTS RECEIVABLE
+      * DATE-WRITTEN.  03/30/2019
+      * DATE-COMPILED.
+      * REMARKS.       READS A BATCH OF INVOICES AND SKIPS ANY WITH AN
+      *                AMOUNT OF ZERO OR LESS, PRINTING A SUMMARY OF
+      *                HOW MANY INVOICES WERE PROCESSED VERSUS SKIPPED.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 03/30/2019 DO    ORIGINAL - ONE HARDCODED INVOICE AMOUNT.
+      * 08/09/2026 DO    DRIVE THE <=0-SKIP RULE OFF A REAL INVOICE
+      *                  FILE, ONE RECORD PER LOOP PASS, WITH A FINAL
+      *                  PROCESSED/SKIPPED COUNT SUMMARY.
+      * 08/09/2026 DO    INVOICES SKIPPED FOR A ZERO-OR-LESS AMOUNT
+      *                  NOW WRITE THE ORIGINAL TRANSACTION IMAGE TO A
+      *                  SUSPENSE FILE INSTEAD OF JUST BEING DROPPED,
+      *                  SO INVCRESUB CAN FEED THEM BACK INTO THE NEXT
+      *                  CYCLE ONCE CORRECTED.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTINUEPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - ACCOUNTS RECEIVABLE.
+       DATE-WRITTEN. 03/30/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO "INVCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CP-INVCFILE-STATUS.
+           SELECT INVOICE-SUSPENSE ASSIGN TO "INVCSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CP-INVCSUSP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  INVOICE-FILE
+           RECORDING MODE IS F.
+       01  INVOICE-RECORD.
+           05  IV-INVOICE-NUMBER       PIC 9(06).
+           05  IV-INVOICE-AMOUNT       PIC S9(07)V99.
+           05  FILLER                  PIC X(65).
+
+       FD  INVOICE-SUSPENSE
+           RECORDING MODE IS F.
+       01  INVOICE-SUSPENSE-RECORD.
+           COPY SUSPENSE.
+
        WORKING-STORAGE SECTION.
-       01 INVOICE-AMOUNT PIC 9(3) VALUE 100.
+       COPY ABENDWS.
+
+       01  CP-INVCFILE-STATUS          PIC X(02) VALUE "00".
+           88  CP-INVCFILE-OK          VALUE "00".
+           88  CP-INVCFILE-EOF         VALUE "10".
+       01  CP-INVCSUSP-STATUS          PIC X(02) VALUE "00".
+           88  CP-INVCSUSP-OK          VALUE "00".
+
+       01  CP-SWITCHES.
+           05  CP-INVOICE-EOF-SWITCH   PIC X(01) VALUE "N".
+               88  CP-INVOICE-END      VALUE "Y".
+
+       01  CP-COUNTERS.
+           05  CP-PROCESSED-COUNT      PIC 9(05) COMP VALUE 0.
+           05  CP-SKIPPED-COUNT        PIC 9(05) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            IF INVOICE-AMOUNT <= 0 THEN
-                CONTINUE
-            ELSE
-                DISPLAY "INVOICE NEEDS TO BE PROCESSED."
-            END-IF.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INVOICE
+               UNTIL CP-INVOICE-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT INVOICE-FILE
+           IF NOT CP-INVCFILE-OK AND NOT CP-INVCFILE-EOF
+               MOVE "CONTINUE" TO AB-PROGRAM-ID
+               MOVE "INVCFILE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE CP-INVCFILE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           OPEN EXTEND INVOICE-SUSPENSE
+           IF NOT CP-INVCSUSP-OK
+               CLOSE INVOICE-SUSPENSE
+               OPEN OUTPUT INVOICE-SUSPENSE
+           END-IF
+           PERFORM 2900-READ-INVOICE-RECORD.
+
+       2000-PROCESS-INVOICE.
+           IF IV-INVOICE-AMOUNT <= 0
+               PERFORM 2100-LOG-SUSPENSE-RECORD
+               ADD 1 TO CP-SKIPPED-COUNT
+           ELSE
+               DISPLAY "INVOICE " IV-INVOICE-NUMBER
+                   " NEEDS TO BE PROCESSED."
+               ADD 1 TO CP-PROCESSED-COUNT
+           END-IF
+           PERFORM 2900-READ-INVOICE-RECORD.
+
+       2100-LOG-SUSPENSE-RECORD.
+           MOVE "CONTINUE" TO SS-SOURCE-PROGRAM
+           MOVE "INVOICE " TO SS-TRANS-TYPE
+           MOVE INVOICE-RECORD TO SS-ORIGINAL-IMAGE
+           MOVE "INVOICE AMOUNT NOT POSITIVE" TO SS-REJECT-REASON
+           MOVE FUNCTION CURRENT-DATE (1:8) TO SS-REJECT-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO SS-REJECT-TIME
+           WRITE INVOICE-SUSPENSE-RECORD.
+
+       2900-READ-INVOICE-RECORD.
+           READ INVOICE-FILE
+               AT END
+                   MOVE "Y" TO CP-INVOICE-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           DISPLAY "INVOICES PROCESSED: " CP-PROCESSED-COUNT
+           DISPLAY "INVOICES SKIPPED:   " CP-SKIPPED-COUNT
+           CLOSE INVOICE-FILE
+           CLOSE INVOICE-SUSPENSE.
+
+       COPY ABENDPAR.
+
        END PROGRAM CONTINUEPROG.
