@@ -1,24 +1,232 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    NESTEDIF
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SECURITY
+      * DATE-WRITTEN.  03/23/2019
+      * DATE-COMPILED.
+      * REMARKS.       VALIDATES A BATCH OF LOGIN ATTEMPTS AGAINST THE
+      *                USER CREDENTIALS MASTER, TRACKS A PER-USER
+      *                FAILED-ATTEMPT COUNT, AND LOCKS THE ACCOUNT OUT
+      *                AFTER 3 CONSECUTIVE BAD PASSWORD ATTEMPTS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 03/23/2019 DO    ORIGINAL - ONE HARDCODED USER/PASSWORD PAIR.
+      * 08/09/2026 DO    REPLACED THE HARDCODED CHECK WITH A REAL LOGIN
+      *                  ROUTINE AGAINST A CREDENTIALS MASTER FILE,
+      *                  WITH A FAILED-ATTEMPT COUNTER AND 3-STRIKE
+      *                  LOCKOUT CARRIED BACK TO THE MASTER.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NESTEDIF.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - SECURITY.
+       DATE-WRITTEN. 03/23/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREDENTIALS-MASTER ASSIGN TO "CREDMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NF-CREDMAST-STATUS.
+           SELECT LOGIN-TRANS ASSIGN TO "LOGINTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NF-LOGINTRN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CREDENTIALS-MASTER
+           RECORDING MODE IS F.
+       01  CREDENTIALS-RECORD.
+           05  CM-USER-ID              PIC X(08).
+           05  CM-PASSWORD             PIC X(08).
+           05  CM-FAILED-COUNT         PIC 9(01).
+           05  CM-LOCKED-FLAG          PIC X(01).
+           05  FILLER                  PIC X(62).
+
+       FD  LOGIN-TRANS
+           RECORDING MODE IS F.
+       01  LOGIN-TRANS-RECORD.
+           05  LT-USER-ID              PIC X(08).
+           05  LT-PASSWORD             PIC X(08).
+           05  FILLER                  PIC X(64).
+
        WORKING-STORAGE SECTION.
-       01 USER-NAME PIC X(5) VALUE "USER1".
-       01 USER-PASS PIC X(5) VALUE "PASS1".
+       COPY ABENDWS.
+
+       01  NF-CREDMAST-STATUS          PIC X(02) VALUE "00".
+           88  NF-CREDMAST-OK          VALUE "00".
+           88  NF-CREDMAST-EOF         VALUE "10".
+       01  NF-LOGINTRN-STATUS          PIC X(02) VALUE "00".
+           88  NF-LOGINTRN-OK          VALUE "00".
+           88  NF-LOGINTRN-EOF         VALUE "10".
+
+       01  NF-SWITCHES.
+           05  NF-LOGIN-EOF-SWITCH     PIC X(01) VALUE "N".
+               88  NF-LOGIN-END        VALUE "Y".
+
+       01  NF-COUNTERS.
+           05  NF-USER-COUNT           PIC 9(05) COMP VALUE 0.
+           05  NF-MAX-USER             PIC 9(05) COMP VALUE 2000.
+           05  NF-USER-IDX             PIC 9(05) COMP VALUE 0.
+           05  NF-FOUND-IDX            PIC 9(05) COMP VALUE 0.
+           05  NF-SUCCESS-COUNT        PIC 9(05) COMP VALUE 0.
+           05  NF-FAILURE-COUNT        PIC 9(05) COMP VALUE 0.
+           05  NF-LOCKOUT-COUNT        PIC 9(05) COMP VALUE 0.
+
+       01  NF-MAX-ATTEMPTS             PIC 9(01) VALUE 3.
+
+       01  NF-USER-TABLE.
+           05  NF-USER-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON NF-USER-COUNT
+                   INDEXED BY NF-USER-TIDX.
+               10  NF-CM-USER-ID       PIC X(08).
+               10  NF-CM-PASSWORD      PIC X(08).
+               10  NF-CM-FAILED-COUNT  PIC 9(01).
+               10  NF-CM-LOCKED-FLAG   PIC X(01).
+                   88  NF-CM-LOCKED    VALUE "Y".
+                   88  NF-CM-UNLOCKED  VALUE "N".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            IF USER-NAME = "USER1" THEN
-                IF USER-PASS = "PASS1" THEN
-                    DISPLAY "YOU ARE LOGGED IN."
-                ELSE
-                    DISPLAY "LOGIN UNSUCCESSFUL."
-                END-IF
-            END-IF.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-LOGIN-ATTEMPT
+               UNTIL NF-LOGIN-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CREDENTIALS-MASTER
+           OPEN INPUT LOGIN-TRANS
+           IF NOT NF-LOGINTRN-OK AND NOT NF-LOGINTRN-EOF
+               MOVE "NESTEDIF" TO AB-PROGRAM-ID
+               MOVE "LOGINTRN" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE NF-LOGINTRN-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           PERFORM 2900-READ-LOGIN-RECORD.
+
+       1100-LOAD-CREDENTIALS-MASTER.
+           MOVE 1 TO NF-USER-COUNT
+           OPEN INPUT CREDENTIALS-MASTER
+           IF NOT NF-CREDMAST-OK AND NOT NF-CREDMAST-EOF
+               MOVE "NESTEDIF" TO AB-PROGRAM-ID
+               MOVE "CREDMAST" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE NF-CREDMAST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1110-READ-CREDENTIALS-RECORD
+               PERFORM 1120-STORE-CREDENTIALS-RECORD
+                   UNTIL NF-CREDMAST-EOF
+                       OR NF-USER-COUNT > NF-MAX-USER
+           END-IF
+           CLOSE CREDENTIALS-MASTER
+           IF NF-USER-COUNT > 1
+               SUBTRACT 1 FROM NF-USER-COUNT
+           ELSE
+               MOVE 0 TO NF-USER-COUNT
+           END-IF.
+
+       1110-READ-CREDENTIALS-RECORD.
+           READ CREDENTIALS-MASTER
+               AT END
+                   SET NF-CREDMAST-EOF TO TRUE
+           END-READ.
+
+       1120-STORE-CREDENTIALS-RECORD.
+           MOVE CM-USER-ID TO NF-CM-USER-ID (NF-USER-COUNT)
+           MOVE CM-PASSWORD TO NF-CM-PASSWORD (NF-USER-COUNT)
+           MOVE CM-FAILED-COUNT TO NF-CM-FAILED-COUNT (NF-USER-COUNT)
+           MOVE CM-LOCKED-FLAG TO NF-CM-LOCKED-FLAG (NF-USER-COUNT)
+           ADD 1 TO NF-USER-COUNT
+           PERFORM 1110-READ-CREDENTIALS-RECORD.
+
+       2000-APPLY-LOGIN-ATTEMPT.
+           PERFORM 2800-FIND-USER
+           IF NF-FOUND-IDX = 0
+               DISPLAY "NESTEDIF: UNKNOWN USER " LT-USER-ID
+               ADD 1 TO NF-FAILURE-COUNT
+           ELSE
+               IF NF-CM-LOCKED (NF-FOUND-IDX)
+                   DISPLAY "NESTEDIF: ACCOUNT " LT-USER-ID
+                       " IS LOCKED OUT"
+                   ADD 1 TO NF-FAILURE-COUNT
+               ELSE
+                   IF LT-PASSWORD = NF-CM-PASSWORD (NF-FOUND-IDX)
+                       MOVE 0 TO NF-CM-FAILED-COUNT (NF-FOUND-IDX)
+                       DISPLAY "YOU ARE LOGGED IN."
+                       ADD 1 TO NF-SUCCESS-COUNT
+                   ELSE
+                       ADD 1 TO NF-CM-FAILED-COUNT (NF-FOUND-IDX)
+                       IF NF-CM-FAILED-COUNT (NF-FOUND-IDX)
+                               >= NF-MAX-ATTEMPTS
+                           SET NF-CM-LOCKED (NF-FOUND-IDX) TO TRUE
+                           DISPLAY "NESTEDIF: ACCOUNT " LT-USER-ID
+                               " LOCKED AFTER 3 BAD ATTEMPTS"
+                           ADD 1 TO NF-LOCKOUT-COUNT
+                       ELSE
+                           DISPLAY "LOGIN UNSUCCESSFUL."
+                       END-IF
+                       ADD 1 TO NF-FAILURE-COUNT
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2900-READ-LOGIN-RECORD.
+
+       2800-FIND-USER.
+           MOVE 0 TO NF-FOUND-IDX
+           PERFORM 2810-COMPARE-USER
+               VARYING NF-USER-IDX FROM 1 BY 1
+               UNTIL NF-USER-IDX > NF-USER-COUNT
+                   OR NF-FOUND-IDX NOT = 0.
+
+       2810-COMPARE-USER.
+           IF NF-CM-USER-ID (NF-USER-IDX) = LT-USER-ID
+               MOVE NF-USER-IDX TO NF-FOUND-IDX
+           END-IF.
+
+       2900-READ-LOGIN-RECORD.
+           READ LOGIN-TRANS
+               AT END
+                   MOVE "Y" TO NF-LOGIN-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           PERFORM 3100-REWRITE-CREDENTIALS-MASTER
+           DISPLAY "SUCCESSFUL LOGINS: " NF-SUCCESS-COUNT
+           DISPLAY "FAILED LOGINS:     " NF-FAILURE-COUNT
+           DISPLAY "ACCOUNTS LOCKED:   " NF-LOCKOUT-COUNT
+           CLOSE LOGIN-TRANS.
+
+       3100-REWRITE-CREDENTIALS-MASTER.
+           OPEN OUTPUT CREDENTIALS-MASTER
+           IF NOT NF-CREDMAST-OK
+               MOVE "NESTEDIF" TO AB-PROGRAM-ID
+               MOVE "CREDMAST" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE NF-CREDMAST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           IF NF-USER-COUNT > 0
+               PERFORM 3110-WRITE-CREDENTIALS-RECORD
+                   VARYING NF-USER-IDX FROM 1 BY 1
+                   UNTIL NF-USER-IDX > NF-USER-COUNT
+           END-IF
+           CLOSE CREDENTIALS-MASTER.
+
+       3110-WRITE-CREDENTIALS-RECORD.
+           MOVE NF-CM-USER-ID (NF-USER-IDX) TO CM-USER-ID
+           MOVE NF-CM-PASSWORD (NF-USER-IDX) TO CM-PASSWORD
+           MOVE NF-CM-FAILED-COUNT (NF-USER-IDX) TO CM-FAILED-COUNT
+           MOVE NF-CM-LOCKED-FLAG (NF-USER-IDX) TO CM-LOCKED-FLAG
+           WRITE CREDENTIALS-RECORD.
+
+       COPY ABENDPAR.
+
        END PROGRAM NESTEDIF.
