@@ -1,21 +1,140 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    IFELSEPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - REGISTRAR
+      * DATE-WRITTEN.  01/21/2019
+      * DATE-COMPILED.
+      * REMARKS.       READS A CLASS ROSTER AND CLASSIFIES EACH
+      *                STUDENT AS FAILED, PASSED, OR HONORS, THEN
+      *                PRINTS A SUMMARY OF HOW MANY STUDENTS FALL INTO
+      *                EACH SCORE BAND, IN PLACE OF THE ORIGINAL
+      *                SINGLE HARDCODED TWO-WAY PASS/FAIL CHECK.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 01/21/2019 DO    ORIGINAL - IF EXAM-SCORE >= 80, ONE HARDCODED
+      *                  SCORE, PASSED OR FAILED ONLY.
+      * 08/09/2026 DO    REBUILT AS A BATCH ROSTER PASS OVER IFELSROS
+      *                  WITH A THIRD HONORS TIER AND A SCORE-BAND
+      *                  SUMMARY REPORT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IFELSEPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - REGISTRAR.
+       DATE-WRITTEN. 01/21/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-ROSTER ASSIGN TO "IFELSROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IE-IFELSROS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CLASS-ROSTER
+           RECORDING MODE IS F.
+       01  CLASS-ROSTER-RECORD.
+           05  CR-STUDENT-ID           PIC 9(06).
+           05  CR-EXAM-SCORE           PIC 9(03).
+
        WORKING-STORAGE SECTION.
-       01 EXAM-SCORE PIC 9(3) VALUE 65.
+       COPY ABENDWS.
+
+       01  IE-IFELSROS-STATUS          PIC X(02) VALUE "00".
+           88  IE-IFELSROS-OK          VALUE "00".
+           88  IE-IFELSROS-EOF         VALUE "10".
+
+       01  IE-HONORS-THRESHOLD         PIC 9(03) VALUE 95.
+       01  IE-PASS-THRESHOLD           PIC 9(03) VALUE 80.
+
+       01  IE-HONORS-COUNT             PIC 9(05) VALUE 0.
+       01  IE-PASS-COUNT               PIC 9(05) VALUE 0.
+       01  IE-FAIL-COUNT               PIC 9(05) VALUE 0.
+
+       01  IE-BAND-90-100-COUNT        PIC 9(05) VALUE 0.
+       01  IE-BAND-80-89-COUNT         PIC 9(05) VALUE 0.
+       01  IE-BAND-70-79-COUNT         PIC 9(05) VALUE 0.
+       01  IE-BAND-60-69-COUNT         PIC 9(05) VALUE 0.
+       01  IE-BAND-UNDER-60-COUNT      PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            IF EXAM-SCORE >= 80
-                DISPLAY "YOU PASSED."
-            ELSE
-                DISPLAY "YOU FAILED."
-            END-IF.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STUDENT-RECORD
+               UNTIL IE-IFELSROS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLASS-ROSTER
+           IF NOT IE-IFELSROS-OK AND NOT IE-IFELSROS-EOF
+               MOVE "IFELSEPR" TO AB-PROGRAM-ID
+               MOVE "IFELSROS" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE IE-IFELSROS-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 2900-READ-ROSTER-RECORD
+           END-IF.
+
+       2000-PROCESS-STUDENT-RECORD.
+           IF CR-EXAM-SCORE >= IE-HONORS-THRESHOLD
+               DISPLAY "STUDENT " CR-STUDENT-ID " - HONORS"
+               ADD 1 TO IE-HONORS-COUNT
+           ELSE
+               IF CR-EXAM-SCORE >= IE-PASS-THRESHOLD
+                   DISPLAY "STUDENT " CR-STUDENT-ID " - PASSED"
+                   ADD 1 TO IE-PASS-COUNT
+               ELSE
+                   DISPLAY "STUDENT " CR-STUDENT-ID " - FAILED"
+                   ADD 1 TO IE-FAIL-COUNT
+               END-IF
+           END-IF
+           PERFORM 2100-TALLY-SCORE-BAND
+           PERFORM 2900-READ-ROSTER-RECORD.
+
+       2100-TALLY-SCORE-BAND.
+           IF CR-EXAM-SCORE >= 90
+               ADD 1 TO IE-BAND-90-100-COUNT
+           ELSE
+               IF CR-EXAM-SCORE >= 80
+                   ADD 1 TO IE-BAND-80-89-COUNT
+               ELSE
+                   IF CR-EXAM-SCORE >= 70
+                       ADD 1 TO IE-BAND-70-79-COUNT
+                   ELSE
+                       IF CR-EXAM-SCORE >= 60
+                           ADD 1 TO IE-BAND-60-69-COUNT
+                       ELSE
+                           ADD 1 TO IE-BAND-UNDER-60-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2900-READ-ROSTER-RECORD.
+           READ CLASS-ROSTER
+               AT END
+                   SET IE-IFELSROS-EOF TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE CLASS-ROSTER
+           DISPLAY "HONORS: " IE-HONORS-COUNT
+           DISPLAY "PASSED: " IE-PASS-COUNT
+           DISPLAY "FAILED: " IE-FAIL-COUNT
+           DISPLAY "BAND 90-100: " IE-BAND-90-100-COUNT
+           DISPLAY "BAND 80-89:  " IE-BAND-80-89-COUNT
+           DISPLAY "BAND 70-79:  " IE-BAND-70-79-COUNT
+           DISPLAY "BAND 60-69:  " IE-BAND-60-69-COUNT
+           DISPLAY "BAND UNDER 60: " IE-BAND-UNDER-60-COUNT.
+
+       COPY ABENDPAR.
+
        END PROGRAM IFELSEPROG.
