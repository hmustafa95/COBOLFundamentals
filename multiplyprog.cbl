@@ -1,22 +1,60 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    MULTIPLYPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - BILLING
+      * DATE-WRITTEN.  08/03/2019
+      * DATE-COMPILED.
+      * REMARKS.       EXTENDS AN INVOICE LINE (PRICE TIMES QUANTITY,
+      *                THEN PLUS SALES TAX AT THE TAX RATE) WITH
+      *                PROPER ROUNDING AT EACH STEP, USING MULTIPLY ...
+      *                GIVING IN PLACE OF THE ORIGINAL PLACEHOLDER
+      *                MULTIPLY OF TWO HARDCODED FACTORS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/03/2019 DO    ORIGINAL - MULTIPLY NUM-1 BY NUM-2 NUM-3,
+      *                  PLACEHOLDER FACTORS WITH NO BUSINESS MEANING.
+      * 08/09/2026 DO    REBUILT AS A REAL INVOICE-LINE EXTENSION:
+      *                  PRICE TIMES QUANTITY GIVES THE LINE AMOUNT,
+      *                  THEN THE LINE AMOUNT TIMES THE TAX RATE GIVES
+      *                  THE TAX, AND THE TWO ARE ADDED FOR THE TOTAL.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLYPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - BILLING.
+       DATE-WRITTEN. 08/03/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
        DATA DIVISION.
        FILE SECTION.
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(3) VALUE 10.
-       01 NUM-2 PIC 9(3) VALUE 15.
-       01 NUM-3 PIC 9(3) VALUE 5.
-       01 NUM-4 PIC 9(3) VALUE 11.
+       01  MP-UNIT-PRICE                PIC 9(05)V99 VALUE 10.00.
+       01  MP-QUANTITY                  PIC 9(05) VALUE 15.
+       01  MP-TAX-RATE                  PIC 9V9999 VALUE 0.0825.
+       01  MP-LINE-AMOUNT                PIC 9(07)V99 VALUE 0.
+       01  MP-LINE-TAX                   PIC 9(07)V99 VALUE 0.
+       01  MP-LINE-TOTAL                 PIC 9(07)V99 VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MULTIPLY NUM-1 BY NUM-2 NUM-3
-            DISPLAY NUM-2
-            DISPLAY NUM-3.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-EXTEND-INVOICE-LINE
+           STOP RUN.
+
+       1000-EXTEND-INVOICE-LINE.
+           MULTIPLY MP-UNIT-PRICE BY MP-QUANTITY
+               GIVING MP-LINE-AMOUNT ROUNDED
+           MULTIPLY MP-LINE-AMOUNT BY MP-TAX-RATE
+               GIVING MP-LINE-TAX ROUNDED
+           ADD MP-LINE-AMOUNT MP-LINE-TAX GIVING MP-LINE-TOTAL
+           DISPLAY "LINE AMOUNT: " MP-LINE-AMOUNT
+           DISPLAY "LINE TAX: " MP-LINE-TAX
+           DISPLAY "LINE TOTAL: " MP-LINE-TOTAL.
+
        END PROGRAM MULTIPLYPROG.
