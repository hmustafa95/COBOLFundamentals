@@ -0,0 +1,35 @@
+      ******************************************************************
+      * COPYBOOK.      RPTHDRPR
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       SHARED REPORT HEADER/FOOTER PARAGRAPHS, PAIRED
+      *                WITH THE WORKING-STORAGE FIELDS IN RPTHDRWS.
+      *                8000-PRINT-REPORT-HEADER ADVANCES THE PAGE
+      *                NUMBER AND PRINTS THE PROGRAM NAME, REPORT
+      *                TITLE, RUN DATE/TIME AND PAGE NUMBER.
+      *                8100-PRINT-REPORT-FOOTER PRINTS THE CLOSING
+      *                RULE LINE.  THE INCLUDING PROGRAM IS
+      *                RESPONSIBLE FOR MOVING RH-PROGRAM-NAME,
+      *                RH-REPORT-TITLE, RH-RUN-DATE AND RH-RUN-TIME
+      *                BEFORE THE FIRST PERFORM OF 8000-PRINT-REPORT-
+      *                HEADER.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+       8000-PRINT-REPORT-HEADER.
+           ADD 1 TO RH-PAGE-NUMBER
+           DISPLAY " "
+           DISPLAY RH-PROGRAM-NAME "  " RH-REPORT-TITLE
+           DISPLAY "RUN DATE: " RH-RUN-DATE
+               "   RUN TIME: " RH-RUN-TIME
+               "   PAGE: " RH-PAGE-NUMBER
+           DISPLAY "-------------------------------------------------"
+               "------------------------------".
+
+       8100-PRINT-REPORT-FOOTER.
+           DISPLAY "-------------------------------------------------"
+               "------------------------------"
+           DISPLAY "END OF REPORT - " RH-REPORT-TITLE.
