@@ -0,0 +1,29 @@
+      ******************************************************************
+      * COPYBOOK.      CUSTMAST
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES
+      * DATE-WRITTEN.  03/02/2019
+      * REMARKS.       CUSTOMER MASTER RECORD LAYOUT, SHARED BY EVERY
+      *                PROGRAM THAT ADDS, EDITS, VIEWS OR REPORTS ON
+      *                THE CUSTOMER MASTER FILE.  FIELDS ARE LEVEL 10
+      *                SO THE INCLUDING PROGRAM CAN NEST THEM UNDER A
+      *                05-LEVEL GROUP (A PLAIN RECORD, OR ONE OCCURS
+      *                ENTRY OF A WORKING-STORAGE TABLE).
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 03/02/2019 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+           10  CM-CUSTOMER-ID           PIC 9(06).
+           10  CM-CUSTOMER-NAME         PIC X(25).
+           10  CM-CUSTOMER-ADDRESS      PIC X(25).
+           10  CM-CUSTOMER-CITY         PIC X(15).
+           10  CM-CUSTOMER-STATE        PIC X(02).
+           10  CM-CUSTOMER-ZIP          PIC 9(05).
+           10  CM-VIP-MEMBER            PIC X(01).
+               88  CM-VIP-YES           VALUE "Y".
+               88  CM-VIP-NO            VALUE "N".
+           10  CM-LIFE-TIME-MEMBER      PIC X(01).
+               88  CM-LIFETIME-YES      VALUE "Y".
+               88  CM-LIFETIME-NO       VALUE "N".
+           10  FILLER                   PIC X(20).
