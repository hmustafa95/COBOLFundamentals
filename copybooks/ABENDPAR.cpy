@@ -0,0 +1,32 @@
+      ******************************************************************
+      * COPYBOOK.      ABENDPAR
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       SHARED FATAL-FILE-ERROR PARAGRAPH, COPIED INTO
+      *                THE PROCEDURE DIVISION OF EVERY FILE-I/O
+      *                PROGRAM.  THE INCLUDING PROGRAM MOVES
+      *                AB-PROGRAM-ID, AB-FILE-NAME AND AB-OPERATION
+      *                (SEE ABENDWS), MOVES THE FAILING FILE'S STATUS
+      *                FIELD TO AB-STATUS-CODE, AND PERFORMS
+      *                9999-ABEND-ROUTINE WHEN A FILE OPERATION COMES
+      *                BACK WITH A STATUS OTHER THAN SUCCESS OR A
+      *                NORMAL END-OF-FILE.  THE ROUTINE DISPLAYS THE
+      *                FAILURE AND ENDS THE RUN WITH A NONZERO RETURN
+      *                CODE SO A JOB STREAM STEP WILL NOT PROCEED ON
+      *                BAD OR MISSING DATA.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+       9999-ABEND-ROUTINE.
+           DISPLAY "*************************************************"
+           DISPLAY "*** FATAL FILE ERROR - RUN TERMINATED ABNORMALLY"
+           DISPLAY "*** PROGRAM . . : " AB-PROGRAM-ID
+           DISPLAY "*** FILE  . . . : " AB-FILE-NAME
+           DISPLAY "*** OPERATION . : " AB-OPERATION
+           DISPLAY "*** FILE STATUS : " AB-STATUS-CODE
+           DISPLAY "*************************************************"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
