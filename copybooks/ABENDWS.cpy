@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK.      ABENDWS
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       SHARED FATAL-FILE-ERROR WORKING-STORAGE, PAIRED
+      *                WITH THE 9999-ABEND-ROUTINE PARAGRAPH IN
+      *                ABENDPAR.  THE INCLUDING PROGRAM MOVES THE
+      *                PROGRAM NAME, FILE NAME, OPERATION AND FILE
+      *                STATUS CODE INTO THESE FIELDS AND PERFORMS THE
+      *                ABEND ROUTINE WHEN AN OPEN, READ, WRITE OR
+      *                REWRITE COMES BACK WITH A STATUS OTHER THAN
+      *                SUCCESS OR A NORMAL END-OF-FILE, SO A FAILING
+      *                FILE OPERATION STOPS THE RUN INSTEAD OF FALLING
+      *                THROUGH INTO LOGIC THAT ASSUMES THE FILE IS
+      *                USABLE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+       01  AB-ABEND-INFO.
+           05  AB-PROGRAM-ID            PIC X(08).
+           05  AB-FILE-NAME             PIC X(08).
+           05  AB-OPERATION             PIC X(08).
+           05  AB-STATUS-CODE           PIC X(02).
