@@ -0,0 +1,21 @@
+      ******************************************************************
+      * COPYBOOK.      CUSTREC
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       LIGHTWEIGHT CUSTOMER NAME/ZIP/CITY LAYOUT SHARED
+      *                BY PROGRAMS THAT MOVE OR COMPARE CUSTOMER NAME
+      *                FIELDS WITHOUT NEEDING THE FULL CUSTOMER MASTER
+      *                LAYOUT (SEE CUSTMAST.cpy).  FIELDS ARE LEVEL 10
+      *                SO THE INCLUDING PROGRAM CAN NEST THEM UNDER A
+      *                05-LEVEL GROUP.  NO VALUE CLAUSES ARE CARRIED
+      *                HERE; THE INCLUDING PROGRAM SETS ITS OWN DATA.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL - FACTORED OUT OF MOVECORR'S
+      *                  CUST-RECORD-1/CUST-RECORD-2 GROUPS.
+      ******************************************************************
+           10  CUST-NAME                PIC X(11).
+           10  CUST-ZIP                 PIC 9(05).
+           10  CUST-CITY                PIC X(15).
