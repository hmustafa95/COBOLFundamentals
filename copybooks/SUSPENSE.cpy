@@ -0,0 +1,28 @@
+      ******************************************************************
+      * COPYBOOK.      SUSPENSE
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       SHARED SUSPENSE/REJECT RECORD LAYOUT.  ANY
+      *                PROGRAM THAT REJECTS AN INCOMING TRANSACTION FOR
+      *                FAILING A BUSINESS RULE WRITES ONE OF THESE
+      *                RECORDS TO ITS SUSPENSE FILE INSTEAD OF JUST
+      *                DISPLAYING A MESSAGE AND LETTING THE RECORD GO,
+      *                CARRYING THE ORIGINAL TRANSACTION IMAGE SO A
+      *                MATCHING RE-SUBMISSION PROGRAM CAN FEED IT BACK
+      *                INTO THE NEXT BATCH CYCLE AFTER OPERATIONS
+      *                CORRECTS IT.  THE IMAGE IS WIDE ENOUGH TO HOLD
+      *                ANY OF THE TRANSACTION LAYOUTS IN THIS SYSTEM.
+      *                FIELDS ARE LEVEL 10 SO THE INCLUDING PROGRAM CAN
+      *                NEST THEM UNDER A 05-LEVEL GROUP.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+           10  SS-SOURCE-PROGRAM        PIC X(08).
+           10  SS-TRANS-TYPE            PIC X(08).
+           10  SS-ORIGINAL-IMAGE        PIC X(80).
+           10  SS-REJECT-REASON         PIC X(30).
+           10  SS-REJECT-DATE           PIC 9(08).
+           10  SS-REJECT-TIME           PIC 9(08).
