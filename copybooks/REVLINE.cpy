@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPYBOOK.      REVLINE
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SALES
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       PER-PRODUCT REVENUE LINE LAYOUT SHARED BY EVERY
+      *                REGION GROUP THAT ADDCORRVAL ROLLS UP INTO THE
+      *                WORLDWIDE TOTAL.  FIELDS ARE LEVEL 10 SO THE
+      *                INCLUDING PROGRAM CAN NEST THEM UNDER A
+      *                05-LEVEL REGION GROUP.  THE WORLDWIDE-TOTAL
+      *                ACCUMULATOR USES ITS OWN WIDER PICTURE AND IS
+      *                NOT BUILT FROM THIS COPYBOOK.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL - FACTORED OUT OF ADDCORRVAL'S
+      *                  REVENUE-US/REVENUE-EU/REVENUE-APAC GROUPS.
+      ******************************************************************
+           10  PRODUCT-1                PIC 9(03).
+           10  PRODUCT-2                PIC 9(03).
