@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK.      PERIODSUM
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - FINANCE
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       SHARED PERIOD-TOTAL RECORD LAYOUT.  EVERY
+      *                REPORTING PROGRAM THAT OWNS A RUN TOTAL (PROFIT-
+      *                PROG'S REVENUE/COSTS/PROFIT, TAXPROG'S RUN
+      *                WITHHOLDING) APPENDS ONE OF THESE RECORDS TO THE
+      *                PERIOD-CLOSE FILE AT END OF RUN.  PS-AMOUNT-1/2/3
+      *                ARE GENERIC SO ONE LAYOUT COVERS EVERY PROGRAM'S
+      *                TOTALS; EACH PROGRAM'S MODIFICATION HISTORY NOTES
+      *                WHICH AMOUNT SLOT IT USES.  FIELDS ARE LEVEL 10
+      *                SO THE INCLUDING PROGRAM CAN NEST THEM UNDER A
+      *                05-LEVEL GROUP.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+           10  PS-PROGRAM-NAME          PIC X(08).
+           10  PS-PERIOD-END-DATE       PIC 9(08).
+           10  PS-AMOUNT-1              PIC S9(10)V99.
+           10  PS-AMOUNT-2              PIC S9(10)V99.
+           10  PS-AMOUNT-3              PIC S9(10)V99.
+           10  FILLER                   PIC X(20).
