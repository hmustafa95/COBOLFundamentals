@@ -0,0 +1,25 @@
+      ******************************************************************
+      * COPYBOOK.      EXCPLOG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       SHARED EXCEPTION LOG RECORD LAYOUT.  EVERY
+      *                PROGRAM THAT TRAPS AN ON SIZE ERROR CONDITION
+      *                WRITES ONE OF THESE RECORDS TO THE SYSTEM-WIDE
+      *                EXCEPTION LOG FILE SO OPERATIONS CAN REVIEW
+      *                FLAGGED ARITHMETIC AFTER THE BATCH WINDOW.
+      *                FIELDS ARE LEVEL 10 SO THE INCLUDING PROGRAM CAN
+      *                NEST THEM UNDER A 05-LEVEL GROUP.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+           10  EL-PROGRAM-NAME          PIC X(08).
+           10  EL-OPERATION             PIC X(20).
+           10  EL-FIELD-NAME            PIC X(15).
+           10  EL-VALUE-1               PIC X(15).
+           10  EL-VALUE-2               PIC X(15).
+           10  EL-LOG-DATE              PIC 9(08).
+           10  EL-LOG-TIME              PIC 9(08).
+           10  FILLER                   PIC X(06).
