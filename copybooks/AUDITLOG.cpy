@@ -0,0 +1,28 @@
+      ******************************************************************
+      * COPYBOOK.      AUDITLOG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       SHARED AUDIT-TRAIL LOG RECORD LAYOUT.  EVERY
+      *                MAINTENANCE PROGRAM THAT ADDS OR UPDATES A
+      *                CUSTOMER MASTER RECORD WRITES ONE OF THESE
+      *                RECORDS TO THE SYSTEM-WIDE AUDIT LOG FILE,
+      *                CARRYING THE BEFORE AND AFTER IMAGE OF THE
+      *                RECORD SO OPERATIONS CAN ANSWER WHO CHANGED A
+      *                CUSTOMER AND WHAT IT LOOKED LIKE BEFORE.  THE
+      *                IMAGE FIELDS ARE SIZED TO THE CUSTMAST RECORD.
+      *                FIELDS ARE LEVEL 10 SO THE INCLUDING PROGRAM CAN
+      *                NEST THEM UNDER A 05-LEVEL GROUP.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+           10  AU-PROGRAM-NAME          PIC X(08).
+           10  AU-OPERATION             PIC X(08).
+           10  AU-CUSTOMER-ID           PIC 9(06).
+           10  AU-BEFORE-IMAGE          PIC X(100).
+           10  AU-AFTER-IMAGE           PIC X(100).
+           10  AU-LOG-DATE              PIC 9(08).
+           10  AU-LOG-TIME              PIC 9(08).
+           10  FILLER                   PIC X(04).
