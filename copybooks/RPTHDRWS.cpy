@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPYBOOK.      RPTHDRWS
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * REMARKS.       SHARED WORKING-STORAGE FIELDS FOR THE STANDARD
+      *                REPORT HEADER/FOOTER PRINTED BY EVERY REPORTING
+      *                PROGRAM.  THE INCLUDING PROGRAM MOVES ITS OWN
+      *                PROGRAM NAME AND REPORT TITLE IN BEFORE ITS
+      *                FIRST CALL TO 8000-PRINT-REPORT-HEADER (SEE
+      *                RPTHDRPR); RH-PAGE-NUMBER IS MAINTAINED BY THAT
+      *                PARAGRAPH AND SHOULD NOT BE SET DIRECTLY.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL LAYOUT.
+      ******************************************************************
+       01  RH-REPORT-HEADER-INFO.
+           05  RH-PROGRAM-NAME          PIC X(08).
+           05  RH-REPORT-TITLE          PIC X(40).
+           05  RH-RUN-DATE              PIC 9(08).
+           05  RH-RUN-TIME              PIC 9(08).
+           05  RH-PAGE-NUMBER           PIC 9(04) VALUE 0.
