@@ -1,19 +1,134 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    DIVIDEPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - INVENTORY
+      * DATE-WRITTEN.  08/17/2019
+      * DATE-COMPILED.
+      * REMARKS.       COMPUTES UNIT COST (TOTAL COST DIVIDED BY
+      *                QUANTITY) FOR EACH LINE ITEM ON THE LINE-COST
+      *                FILE, WITH ON SIZE ERROR PROTECTION SO A
+      *                ZERO-QUANTITY RECORD IS LOGGED AND SKIPPED
+      *                INSTEAD OF ABENDING THE RUN.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/17/2019 DO    ORIGINAL - DIVIDE NUM-1 INTO NUM-2, TWO
+      *                  HARDCODED LITERALS, NO ERROR HANDLING.
+      * 08/09/2026 DO    REBUILT AS A UNIT-COST CALCULATOR OVER REAL
+      *                  LINE-ITEM DATA WITH ON SIZE ERROR PROTECTION
+      *                  AGAINST ZERO-QUANTITY RECORDS, LOGGED TO THE
+      *                  SHARED EXCEPTION LOG.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIVIDEPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - INVENTORY.
+       DATE-WRITTEN. 08/17/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINE-COST-FILE ASSIGN TO "LINECOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DP-LINECOST-STATUS.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DP-EXCPLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LINE-COST-FILE
+           RECORDING MODE IS F.
+       01  LINE-COST-RECORD.
+           05  LC-ITEM-NUMBER          PIC 9(06).
+           05  LC-TOTAL-COST           PIC 9(07)V99.
+           05  LC-QUANTITY             PIC 9(05).
+
+       FD  EXCEPTION-LOG
+           RECORDING MODE IS F.
+       01  EXCEPTION-LOG-RECORD.
+           COPY EXCPLOG.
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(3) VALUE 10.
-       01 NUM-2 PIC 9(3) VALUE 20.
+       COPY ABENDWS.
+
+       01  DP-LINECOST-STATUS          PIC X(02) VALUE "00".
+           88  DP-LINECOST-OK          VALUE "00".
+           88  DP-LINECOST-EOF         VALUE "10".
+       01  DP-EXCPLOG-STATUS           PIC X(02) VALUE "00".
+           88  DP-EXCPLOG-OK           VALUE "00".
+           88  DP-EXCPLOG-EOF          VALUE "10".
+
+       01  DP-UNIT-COST                PIC 9(07)V9999 VALUE 0.
+       01  DP-PROCESSED-COUNT          PIC 9(05) COMP VALUE 0.
+       01  DP-SKIPPED-COUNT            PIC 9(05) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DIVIDE NUM-1 INTO NUM-2
-            DISPLAY NUM-2
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LINE-ITEM
+               UNTIL DP-LINECOST-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT LINE-COST-FILE
+           IF NOT DP-LINECOST-OK AND NOT DP-LINECOST-EOF
+               MOVE "DIVIDEPR" TO AB-PROGRAM-ID
+               MOVE "LINECOST" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE DP-LINECOST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               OPEN EXTEND EXCEPTION-LOG
+               IF NOT DP-EXCPLOG-OK
+                   CLOSE EXCEPTION-LOG
+                   OPEN OUTPUT EXCEPTION-LOG
+               END-IF
+               PERFORM 2900-READ-LINE-ITEM
+           END-IF.
+
+       2000-PROCESS-LINE-ITEM.
+           DIVIDE LC-TOTAL-COST BY LC-QUANTITY
+               GIVING DP-UNIT-COST ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "DIVIDEPROG: ITEM " LC-ITEM-NUMBER
+                       " HAS A ZERO QUANTITY, SKIPPED"
+                   PERFORM 2100-LOG-SIZE-ERROR
+                   ADD 1 TO DP-SKIPPED-COUNT
+               NOT ON SIZE ERROR
+                   DISPLAY "ITEM " LC-ITEM-NUMBER
+                       " UNIT COST: " DP-UNIT-COST
+                   ADD 1 TO DP-PROCESSED-COUNT
+           END-DIVIDE
+           PERFORM 2900-READ-LINE-ITEM.
+
+       2100-LOG-SIZE-ERROR.
+           MOVE "DIVIDEPR" TO EL-PROGRAM-NAME
+           MOVE "UNIT COST DIVIDE" TO EL-OPERATION
+           MOVE "LC-QUANTITY" TO EL-FIELD-NAME
+           MOVE LC-ITEM-NUMBER TO EL-VALUE-1
+           MOVE LC-QUANTITY TO EL-VALUE-2
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EL-LOG-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO EL-LOG-TIME
+           WRITE EXCEPTION-LOG-RECORD.
+
+       2900-READ-LINE-ITEM.
+           READ LINE-COST-FILE
+               AT END
+                   SET DP-LINECOST-EOF TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE LINE-COST-FILE
+           CLOSE EXCEPTION-LOG
+           DISPLAY "LINE ITEMS PROCESSED: " DP-PROCESSED-COUNT
+           DISPLAY "LINE ITEMS SKIPPED: " DP-SKIPPED-COUNT.
+
+       COPY ABENDPAR.
+
        END PROGRAM DIVIDEPROG.
