@@ -1,22 +1,235 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    DIVGIVINGPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - INVENTORY
+      * DATE-WRITTEN.  04/13/2019
+      * DATE-COMPILED.
+      * REMARKS.       PRORATES A BULK SHIPMENT QUANTITY ACROSS THE
+      *                STORES THAT ORDERED IT, IN PROPORTION TO EACH
+      *                STORE'S ORDER QUANTITY, USING DIVIDE ... GIVING
+      *                ... REMAINDER.  THE LEFTOVER FROM ROUNDING DOWN
+      *                EVERY STORE'S SHARE IS CARRIED TO WHICHEVER
+      *                STORE ORDERED THE MOST, SO THE FULL SHIPMENT
+      *                QUANTITY IS ALWAYS ALLOCATED.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 04/13/2019 DO    ORIGINAL - TWO HARDCODED LITERALS DIVIDED.
+      * 08/09/2026 DO    REAL PRORATION OVER THE STORE ORDER FILE,
+      *                  CARRYING THE SHIPMENT RECORD LAYOUT FROM
+      *                  DATASETTEST'S ABCFILE-REC, WRITING EACH
+      *                  STORE'S ALLOCATION TO A RESULT FILE FOR
+      *                  DOWNSTREAM FREIGHT BILLING.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIVGIVINGPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - INVENTORY.
+       DATE-WRITTEN. 04/13/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIPMENT-FILE ASSIGN TO "SHIPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DG-SHIPFILE-STATUS.
+           SELECT STORE-ORDERS ASSIGN TO "STOREORD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DG-STOREORD-STATUS.
+           SELECT PRORATION-RESULT ASSIGN TO "PRORATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DG-PRORATE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SHIPMENT-FILE
+           RECORDING MODE IS F.
+       01  SHIPMENT-RECORD.
+           05  SF-SHIPMENT-ID          PIC X(5).
+           05  FILLER                  PIC X(1).
+           05  SF-QUANTITY             PIC 9(5).
+           05  FILLER                  PIC X(69).
+
+       FD  STORE-ORDERS
+           RECORDING MODE IS F.
+       01  STORE-ORDER-RECORD.
+           05  SO-STORE-ID             PIC X(5).
+           05  FILLER                  PIC X(1).
+           05  SO-QUANTITY             PIC 9(5).
+           05  FILLER                  PIC X(69).
+
+       FD  PRORATION-RESULT
+           RECORDING MODE IS F.
+       01  PRORATION-RESULT-RECORD.
+           05  PR-STORE-ID             PIC X(5).
+           05  FILLER                  PIC X(1).
+           05  PR-ALLOCATED-QUANTITY   PIC 9(5).
+           05  FILLER                  PIC X(69).
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(3) VALUE 10.
-       01 NUM-2 PIC 9(3) VALUE 25.
-       01 NUM-3 PIC 9(3) VALUE 5.
-       01 NUM-4 PIC 9(3).
+       COPY ABENDWS.
+
+       01  DG-SHIPFILE-STATUS          PIC X(02) VALUE "00".
+           88  DG-SHIPFILE-OK          VALUE "00".
+           88  DG-SHIPFILE-EOF         VALUE "10".
+       01  DG-STOREORD-STATUS          PIC X(02) VALUE "00".
+           88  DG-STOREORD-OK          VALUE "00".
+           88  DG-STOREORD-EOF         VALUE "10".
+       01  DG-PRORATE-STATUS           PIC X(02) VALUE "00".
+           88  DG-PRORATE-OK           VALUE "00".
+
+       01  DG-SWITCHES.
+           05  DG-STORE-EOF-SWITCH     PIC X(01) VALUE "N".
+               88  DG-STORE-END        VALUE "Y".
+
+       01  DG-COUNTERS.
+           05  DG-STORE-COUNT          PIC 9(05) COMP VALUE 0.
+           05  DG-MAX-STORE            PIC 9(05) COMP VALUE 500.
+           05  DG-STORE-IDX            PIC 9(05) COMP VALUE 0.
+           05  DG-LARGEST-IDX          PIC 9(05) COMP VALUE 0.
+
+       01  DG-BULK-QUANTITY            PIC 9(07) VALUE 0.
+       01  DG-TOTAL-ORDER-QUANTITY     PIC 9(07) VALUE 0.
+       01  DG-TOTAL-ALLOCATED          PIC 9(07) VALUE 0.
+       01  DG-UNALLOCATED-REMAINDER    PIC 9(07) VALUE 0.
+
+       01  DG-WORK-FIELDS.
+           05  DG-EXTENDED-SHARE       PIC 9(12) VALUE 0.
+           05  DG-ALLOCATION-REMAINDER PIC 9(07) VALUE 0.
+
+       01  DG-STORE-TABLE.
+           05  DG-STORE-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON DG-STORE-COUNT
+                   INDEXED BY DG-STORE-TIDX.
+               10  DG-ST-STORE-ID      PIC X(05).
+               10  DG-ST-ORDER-QTY     PIC 9(05).
+               10  DG-ST-ALLOCATED-QTY PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DIVIDE NUM-1 INTO NUM-2 GIVING NUM-3 REMAINDER NUM-4.
-            DISPLAY NUM-3
-            DISPLAY NUM-4
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COMPUTE-ALLOCATIONS
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-SHIPMENT-QUANTITY
+           PERFORM 1200-LOAD-STORE-ORDERS
+           OPEN OUTPUT PRORATION-RESULT
+           IF NOT DG-PRORATE-OK
+               MOVE "DIVGIVNG" TO AB-PROGRAM-ID
+               MOVE "PRORATE" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE DG-PRORATE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF.
+
+       1100-READ-SHIPMENT-QUANTITY.
+           OPEN INPUT SHIPMENT-FILE
+           IF NOT DG-SHIPFILE-OK AND NOT DG-SHIPFILE-EOF
+               MOVE "DIVGIVNG" TO AB-PROGRAM-ID
+               MOVE "SHIPFILE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE DG-SHIPFILE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               READ SHIPMENT-FILE
+                   AT END
+                       DISPLAY "DIVGIVINGPROG: SHIPFILE IS EMPTY"
+                   NOT AT END
+                       MOVE SF-QUANTITY TO DG-BULK-QUANTITY
+               END-READ
+           END-IF
+           CLOSE SHIPMENT-FILE.
+
+       1200-LOAD-STORE-ORDERS.
+           MOVE 1 TO DG-STORE-COUNT
+           OPEN INPUT STORE-ORDERS
+           IF NOT DG-STOREORD-OK AND NOT DG-STOREORD-EOF
+               MOVE "DIVGIVNG" TO AB-PROGRAM-ID
+               MOVE "STOREORD" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE DG-STOREORD-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1210-READ-STORE-ORDER
+               PERFORM 1220-STORE-ORDER-ENTRY
+                   UNTIL DG-STOREORD-EOF
+                       OR DG-STORE-COUNT > DG-MAX-STORE
+           END-IF
+           CLOSE STORE-ORDERS
+           IF DG-STORE-COUNT > 1
+               SUBTRACT 1 FROM DG-STORE-COUNT
+           ELSE
+               MOVE 0 TO DG-STORE-COUNT
+           END-IF.
+
+       1210-READ-STORE-ORDER.
+           READ STORE-ORDERS
+               AT END
+                   SET DG-STOREORD-EOF TO TRUE
+           END-READ.
+
+       1220-STORE-ORDER-ENTRY.
+           MOVE SO-STORE-ID TO DG-ST-STORE-ID (DG-STORE-COUNT)
+           MOVE SO-QUANTITY TO DG-ST-ORDER-QTY (DG-STORE-COUNT)
+           ADD SO-QUANTITY TO DG-TOTAL-ORDER-QUANTITY
+           IF DG-LARGEST-IDX = 0
+               MOVE DG-STORE-COUNT TO DG-LARGEST-IDX
+           ELSE
+               IF SO-QUANTITY > DG-ST-ORDER-QTY (DG-LARGEST-IDX)
+                   MOVE DG-STORE-COUNT TO DG-LARGEST-IDX
+               END-IF
+           END-IF
+           ADD 1 TO DG-STORE-COUNT
+           PERFORM 1210-READ-STORE-ORDER.
+
+       2000-COMPUTE-ALLOCATIONS.
+           IF DG-STORE-COUNT = 0 OR DG-TOTAL-ORDER-QUANTITY = 0
+               DISPLAY "DIVGIVINGPROG: NO STORE ORDERS TO PRORATE"
+           ELSE
+               PERFORM 2100-ALLOCATE-STORE-SHARE
+                   VARYING DG-STORE-IDX FROM 1 BY 1
+                   UNTIL DG-STORE-IDX > DG-STORE-COUNT
+               COMPUTE DG-UNALLOCATED-REMAINDER =
+                   DG-BULK-QUANTITY - DG-TOTAL-ALLOCATED
+               ADD DG-UNALLOCATED-REMAINDER
+                   TO DG-ST-ALLOCATED-QTY (DG-LARGEST-IDX)
+               PERFORM 2200-WRITE-ALLOCATION
+                   VARYING DG-STORE-IDX FROM 1 BY 1
+                   UNTIL DG-STORE-IDX > DG-STORE-COUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * EACH STORE'S SHARE IS (BULK-QUANTITY * ITS ORDER QUANTITY)
+      * DIVIDED BY THE TOTAL ORDER QUANTITY, ROUNDED DOWN.  THE SUM OF
+      * ALL THESE ROUNDED-DOWN SHARES CAN FALL SHORT OF THE BULK
+      * QUANTITY; THE SHORTFALL IS CARRIED TO THE LARGEST ORDER IN
+      * 2000-COMPUTE-ALLOCATIONS ABOVE.
+      *-----------------------------------------------------------------
+       2100-ALLOCATE-STORE-SHARE.
+           COMPUTE DG-EXTENDED-SHARE =
+               DG-BULK-QUANTITY * DG-ST-ORDER-QTY (DG-STORE-IDX)
+           DIVIDE DG-TOTAL-ORDER-QUANTITY INTO DG-EXTENDED-SHARE
+               GIVING DG-ST-ALLOCATED-QTY (DG-STORE-IDX)
+               REMAINDER DG-ALLOCATION-REMAINDER
+           ADD DG-ST-ALLOCATED-QTY (DG-STORE-IDX) TO DG-TOTAL-ALLOCATED.
+
+       2200-WRITE-ALLOCATION.
+           MOVE DG-ST-STORE-ID (DG-STORE-IDX) TO PR-STORE-ID
+           MOVE DG-ST-ALLOCATED-QTY (DG-STORE-IDX)
+               TO PR-ALLOCATED-QUANTITY
+           WRITE PRORATION-RESULT-RECORD.
+
+       3000-TERMINATE.
+           DISPLAY "BULK SHIPMENT QUANTITY: " DG-BULK-QUANTITY
+           DISPLAY "STORES ALLOCATED:       " DG-STORE-COUNT
+           CLOSE PRORATION-RESULT.
+
+       COPY ABENDPAR.
+
        END PROGRAM DIVGIVINGPROG.
