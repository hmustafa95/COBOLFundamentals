@@ -1,21 +1,247 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    MOVEVALUE2
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES
+      * DATE-WRITTEN.  04/20/2019
+      * DATE-COMPILED.
+      * REMARKS.       APPLIES A BATCH OF MEMBERSHIP-TIER TRANSACTIONS
+      *                AGAINST THE CUSTOMER MASTER, SETTING VIP-MEMBER
+      *                AND LIFE-TIME-MEMBER FROM EACH TRANSACTION'S
+      *                FLAG AND REWRITING THE MASTER SO THE TIER
+      *                STICKS BETWEEN RUNS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 04/20/2019 DO    ORIGINAL - ONE LITERAL, DISPLAY ONLY.
+      * 08/09/2026 DO    REAL MEMBERSHIP-TIER UPDATE AGAINST THE
+      *                  CUSTOMER MASTER FILE, CARRYING THE FLAG
+      *                  CHANGE FORWARD BY REWRITING THE MASTER.
+      * 08/09/2026 DO    CUSTOMER MASTER IS NOW AN INDEXED FILE KEYED
+      *                  BY CM-CUSTOMER-ID.  READ IN AND REWRITTEN IN
+      *                  ACCESS MODE SEQUENTIAL, SAME LOAD/REWRITE-ALL
+      *                  FLOW AS BEFORE, SO IT STAYS COMPATIBLE WITH
+      *                  EVALUATEPROG'S DIRECT-KEY ACCESS TO THE SAME
+      *                  DATASET.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVEVALUE2.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES.
+       DATE-WRITTEN. 04/20/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+               FILE STATUS IS MV-CUSTMAST-STATUS.
+           SELECT MEMBERSHIP-TRANS ASSIGN TO "MEMBTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MV-MEMBTRN-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MV-AUDITLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER
+           RECORDING MODE IS F.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY CUSTMAST.
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITLOG.
+
+       FD  MEMBERSHIP-TRANS
+           RECORDING MODE IS F.
+       01  MEMBERSHIP-TRANS-RECORD.
+           05  MT-CUSTOMER-ID           PIC 9(06).
+           05  MT-USER-INPUT            PIC X(01).
+
        WORKING-STORAGE SECTION.
-       01 USER-INPUT PIC X VALUE "Y".
-       01 VIP-MEMBER PIC X VALUE "N".
-       01 LIFE-TIME-MEMBER PIC X VALUE "N".
+       COPY ABENDWS.
+
+       01  MV-CUSTMAST-STATUS          PIC X(02) VALUE "00".
+           88  MV-CUSTMAST-OK          VALUE "00".
+           88  MV-CUSTMAST-EOF         VALUE "10".
+       01  MV-MEMBTRN-STATUS           PIC X(02) VALUE "00".
+           88  MV-MEMBTRN-OK           VALUE "00".
+           88  MV-MEMBTRN-EOF          VALUE "10".
+       01  MV-AUDITLOG-STATUS          PIC X(02) VALUE "00".
+           88  MV-AUDITLOG-OK          VALUE "00".
+           88  MV-AUDITLOG-EOF         VALUE "10".
+
+       01  MV-AUDIT-BEFORE-SAVE.
+           05  MV-AUDIT-BEFORE-ENTRY.
+               COPY CUSTMAST.
+
+       01  MV-SWITCHES.
+           05  MV-TRANS-EOF-SWITCH     PIC X(01) VALUE "N".
+               88  MV-TRANS-END        VALUE "Y".
+
+       01  MV-COUNTERS.
+           05  MV-CUST-COUNT           PIC 9(05) COMP VALUE 0.
+           05  MV-TABLE-IDX            PIC 9(05) COMP VALUE 0.
+           05  MV-FOUND-IDX            PIC 9(05) COMP VALUE 0.
+           05  MV-UPDATE-COUNT         PIC 9(05) COMP VALUE 0.
+           05  MV-REJECT-COUNT         PIC 9(05) COMP VALUE 0.
+
+       01  MV-MAX-CUST                 PIC 9(05) COMP VALUE 5000.
+
+       01  MV-CUSTOMER-TABLE.
+           05  MV-CUSTOMER-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON MV-CUST-COUNT
+                   INDEXED BY MV-CUST-IDX.
+               COPY CUSTMAST.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE USER-INPUT TO VIP-MEMBER, LIFE-TIME-MEMBER.
-            DISPLAY "VIP MEMBER: " VIP-MEMBER.
-            DISPLAY "LIFE-TIME MEMBER: " LIFE-TIME-MEMBER.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-MEMBERSHIP-TRANS
+               UNTIL MV-TRANS-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CUSTOMER-MASTER
+           OPEN INPUT MEMBERSHIP-TRANS
+           IF NOT MV-MEMBTRN-OK AND NOT MV-MEMBTRN-EOF
+               MOVE "MOVEVAL2" TO AB-PROGRAM-ID
+               MOVE "MEMBTRN" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE MV-MEMBTRN-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF NOT MV-AUDITLOG-OK
+               CLOSE AUDIT-LOG
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           PERFORM 2900-READ-MEMBERSHIP-TRANS.
+
+       1100-LOAD-CUSTOMER-MASTER.
+           MOVE 1 TO MV-CUST-COUNT
+           OPEN INPUT CUSTOMER-MASTER
+           IF NOT MV-CUSTMAST-OK AND NOT MV-CUSTMAST-EOF
+               MOVE "MOVEVAL2" TO AB-PROGRAM-ID
+               MOVE "CUSTMAST" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE MV-CUSTMAST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1110-READ-MASTER-RECORD
+               PERFORM 1120-STORE-MASTER-RECORD
+                   UNTIL MV-CUSTMAST-EOF
+                       OR MV-CUST-COUNT > MV-MAX-CUST
+           END-IF
+           CLOSE CUSTOMER-MASTER
+           IF MV-CUST-COUNT > 1
+               SUBTRACT 1 FROM MV-CUST-COUNT
+           ELSE
+               MOVE 0 TO MV-CUST-COUNT
+           END-IF.
+
+       1110-READ-MASTER-RECORD.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET MV-CUSTMAST-EOF TO TRUE
+           END-READ.
+
+       1120-STORE-MASTER-RECORD.
+           MOVE CORRESPONDING CUSTOMER-MASTER-RECORD
+               TO MV-CUSTOMER-ENTRY (MV-CUST-COUNT)
+           ADD 1 TO MV-CUST-COUNT
+           PERFORM 1110-READ-MASTER-RECORD.
+
+       2000-APPLY-MEMBERSHIP-TRANS.
+           PERFORM 2800-FIND-CUSTOMER
+           IF MV-FOUND-IDX = 0
+               DISPLAY "MOVEVALUE2: CUSTOMER " MT-CUSTOMER-ID
+                   " NOT ON FILE, TRANSACTION REJECTED"
+               ADD 1 TO MV-REJECT-COUNT
+           ELSE
+               MOVE MV-CUSTOMER-ENTRY (MV-FOUND-IDX)
+                   TO MV-AUDIT-BEFORE-ENTRY
+               MOVE MT-USER-INPUT
+                   TO CM-VIP-MEMBER OF MV-CUSTOMER-ENTRY
+                       (MV-FOUND-IDX)
+               MOVE MT-USER-INPUT
+                   TO CM-LIFE-TIME-MEMBER OF MV-CUSTOMER-ENTRY
+                       (MV-FOUND-IDX)
+               ADD 1 TO MV-UPDATE-COUNT
+               PERFORM 2850-LOG-MEMBERSHIP-UPDATE
+               DISPLAY "CUSTOMER " MT-CUSTOMER-ID
+                   " VIP MEMBER: " MT-USER-INPUT
+               DISPLAY "CUSTOMER " MT-CUSTOMER-ID
+                   " LIFE-TIME MEMBER: " MT-USER-INPUT
+           END-IF
+           PERFORM 2900-READ-MEMBERSHIP-TRANS.
+
+       2850-LOG-MEMBERSHIP-UPDATE.
+           MOVE "MOVEVAL2" TO AU-PROGRAM-NAME
+           MOVE "UPDATE" TO AU-OPERATION
+           MOVE MT-CUSTOMER-ID TO AU-CUSTOMER-ID
+           MOVE MV-AUDIT-BEFORE-ENTRY TO AU-BEFORE-IMAGE
+           MOVE MV-CUSTOMER-ENTRY (MV-FOUND-IDX) TO AU-AFTER-IMAGE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AU-LOG-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AU-LOG-TIME
+           WRITE AUDIT-LOG-RECORD.
+
+       2800-FIND-CUSTOMER.
+           MOVE 0 TO MV-FOUND-IDX
+           PERFORM 2810-COMPARE-CUSTOMER
+               VARYING MV-TABLE-IDX FROM 1 BY 1
+               UNTIL MV-TABLE-IDX > MV-CUST-COUNT
+                   OR MV-FOUND-IDX NOT = 0.
+
+       2810-COMPARE-CUSTOMER.
+           IF CM-CUSTOMER-ID OF MV-CUSTOMER-ENTRY (MV-TABLE-IDX)
+                   = MT-CUSTOMER-ID
+               MOVE MV-TABLE-IDX TO MV-FOUND-IDX
+           END-IF.
+
+       2900-READ-MEMBERSHIP-TRANS.
+           READ MEMBERSHIP-TRANS
+               AT END
+                   MOVE "Y" TO MV-TRANS-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           PERFORM 3100-REWRITE-CUSTOMER-MASTER
+           DISPLAY "CUSTOMERS UPDATED: " MV-UPDATE-COUNT
+           DISPLAY "TRANSACTIONS REJECTED: " MV-REJECT-COUNT
+           CLOSE MEMBERSHIP-TRANS
+           CLOSE AUDIT-LOG.
+
+       3100-REWRITE-CUSTOMER-MASTER.
+           OPEN OUTPUT CUSTOMER-MASTER
+           IF NOT MV-CUSTMAST-OK
+               MOVE "MOVEVAL2" TO AB-PROGRAM-ID
+               MOVE "CUSTMAST" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE MV-CUSTMAST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           IF MV-CUST-COUNT > 0
+               PERFORM 3110-WRITE-MASTER-RECORD
+                   VARYING MV-TABLE-IDX FROM 1 BY 1
+                   UNTIL MV-TABLE-IDX > MV-CUST-COUNT
+           END-IF
+           CLOSE CUSTOMER-MASTER.
+
+       3110-WRITE-MASTER-RECORD.
+           MOVE CORRESPONDING MV-CUSTOMER-ENTRY (MV-TABLE-IDX)
+               TO CUSTOMER-MASTER-RECORD
+           WRITE CUSTOMER-MASTER-RECORD.
+
+       COPY ABENDPAR.
+
        END PROGRAM MOVEVALUE2.
