@@ -1,20 +1,185 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    PERFORMVARYINGPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - ORDER ENTRY
+      * DATE-WRITTEN.  07/06/2019
+      * DATE-COMPILED.
+      * REMARKS.       LOOKS UP EACH INCOMING PRICE REQUEST'S PRODUCT
+      *                CODE AGAINST A PRODUCT-PRICE TABLE LOADED FROM
+      *                THE PRODUCT PRICE FILE, USING SEARCH ALL AGAINST
+      *                AN ASCENDING-KEY INDEXED TABLE, SO ORDER-ENTRY
+      *                PROGRAMS CAN RESOLVE A PRICE BY PRODUCT CODE
+      *                INSTEAD OF SCANNING LITERALS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 07/06/2019 DO    ORIGINAL - PERFORM VARYING LOOP-NUM FROM 1 BY
+      *                  1 UNTIL LOOP-NUM >= 5, COUNTING AND DISPLAYING.
+      * 08/09/2026 DO    REPLACED THE COUNTING LOOP WITH A REAL
+      *                  INDEXED PRODUCT-PRICE TABLE LOOKUP, LOADED
+      *                  FROM PRODPRIC AND SEARCHED BY PRODUCT CODE
+      *                  VIA SEARCH ALL AGAINST EACH PRICEREQ RECORD.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORMVARYINGPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - ORDER ENTRY.
+       DATE-WRITTEN. 07/06/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-PRICE-FILE ASSIGN TO "PRODPRIC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PV-PRODPRIC-STATUS.
+           SELECT PRICE-REQUEST-FILE ASSIGN TO "PRICEREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PV-PRICEREQ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRODUCT-PRICE-FILE
+           RECORDING MODE IS F.
+       01  PRODUCT-PRICE-RECORD.
+           05  PP-PRODUCT-CODE         PIC X(06).
+           05  PP-PRODUCT-PRICE        PIC 9(05)V99.
+           05  FILLER                  PIC X(67).
+
+       FD  PRICE-REQUEST-FILE
+           RECORDING MODE IS F.
+       01  PRICE-REQUEST-RECORD.
+           05  PQ-PRODUCT-CODE         PIC X(06).
+           05  FILLER                  PIC X(74).
+
        WORKING-STORAGE SECTION.
-       01 LOOP-NUM PIC 9(2) VALUE 0.
+       COPY ABENDWS.
+
+       01  PV-PRODPRIC-STATUS          PIC X(02) VALUE "00".
+           88  PV-PRODPRIC-OK          VALUE "00".
+           88  PV-PRODPRIC-EOF         VALUE "10".
+       01  PV-PRICEREQ-STATUS          PIC X(02) VALUE "00".
+           88  PV-PRICEREQ-OK          VALUE "00".
+           88  PV-PRICEREQ-EOF         VALUE "10".
+
+       01  PV-SWITCHES.
+           05  PV-REQUEST-EOF-SWITCH   PIC X(01) VALUE "N".
+               88  PV-REQUEST-END      VALUE "Y".
+           05  PV-FOUND-SWITCH         PIC X(01) VALUE "N".
+               88  PV-PRICE-FOUND      VALUE "Y".
+               88  PV-PRICE-NOT-FOUND  VALUE "N".
+
+       01  PV-COUNTERS.
+           05  PV-PRICE-COUNT          PIC 9(05) COMP VALUE 0.
+           05  PV-MAX-PRICE            PIC 9(05) COMP VALUE 2000.
+           05  PV-LOOKUP-COUNT         PIC 9(05) COMP VALUE 0.
+           05  PV-NOTFOUND-COUNT       PIC 9(05) COMP VALUE 0.
+
+      *-----------------------------------------------------------------
+      * PRODUCT-PRICE TABLE, LOADED FROM PRODPRIC IN ASCENDING
+      * PRODUCT-CODE ORDER AND SEARCHED BY SEARCH ALL.  THE LOAD
+      * PARAGRAPH DOES NOT SORT THE DATA - PRODPRIC IS MAINTAINED IN
+      * PRODUCT-CODE SEQUENCE, THE SAME REQUIREMENT SEARCH ALL PLACES
+      * ON ANY ASCENDING-KEY TABLE.
+      *-----------------------------------------------------------------
+       01  PV-PRICE-TABLE.
+           05  PV-PRICE-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON PV-PRICE-COUNT
+                   ASCENDING KEY IS PV-PRODUCT-CODE
+                   INDEXED BY PV-PRICE-IDX.
+               10  PV-PRODUCT-CODE     PIC X(06).
+               10  PV-PRODUCT-PRICE    PIC 9(05)V99.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM VARYING LOOP-NUM FROM 1 BY 1
-               UNTIL LOOP-NUM >= 5
-               DISPLAY LOOP-NUM
-            END-PERFORM.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PRICE-REQUEST
+               UNTIL PV-REQUEST-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-PRICE-TABLE
+           OPEN INPUT PRICE-REQUEST-FILE
+           IF NOT PV-PRICEREQ-OK AND NOT PV-PRICEREQ-EOF
+               MOVE "PERFVARY" TO AB-PROGRAM-ID
+               MOVE "PRICEREQ" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE PV-PRICEREQ-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           PERFORM 2900-READ-PRICE-REQUEST.
+
+       1100-LOAD-PRICE-TABLE.
+           MOVE 1 TO PV-PRICE-COUNT
+           OPEN INPUT PRODUCT-PRICE-FILE
+           IF NOT PV-PRODPRIC-OK AND NOT PV-PRODPRIC-EOF
+               MOVE "PERFVARY" TO AB-PROGRAM-ID
+               MOVE "PRODPRIC" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE PV-PRODPRIC-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1110-READ-PRICE-RECORD
+               PERFORM 1120-STORE-PRICE-RECORD
+                   UNTIL PV-PRODPRIC-EOF
+                       OR PV-PRICE-COUNT > PV-MAX-PRICE
+           END-IF
+           CLOSE PRODUCT-PRICE-FILE
+           IF PV-PRICE-COUNT > 1
+               SUBTRACT 1 FROM PV-PRICE-COUNT
+           ELSE
+               MOVE 0 TO PV-PRICE-COUNT
+           END-IF.
+
+       1110-READ-PRICE-RECORD.
+           READ PRODUCT-PRICE-FILE
+               AT END
+                   SET PV-PRODPRIC-EOF TO TRUE
+           END-READ.
+
+       1120-STORE-PRICE-RECORD.
+           MOVE PP-PRODUCT-CODE TO PV-PRODUCT-CODE (PV-PRICE-COUNT)
+           MOVE PP-PRODUCT-PRICE TO PV-PRODUCT-PRICE (PV-PRICE-COUNT)
+           ADD 1 TO PV-PRICE-COUNT
+           PERFORM 1110-READ-PRICE-RECORD.
+
+       2000-PROCESS-PRICE-REQUEST.
+           PERFORM 2100-LOOKUP-PRODUCT-PRICE
+           IF PV-PRICE-FOUND
+               DISPLAY "PRODUCT " PQ-PRODUCT-CODE " PRICE: "
+                   PV-PRODUCT-PRICE (PV-PRICE-IDX)
+               ADD 1 TO PV-LOOKUP-COUNT
+           ELSE
+               DISPLAY "PERFORMVARYINGPROG: NO PRICE ON FILE FOR "
+                   "PRODUCT " PQ-PRODUCT-CODE
+               ADD 1 TO PV-NOTFOUND-COUNT
+           END-IF
+           PERFORM 2900-READ-PRICE-REQUEST.
+
+       2100-LOOKUP-PRODUCT-PRICE.
+           SET PV-PRICE-IDX TO 1
+           SEARCH ALL PV-PRICE-ENTRY
+               AT END
+                   SET PV-PRICE-NOT-FOUND TO TRUE
+               WHEN PV-PRODUCT-CODE (PV-PRICE-IDX) = PQ-PRODUCT-CODE
+                   SET PV-PRICE-FOUND TO TRUE
+           END-SEARCH.
+
+       2900-READ-PRICE-REQUEST.
+           READ PRICE-REQUEST-FILE
+               AT END
+                   SET PV-REQUEST-END TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE PRICE-REQUEST-FILE
+           DISPLAY "PRICES FOUND: " PV-LOOKUP-COUNT
+           DISPLAY "PRODUCTS NOT ON FILE: " PV-NOTFOUND-COUNT.
+
+       COPY ABENDPAR.
+
        END PROGRAM PERFORMVARYINGPROG.
