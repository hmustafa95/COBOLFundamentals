@@ -0,0 +1,125 @@
+      ******************************************************************
+      * PROGRAM-ID.    INVCRESUB
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - ACCOUNTS RECEIVABLE
+      * DATE-WRITTEN.  08/09/2026
+      * DATE-COMPILED.
+      * REMARKS.       RE-SUBMISSION JOB FOR CONTINUEPROG'S INVOICE
+      *                SUSPENSE FILE.  OPERATIONS REVIEWS THE SUSPENSE
+      *                FILE AND CORRECTS EACH REJECTED INVOICE IMAGE IN
+      *                PLACE; THIS JOB THEN FEEDS EVERY SUSPENSE RECORD
+      *                BACK INTO THE INVOICE FILE FOR THE NEXT RUN OF
+      *                CONTINUEPROG, AND CLEARS THE SUSPENSE FILE SO
+      *                RECORDS ARE NOT RESUBMITTED TWICE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVCRESUB.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - ACCOUNTS RECEIVABLE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-SUSPENSE ASSIGN TO "INVCSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IR-INVCSUSP-STATUS.
+           SELECT INVOICE-FILE ASSIGN TO "INVCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IR-INVCFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-SUSPENSE
+           RECORDING MODE IS F.
+       01  INVOICE-SUSPENSE-RECORD.
+           COPY SUSPENSE.
+
+       FD  INVOICE-FILE
+           RECORDING MODE IS F.
+       01  INVOICE-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY ABENDWS.
+
+       01  IR-INVCSUSP-STATUS          PIC X(02) VALUE "00".
+           88  IR-INVCSUSP-OK          VALUE "00".
+           88  IR-INVCSUSP-EOF         VALUE "10".
+       01  IR-INVCFILE-STATUS          PIC X(02) VALUE "00".
+           88  IR-INVCFILE-OK          VALUE "00".
+
+       01  IR-SWITCHES.
+           05  IR-SUSPENSE-EOF-SWITCH  PIC X(01) VALUE "N".
+               88  IR-SUSPENSE-END     VALUE "Y".
+
+       01  IR-RESUBMIT-COUNT           PIC 9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RESUBMIT-SUSPENSE-RECORD
+               UNTIL IR-SUSPENSE-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT INVOICE-SUSPENSE
+           IF NOT IR-INVCSUSP-OK AND NOT IR-INVCSUSP-EOF
+               MOVE "INVCRESB" TO AB-PROGRAM-ID
+               MOVE "INVCSUSP" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE IR-INVCSUSP-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           OPEN EXTEND INVOICE-FILE
+           IF NOT IR-INVCFILE-OK
+               CLOSE INVOICE-FILE
+               OPEN OUTPUT INVOICE-FILE
+           END-IF
+           PERFORM 2900-READ-SUSPENSE-RECORD.
+
+       2000-RESUBMIT-SUSPENSE-RECORD.
+           MOVE SS-ORIGINAL-IMAGE TO INVOICE-RECORD
+           WRITE INVOICE-RECORD
+           ADD 1 TO IR-RESUBMIT-COUNT
+           PERFORM 2900-READ-SUSPENSE-RECORD.
+
+       2900-READ-SUSPENSE-RECORD.
+           READ INVOICE-SUSPENSE
+               AT END
+                   MOVE "Y" TO IR-SUSPENSE-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE INVOICE-SUSPENSE
+           CLOSE INVOICE-FILE
+           PERFORM 3100-CLEAR-SUSPENSE-FILE
+           DISPLAY "INVCRESUB: INVOICES RESUBMITTED: "
+               IR-RESUBMIT-COUNT.
+
+      *-----------------------------------------------------------------
+      * TRUNCATES THE SUSPENSE FILE SO ITS RECORDS ARE NOT RESUBMITTED
+      * A SECOND TIME ON THE NEXT RUN.
+      *-----------------------------------------------------------------
+       3100-CLEAR-SUSPENSE-FILE.
+           OPEN OUTPUT INVOICE-SUSPENSE
+           IF NOT IR-INVCSUSP-OK
+               MOVE "INVCRESB" TO AB-PROGRAM-ID
+               MOVE "INVCSUSP" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE IR-INVCSUSP-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           CLOSE INVOICE-SUSPENSE.
+
+       COPY ABENDPAR.
+
+       END PROGRAM INVCRESUB.
