@@ -0,0 +1,86 @@
+      ******************************************************************
+      * PROGRAM-ID.    CTLBREAK
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * DATE-COMPILED.
+      * REMARKS.       CALLABLE CONTROL-BREAK SUBTOTAL/GRAND-TOTAL
+      *                SUBROUTINE.  EACH CALLER IS ASSIGNED ITS OWN
+      *                ACCUMULATOR SLOT BY CB-ACCUMULATOR-ID SO SEVERAL
+      *                INDEPENDENT RUNNING TOTALS (FOR EXAMPLE, REVENUE
+      *                AND COST WITHIN THE SAME REPORT, OR SEVERAL
+      *                REPORTS RUNNING IN THE SAME JOB STEP) CAN SHARE
+      *                ONE COPY OF THE ACCUMULATION LOGIC WITHOUT
+      *                STEPPING ON EACH OTHER.  A CALLER ADDS EACH
+      *                DETAIL AMOUNT AS IT IS READ, THEN ASKS FOR THE
+      *                SUBTOTAL WHEN ITS CONTROL FIELD BREAKS (WHICH
+      *                ALSO RESETS THE SUBTOTAL FOR THE NEXT GROUP
+      *                WHILE LEAVING THE GRAND TOTAL RUNNING), AND ASKS
+      *                FOR THE GRAND TOTAL AT END OF RUN.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL - FACTORED OUT OF PROFITPROG'S INLINE
+      *                  PRODUCT-LEVEL SUBTOTAL/GRAND-TOTAL ACCUMULATORS
+      *                  SO ADDCORRVAL'S REGION ROLLUP COULD SHARE IT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLBREAK.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - OPERATIONS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CB-MAX-ACCUMULATORS         PIC 9(02) COMP VALUE 20.
+       01  CB-ACCUMULATOR-TABLE.
+           05  CB-ACCUM-ENTRY OCCURS 20 TIMES INDEXED BY CB-ACCUM-IDX.
+               10  CB-SUBTOTAL-ACCUM   PIC S9(11)V99 COMP-3 VALUE 0.
+               10  CB-GRAND-TOTAL-ACCUM PIC S9(11)V99 COMP-3 VALUE 0.
+
+       LINKAGE SECTION.
+       01  CB-ACCUMULATOR-ID           PIC 9(02).
+       01  CB-FUNCTION-CODE            PIC X(01).
+           88  CB-FN-ADD-AMOUNT        VALUE "A".
+           88  CB-FN-GET-SUBTOTAL      VALUE "S".
+           88  CB-FN-GET-GRAND-TOTAL   VALUE "T".
+       01  CB-AMOUNT-IN                PIC S9(11)V99.
+       01  CB-SUBTOTAL-OUT             PIC S9(11)V99.
+       01  CB-GRAND-TOTAL-OUT          PIC S9(11)V99.
+
+       PROCEDURE DIVISION USING CB-ACCUMULATOR-ID
+                                 CB-FUNCTION-CODE
+                                 CB-AMOUNT-IN
+                                 CB-SUBTOTAL-OUT
+                                 CB-GRAND-TOTAL-OUT.
+       0000-MAINLINE.
+           SET CB-ACCUM-IDX TO CB-ACCUMULATOR-ID
+           EVALUATE TRUE
+               WHEN CB-FN-ADD-AMOUNT
+                   PERFORM 1000-ADD-AMOUNT
+               WHEN CB-FN-GET-SUBTOTAL
+                   PERFORM 2000-RETURN-SUBTOTAL
+               WHEN CB-FN-GET-GRAND-TOTAL
+                   PERFORM 3000-RETURN-GRAND-TOTAL
+           END-EVALUATE
+           GOBACK.
+
+       1000-ADD-AMOUNT.
+           ADD CB-AMOUNT-IN TO CB-SUBTOTAL-ACCUM (CB-ACCUM-IDX)
+           ADD CB-AMOUNT-IN TO CB-GRAND-TOTAL-ACCUM (CB-ACCUM-IDX).
+
+       2000-RETURN-SUBTOTAL.
+           MOVE CB-SUBTOTAL-ACCUM (CB-ACCUM-IDX) TO CB-SUBTOTAL-OUT
+           MOVE 0 TO CB-SUBTOTAL-ACCUM (CB-ACCUM-IDX).
+
+       3000-RETURN-GRAND-TOTAL.
+           MOVE CB-GRAND-TOTAL-ACCUM (CB-ACCUM-IDX)
+               TO CB-GRAND-TOTAL-OUT.
+
+       END PROGRAM CTLBREAK.
