@@ -0,0 +1,65 @@
+      ******************************************************************
+      * PROGRAM-ID.    NUMCHECK
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * DATE-COMPILED.
+      * REMARKS.       CALLABLE VALIDATION SUBROUTINE.  SANITY-CHECKS A
+      *                SIGNED NUMERIC FIELD BEFORE IT IS POSTED BY
+      *                CONFIRMING IT IS NUMERIC AND REPORTING WHETHER
+      *                IT IS NEGATIVE, SO CALLING PROGRAMS DO NOT EACH
+      *                RE-WRITE THE SAME IS NUMERIC / IS NEGATIVE
+      *                CHECKS INLINE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL - FACTORED OUT OF MULTIPLEIF'S INLINE
+      *                  IS NUMERIC / IS NEGATIVE CHECKS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMCHECK.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - OPERATIONS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  NC-VALUE-TO-CHECK           PIC S9(09)V9(02).
+       01  NC-IS-NUMERIC-FLAG          PIC X(01).
+           88  NC-IS-NUMERIC           VALUE "Y".
+           88  NC-IS-NOT-NUMERIC       VALUE "N".
+       01  NC-IS-NEGATIVE-FLAG         PIC X(01).
+           88  NC-IS-NEGATIVE          VALUE "Y".
+           88  NC-IS-POSITIVE          VALUE "N".
+
+       PROCEDURE DIVISION USING NC-VALUE-TO-CHECK
+                                 NC-IS-NUMERIC-FLAG
+                                 NC-IS-NEGATIVE-FLAG.
+       0000-MAINLINE.
+           PERFORM 1000-CHECK-NUMERIC
+           PERFORM 2000-CHECK-NEGATIVE
+           GOBACK.
+
+       1000-CHECK-NUMERIC.
+           IF NC-VALUE-TO-CHECK IS NUMERIC
+               SET NC-IS-NUMERIC TO TRUE
+           ELSE
+               SET NC-IS-NOT-NUMERIC TO TRUE
+           END-IF.
+
+       2000-CHECK-NEGATIVE.
+           IF NC-VALUE-TO-CHECK IS NEGATIVE
+               SET NC-IS-NEGATIVE TO TRUE
+           ELSE
+               SET NC-IS-POSITIVE TO TRUE
+           END-IF.
+
+       END PROGRAM NUMCHECK.
