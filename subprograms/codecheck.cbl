@@ -0,0 +1,78 @@
+      ******************************************************************
+      * PROGRAM-ID.    CODECHECK
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * DATE-COMPILED.
+      * REMARKS.       CALLABLE VALID-CODE-LIST EDIT-CHECK SUBROUTINE.
+      *                SEARCHES A CALLER-SUPPLIED TABLE FOR A CANDIDATE
+      *                CODE SO PROGRAMS THAT VALIDATE AN INPUT CODE
+      *                AGAINST A SHORT LIST OF VALID VALUES (REGION
+      *                CODES, TERRITORY CODES, ACTION CODES, AND THE
+      *                LIKE) DO NOT EACH WRITE THEIR OWN LINEAR-SCAN
+      *                COMPARE LOOP.  THE TABLE IS PASSED AS A FLAT
+      *                BUFFER RATHER THAN AN OCCURS TABLE SO IT WORKS
+      *                NO MATTER HOW WIDE THE CALLER'S TABLE ENTRY IS -
+      *                THE CALLER PASSES THE ENTRY WIDTH AND THE CODE
+      *                IS ASSUMED TO BE THE FIRST CC-CODE-LENGTH BYTES
+      *                OF EACH ENTRY.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL - FACTORED OUT OF SWITCHPROG2'S
+      *                  INLINE TERRITORY STATE-CODE COMPARE LOOP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CODECHECK.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - OPERATIONS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CC-SCAN-IDX                  PIC 9(05) COMP VALUE 0.
+       01  CC-ENTRY-OFFSET              PIC 9(07) COMP VALUE 0.
+
+       LINKAGE SECTION.
+       01  CC-CANDIDATE-CODE            PIC X(10).
+       01  CC-CODE-LENGTH               PIC 9(02) COMP.
+       01  CC-ENTRY-WIDTH               PIC 9(03) COMP.
+       01  CC-VALID-CODE-COUNT          PIC 9(05) COMP.
+       01  CC-VALID-CODE-TABLE          PIC X(32000).
+       01  CC-FOUND-FLAG                PIC X(01).
+           88  CC-CODE-FOUND            VALUE "Y".
+           88  CC-CODE-NOT-FOUND        VALUE "N".
+       01  CC-FOUND-ENTRY-NUMBER        PIC 9(05) COMP.
+
+       PROCEDURE DIVISION USING CC-CANDIDATE-CODE
+                                 CC-CODE-LENGTH
+                                 CC-ENTRY-WIDTH
+                                 CC-VALID-CODE-COUNT
+                                 CC-VALID-CODE-TABLE
+                                 CC-FOUND-FLAG
+                                 CC-FOUND-ENTRY-NUMBER.
+       0000-MAINLINE.
+           MOVE 0 TO CC-FOUND-ENTRY-NUMBER
+           SET CC-CODE-NOT-FOUND TO TRUE
+           PERFORM 1000-COMPARE-ENTRY
+               VARYING CC-SCAN-IDX FROM 1 BY 1
+               UNTIL CC-SCAN-IDX > CC-VALID-CODE-COUNT
+                   OR CC-CODE-FOUND
+           GOBACK.
+
+       1000-COMPARE-ENTRY.
+           COMPUTE CC-ENTRY-OFFSET =
+               (CC-SCAN-IDX - 1) * CC-ENTRY-WIDTH + 1
+           IF CC-CANDIDATE-CODE (1:CC-CODE-LENGTH) =
+                   CC-VALID-CODE-TABLE (CC-ENTRY-OFFSET:CC-CODE-LENGTH)
+               SET CC-CODE-FOUND TO TRUE
+               MOVE CC-SCAN-IDX TO CC-FOUND-ENTRY-NUMBER
+           END-IF.
+
+       END PROGRAM CODECHECK.
