@@ -0,0 +1,71 @@
+      ******************************************************************
+      * PROGRAM-ID.    EDITCHK
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  08/09/2026
+      * DATE-COMPILED.
+      * REMARKS.       CALLABLE NUMERIC-FORMAT/SIGN EDIT-CHECK
+      *                SUBROUTINE.  UNLIKE NUMCHECK, WHICH CHECKS A
+      *                FIELD ALREADY DECLARED WITH A SIGNED NUMERIC
+      *                PICTURE, EDITCHK TAKES A PLAIN ALPHANUMERIC
+      *                FIELD AND ITS ACTUAL LENGTH, SO ANY INPUT-DRIVEN
+      *                PROGRAM CAN VALIDATE A RAW TRANSACTION FIELD
+      *                (PIC X) FOR NUMERIC CONTENT AND SIGN BEFORE
+      *                MOVING IT INTO A NUMERIC WORKING FIELD, WITHOUT
+      *                EACH PROGRAM REPEATING ITS OWN IS NUMERIC CHECK.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL - FACTORED OUT OF MOVESTRTONUM'S
+      *                  INLINE AGE-1 IS NUMERIC CHECK.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDITCHK.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - OPERATIONS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  EC-VALUE-TO-CHECK           PIC X(18).
+       01  EC-VALUE-LENGTH             PIC 9(02) COMP.
+       01  EC-IS-NUMERIC-FLAG          PIC X(01).
+           88  EC-IS-NUMERIC           VALUE "Y".
+           88  EC-IS-NOT-NUMERIC       VALUE "N".
+       01  EC-IS-NEGATIVE-FLAG         PIC X(01).
+           88  EC-IS-NEGATIVE          VALUE "Y".
+           88  EC-IS-POSITIVE          VALUE "N".
+
+       PROCEDURE DIVISION USING EC-VALUE-TO-CHECK
+                                 EC-VALUE-LENGTH
+                                 EC-IS-NUMERIC-FLAG
+                                 EC-IS-NEGATIVE-FLAG.
+       0000-MAINLINE.
+           PERFORM 1000-CHECK-NUMERIC
+           PERFORM 2000-CHECK-NEGATIVE
+           GOBACK.
+
+       1000-CHECK-NUMERIC.
+           IF EC-VALUE-TO-CHECK (1:EC-VALUE-LENGTH) IS NUMERIC
+               SET EC-IS-NUMERIC TO TRUE
+           ELSE
+               SET EC-IS-NOT-NUMERIC TO TRUE
+           END-IF.
+
+       2000-CHECK-NEGATIVE.
+           IF EC-IS-NUMERIC
+                   AND EC-VALUE-TO-CHECK (1:EC-VALUE-LENGTH) IS NEGATIVE
+               SET EC-IS-NEGATIVE TO TRUE
+           ELSE
+               SET EC-IS-POSITIVE TO TRUE
+           END-IF.
+
+       END PROGRAM EDITCHK.
