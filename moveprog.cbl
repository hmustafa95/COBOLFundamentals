@@ -1,17 +1,84 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    MOVEPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - ACCOUNTING
+      * DATE-WRITTEN.  07/06/2019
+      * DATE-COMPILED.
+      * REMARKS.       PARSES A COMPOSITE ACCOUNT KEY INTO ITS BRANCH
+      *                CODE, SEQUENCE NUMBER AND CHECK DIGIT SEGMENTS
+      *                BY REFERENCE MODIFICATION, THEN RECOMPUTES THE
+      *                CHECK DIGIT FROM THE BRANCH AND SEQUENCE DIGITS
+      *                TO VALIDATE THE KEY.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 07/06/2019 DO    ORIGINAL - MOVE CUST-NAME(6:3) TO CUST-NAME-2,
+      *                  A BARE REFERENCE-MODIFICATION DEMONSTRATION.
+      * 08/09/2026 DO    TURNED THE REFERENCE-MODIFICATION TECHNIQUE
+      *                  INTO A REAL ACCOUNT-KEY PARSING AND
+      *                  CHECK-DIGIT VALIDATION ROUTINE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVEPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - ACCOUNTING.
+       DATE-WRITTEN. 07/06/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
        DATA DIVISION.
+       FILE SECTION.
+
        WORKING-STORAGE SECTION.
-       01 CUST-NAME PIC X(20) VALUE "JANE DOE".
-       01 CUST-NAME-2 PIC X(20).
+       01  MP-ACCOUNT-KEY               PIC X(10) VALUE "1010000451".
+
+       01  MP-ACCOUNT-SEGMENTS.
+           05  MP-BRANCH-CODE           PIC X(03).
+           05  MP-SEQUENCE-NUMBER       PIC X(06).
+           05  MP-CHECK-DIGIT           PIC 9(01).
+
+       01  MP-CHECK-DIGIT-WORK.
+           05  MP-DIGIT-IDX             PIC 9(02) COMP VALUE 0.
+           05  MP-DIGIT-SUM             PIC 9(03) COMP VALUE 0.
+           05  MP-ONE-DIGIT             PIC 9(01) VALUE 0.
+           05  MP-COMPUTED-CHECK-DIGIT  PIC 9(01) VALUE 0.
+
        PROCEDURE DIVISION.
-           MOVE CUST-NAME(6:3) TO CUST-NAME-2.
-           DISPLAY "CUSTOMER NAME: " CUST-NAME-2.
+       0000-MAINLINE.
+           PERFORM 1000-PARSE-ACCOUNT-KEY
+           PERFORM 2000-VALIDATE-CHECK-DIGIT
            STOP RUN.
+
+       1000-PARSE-ACCOUNT-KEY.
+           MOVE MP-ACCOUNT-KEY(1:3) TO MP-BRANCH-CODE
+           MOVE MP-ACCOUNT-KEY(4:6) TO MP-SEQUENCE-NUMBER
+           MOVE MP-ACCOUNT-KEY(10:1) TO MP-CHECK-DIGIT
+           DISPLAY "BRANCH CODE: " MP-BRANCH-CODE
+           DISPLAY "SEQUENCE NUMBER: " MP-SEQUENCE-NUMBER
+           DISPLAY "CHECK DIGIT: " MP-CHECK-DIGIT.
+
+       2000-VALIDATE-CHECK-DIGIT.
+           MOVE 0 TO MP-DIGIT-SUM
+           PERFORM 2100-ADD-ONE-DIGIT
+               VARYING MP-DIGIT-IDX FROM 1 BY 1
+               UNTIL MP-DIGIT-IDX > 9
+           DIVIDE MP-DIGIT-SUM BY 10
+               GIVING MP-ONE-DIGIT
+               REMAINDER MP-COMPUTED-CHECK-DIGIT
+           IF MP-COMPUTED-CHECK-DIGIT = MP-CHECK-DIGIT
+               DISPLAY "ACCOUNT KEY " MP-ACCOUNT-KEY " IS VALID"
+           ELSE
+               DISPLAY "ACCOUNT KEY " MP-ACCOUNT-KEY " IS INVALID, "
+                   "EXPECTED CHECK DIGIT "
+                   MP-COMPUTED-CHECK-DIGIT
+           END-IF.
+
+       2100-ADD-ONE-DIGIT.
+           MOVE MP-ACCOUNT-KEY(MP-DIGIT-IDX:1) TO MP-ONE-DIGIT
+           ADD MP-ONE-DIGIT TO MP-DIGIT-SUM.
+
        END PROGRAM MOVEPROG.
