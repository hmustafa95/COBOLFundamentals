@@ -1,19 +1,126 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    IFSTATEMENT
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - REGISTRAR
+      * DATE-WRITTEN.  01/14/2019
+      * DATE-COMPILED.
+      * REMARKS.       READS AN ENTIRE CLASS ROSTER AND REPORTS
+      *                PASS/FAIL COUNTS PLUS A LETTER-GRADE BREAKDOWN,
+      *                IN PLACE OF THE ORIGINAL SINGLE HARDCODED
+      *                EXAM-SCORE CHECK.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 01/14/2019 DO    ORIGINAL - IF EXAM-SCORE >= 70, ONE HARDCODED
+      *                  SCORE PER RUN.
+      * 08/09/2026 DO    REBUILT AS A BATCH ROSTER PASS OVER CLASSROST
+      *                  WITH PASS/FAIL COUNTS AND A LETTER-GRADE
+      *                  BREAKDOWN.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IFSTATEMENT.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - REGISTRAR.
+       DATE-WRITTEN. 01/14/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-ROSTER ASSIGN TO "CLASROST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IS-CLASROST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CLASS-ROSTER
+           RECORDING MODE IS F.
+       01  CLASS-ROSTER-RECORD.
+           05  CR-STUDENT-ID           PIC 9(06).
+           05  CR-EXAM-SCORE           PIC 9(03).
+
        WORKING-STORAGE SECTION.
-       01 EXAM-SCORE PIC 9(3) VALUE 80.
+       COPY ABENDWS.
+
+       01  IS-CLASROST-STATUS          PIC X(02) VALUE "00".
+           88  IS-CLASROST-OK          VALUE "00".
+           88  IS-CLASROST-EOF         VALUE "10".
+
+       01  IS-PASS-COUNT               PIC 9(05) VALUE 0.
+       01  IS-FAIL-COUNT               PIC 9(05) VALUE 0.
+       01  IS-GRADE-A-COUNT            PIC 9(05) VALUE 0.
+       01  IS-GRADE-B-COUNT            PIC 9(05) VALUE 0.
+       01  IS-GRADE-C-COUNT            PIC 9(05) VALUE 0.
+       01  IS-GRADE-D-COUNT            PIC 9(05) VALUE 0.
+       01  IS-GRADE-F-COUNT            PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            IF EXAM-SCORE >= 70 THEN
-                DISPLAY "YOU PASSED"
-            END-IF.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STUDENT-RECORD
+               UNTIL IS-CLASROST-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLASS-ROSTER
+           IF NOT IS-CLASROST-OK AND NOT IS-CLASROST-EOF
+               MOVE "IFSTATEM" TO AB-PROGRAM-ID
+               MOVE "CLASROST" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE IS-CLASROST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 2900-READ-ROSTER-RECORD
+           END-IF.
+
+       2000-PROCESS-STUDENT-RECORD.
+           IF CR-EXAM-SCORE >= 70
+               ADD 1 TO IS-PASS-COUNT
+           ELSE
+               ADD 1 TO IS-FAIL-COUNT
+           END-IF
+           PERFORM 2100-TALLY-LETTER-GRADE
+           PERFORM 2900-READ-ROSTER-RECORD.
+
+       2100-TALLY-LETTER-GRADE.
+           IF CR-EXAM-SCORE >= 90
+               ADD 1 TO IS-GRADE-A-COUNT
+           ELSE
+               IF CR-EXAM-SCORE >= 80
+                   ADD 1 TO IS-GRADE-B-COUNT
+               ELSE
+                   IF CR-EXAM-SCORE >= 70
+                       ADD 1 TO IS-GRADE-C-COUNT
+                   ELSE
+                       IF CR-EXAM-SCORE >= 60
+                           ADD 1 TO IS-GRADE-D-COUNT
+                       ELSE
+                           ADD 1 TO IS-GRADE-F-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2900-READ-ROSTER-RECORD.
+           READ CLASS-ROSTER
+               AT END
+                   SET IS-CLASROST-EOF TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE CLASS-ROSTER
+           DISPLAY "STUDENTS PASSED: " IS-PASS-COUNT
+           DISPLAY "STUDENTS FAILED: " IS-FAIL-COUNT
+           DISPLAY "GRADE A: " IS-GRADE-A-COUNT
+           DISPLAY "GRADE B: " IS-GRADE-B-COUNT
+           DISPLAY "GRADE C: " IS-GRADE-C-COUNT
+           DISPLAY "GRADE D: " IS-GRADE-D-COUNT
+           DISPLAY "GRADE F: " IS-GRADE-F-COUNT.
+
+       COPY ABENDPAR.
+
        END PROGRAM IFSTATEMENT.
