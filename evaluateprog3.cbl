@@ -1,27 +1,179 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    EVALUATEPROG3
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SALES
+      * DATE-WRITTEN.  07/20/2019
+      * DATE-COMPILED.
+      * REMARKS.       SUMS ALL LINE ITEMS ON AN ORDER FILE BEFORE
+      *                RUNNING THE EVALUATE TRUE BRACKET TEST, SO A
+      *                MULTI-ITEM ORDER GETS THE DISCOUNT TIER FOR ITS
+      *                REAL TOTAL INSTEAD OF ONLY A TWO-ITEM SUM.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 07/20/2019 DO    ORIGINAL - EVALUATE TRUE AGAINST A-1 + A-2,
+      *                  TWO HARDCODED AMOUNTS.
+      * 08/09/2026 DO    REPLACED THE TWO LITERALS WITH A REAL ORDER
+      *                  FILE READ LOOP THAT SUMS ALL LINE ITEMS
+      *                  BEFORE THE DISCOUNT BRACKET TEST.
+      * 08/09/2026 DO    REPLACED THE HARDCODED EVALUATE BRACKETS WITH
+      *                  A DISCOUNT-TIER TABLE LOADED FROM THE ORDER
+      *                  DISCOUNT RATE FILE, SO A BRACKET CHANGE IS A
+      *                  DATA UPDATE INSTEAD OF A RECOMPILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATEPROG3.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - SALES.
+       DATE-WRITTEN. 07/20/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-LINE-ITEMS ASSIGN TO "ORDERLIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EP-ORDERLIN-STATUS.
+           SELECT ORDER-DISCOUNT-RATES ASSIGN TO "DISC3TBL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EP-DISC3TBL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ORDER-LINE-ITEMS
+           RECORDING MODE IS F.
+       01  ORDER-LINE-ITEM-RECORD.
+           05  OL-ITEM-NUMBER          PIC 9(06).
+           05  OL-ITEM-AMOUNT          PIC 9(05)V99.
+
+       FD  ORDER-DISCOUNT-RATES
+           RECORDING MODE IS F.
+       01  ORDER-DISCOUNT-RATE-RECORD.
+           05  DO-LOW-AMT              PIC 9(07)V99.
+           05  DO-HIGH-AMT             PIC 9(07)V99.
+           05  DO-DISCOUNT-PCT         PIC 9(02).
+           05  FILLER                  PIC X(62).
+
        WORKING-STORAGE SECTION.
-       01 A-1 PIC 9(3) VALUE 150.
-       01 A-2 PIC 9(3) VALUE 100.
-       01 DISCOUNT PIC 9(2) VALUE 0.
+       COPY ABENDWS.
+
+       01  EP-ORDERLIN-STATUS          PIC X(02) VALUE "00".
+           88  EP-ORDERLIN-OK          VALUE "00".
+           88  EP-ORDERLIN-EOF         VALUE "10".
+       01  EP-DISC3TBL-STATUS          PIC X(02) VALUE "00".
+           88  EP-DISC3TBL-OK          VALUE "00".
+           88  EP-DISC3TBL-EOF         VALUE "10".
+
+       01  EP-COUNTERS.
+           05  EP-TIER-COUNT           PIC 9(03) COMP VALUE 0.
+           05  EP-MAX-TIER             PIC 9(03) COMP VALUE 50.
+           05  EP-TIER-IDX             PIC 9(03) COMP VALUE 0.
+           05  EP-FOUND-IDX            PIC 9(03) COMP VALUE 0.
+
+       01  EP-DISCOUNT-TABLE.
+           05  EP-DISCOUNT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON EP-TIER-COUNT
+                   INDEXED BY EP-TIER-TIDX.
+               10  EP-DO-LOW-AMT       PIC 9(07)V99.
+               10  EP-DO-HIGH-AMT      PIC 9(07)V99.
+               10  EP-DO-DISCOUNT-PCT  PIC 9(02).
+
+       01  ORDER-TOTAL                 PIC 9(07)V99 VALUE 0.
+       01  DISCOUNT                    PIC 9(02) VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            EVALUATE TRUE
-               WHEN A-1 + A-2 < 200
-                   MOVE 5 TO DISCOUNT
-               WHEN A-1 + A-2 >= 200 AND A-1 + A-2 < 400
-                   MOVE 10 TO DISCOUNT
-               WHEN OTHER
-                   MOVE 15 TO DISCOUNT
-            END-EVALUATE.
-            DISPLAY "DISCOUNT: " DISCOUNT
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SUM-LINE-ITEMS
+               UNTIL EP-ORDERLIN-EOF
+           PERFORM 3000-APPLY-DISCOUNT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-LOAD-DISCOUNT-TABLE
+           OPEN INPUT ORDER-LINE-ITEMS
+           IF NOT EP-ORDERLIN-OK AND NOT EP-ORDERLIN-EOF
+               MOVE "EVALPRG3" TO AB-PROGRAM-ID
+               MOVE "ORDERLIN" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE EP-ORDERLIN-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 2900-READ-LINE-ITEM
+           END-IF.
+
+       1050-LOAD-DISCOUNT-TABLE.
+           MOVE 1 TO EP-TIER-COUNT
+           OPEN INPUT ORDER-DISCOUNT-RATES
+           IF NOT EP-DISC3TBL-OK AND NOT EP-DISC3TBL-EOF
+               MOVE "EVALPRG3" TO AB-PROGRAM-ID
+               MOVE "DISC3TBL" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE EP-DISC3TBL-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1060-READ-DISCOUNT-RECORD
+               PERFORM 1070-STORE-DISCOUNT-RECORD
+                   UNTIL EP-DISC3TBL-EOF
+                       OR EP-TIER-COUNT > EP-MAX-TIER
+           END-IF
+           CLOSE ORDER-DISCOUNT-RATES
+           IF EP-TIER-COUNT > 1
+               SUBTRACT 1 FROM EP-TIER-COUNT
+           ELSE
+               MOVE 0 TO EP-TIER-COUNT
+           END-IF.
+
+       1060-READ-DISCOUNT-RECORD.
+           READ ORDER-DISCOUNT-RATES
+               AT END
+                   SET EP-DISC3TBL-EOF TO TRUE
+           END-READ.
+
+       1070-STORE-DISCOUNT-RECORD.
+           MOVE DO-LOW-AMT TO EP-DO-LOW-AMT (EP-TIER-COUNT)
+           MOVE DO-HIGH-AMT TO EP-DO-HIGH-AMT (EP-TIER-COUNT)
+           MOVE DO-DISCOUNT-PCT TO EP-DO-DISCOUNT-PCT (EP-TIER-COUNT)
+           ADD 1 TO EP-TIER-COUNT
+           PERFORM 1060-READ-DISCOUNT-RECORD.
+
+       2000-SUM-LINE-ITEMS.
+           ADD OL-ITEM-AMOUNT TO ORDER-TOTAL
+           PERFORM 2900-READ-LINE-ITEM.
+
+       2900-READ-LINE-ITEM.
+           READ ORDER-LINE-ITEMS
+               AT END
+                   SET EP-ORDERLIN-EOF TO TRUE
+           END-READ.
+
+       3000-APPLY-DISCOUNT.
+           CLOSE ORDER-LINE-ITEMS
+           PERFORM 3100-FIND-DISCOUNT-TIER
+           IF EP-FOUND-IDX = 0
+               MOVE 0 TO DISCOUNT
+           ELSE
+               MOVE EP-DO-DISCOUNT-PCT (EP-FOUND-IDX) TO DISCOUNT
+           END-IF
+           DISPLAY "ORDER TOTAL: " ORDER-TOTAL
+           DISPLAY "DISCOUNT: " DISCOUNT.
+
+       3100-FIND-DISCOUNT-TIER.
+           MOVE 0 TO EP-FOUND-IDX
+           PERFORM 3110-COMPARE-DISCOUNT-TIER
+               VARYING EP-TIER-IDX FROM 1 BY 1
+               UNTIL EP-TIER-IDX > EP-TIER-COUNT
+                   OR EP-FOUND-IDX NOT = 0.
+
+       3110-COMPARE-DISCOUNT-TIER.
+           IF ORDER-TOTAL >= EP-DO-LOW-AMT (EP-TIER-IDX)
+                   AND ORDER-TOTAL <= EP-DO-HIGH-AMT (EP-TIER-IDX)
+               MOVE EP-TIER-IDX TO EP-FOUND-IDX
+           END-IF.
+
+       COPY ABENDPAR.
+
        END PROGRAM EVALUATEPROG3.
