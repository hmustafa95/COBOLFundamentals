@@ -0,0 +1,38 @@
+//CUSTMAIN JOB (ACCTNO),'CUSTOMER MAINTENANCE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* CUSTOMER MAINTENANCE JOB STREAM - ENTERPRISE BATCH SYSTEMS
+//*
+//* SEQUENCE:
+//*   010   FEED CORRECTED SUSPENSE TRANSACTIONS BACK INTO THE
+//*         CUSTOMER MAINTENANCE TRANSACTION FILE
+//*   020   APPLY THE CUSTOMER MAINTENANCE TRANSACTIONS (ADD, EDIT,
+//*         VIEW) AGAINST THE CUSTOMER MASTER
+//*
+//* EVERY STEP AFTER THE FIRST CARRIES A COND PARAMETER THAT BYPASSES
+//* THE STEP WHEN ANY PRIOR STEP IN THE CHAIN ENDED WITH A NONZERO
+//* RETURN CODE, SO A FAILED STEP STOPS THE CHAIN INSTEAD OF LETTING
+//* A LATER STEP RUN AGAINST BAD DATA.
+//*********************************************************************
+//*
+//* ---------------------------------------------------------------
+//* STEP 010 - RE-SUBMIT CORRECTED CUSTOMER MAINTENANCE SUSPENSE
+//*            RECORDS INTO THE TRANSACTION FILE
+//* ---------------------------------------------------------------
+//STEP010  EXEC PGM=CUSTRESUB
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CUSTSUSP DD DSN=PROD.CUSTSVC.CUSTSUSP,DISP=SHR
+//CUSTTRAN DD DSN=PROD.CUSTSVC.CUSTTRAN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 020 - APPLY CUSTOMER MAINTENANCE TRANSACTIONS
+//* ---------------------------------------------------------------
+//STEP020  EXEC PGM=EVALUATEPROG,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=PROD.CUSTSVC.CUSTMAST,DISP=SHR
+//CUSTTRAN DD DSN=PROD.CUSTSVC.CUSTTRAN,DISP=SHR
+//AUDITLOG DD DSN=PROD.CUSTSVC.AUDITLOG,DISP=SHR
+//CUSTSUSP DD DSN=PROD.CUSTSVC.CUSTSUSP,DISP=SHR
+//SYSOUT   DD SYSOUT=*
