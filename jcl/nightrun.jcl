@@ -0,0 +1,130 @@
+//NIGHTRUN JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* NIGHTLY BATCH JOB STREAM - ENTERPRISE BATCH SYSTEMS
+//*
+//* SEQUENCE:
+//*   010-020   RATE AND TAX TABLE VALIDATION (READ-ONLY SMOKE TEST)
+//*   030       PAYROLL WITHHOLDING
+//*   035       INVOICE SUSPENSE RE-SUBMISSION
+//*   040-060   TRANSACTION PROCESSING (INVOICES, MEMBERSHIP,
+//*             BATCH TOTALS)
+//*   070-080   REPORTING (PROFIT, STATISTICS)
+//*   090       MONTH-END/QUARTER-END CLOSE (HISTORICAL ROLL-UP)
+//*
+//* EVERY STEP AFTER THE FIRST CARRIES A COND PARAMETER THAT BYPASSES
+//* THE STEP WHEN ANY PRIOR STEP IN THE CHAIN ENDED WITH A NONZERO
+//* RETURN CODE, SO A FAILED STEP STOPS THE CHAIN INSTEAD OF LETTING
+//* A LATER STEP RUN AGAINST BAD DATA.
+//*********************************************************************
+//*
+//* ---------------------------------------------------------------
+//* STEP 010 - DISCOUNT RATE SCHEDULE VALIDATION (READ-ONLY LOOKUP
+//*            SMOKE TEST AGAINST A SAMPLE PURCHASE AMOUNT)
+//* ---------------------------------------------------------------
+//STEP010  EXEC PGM=COMPOUNDIF
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DISCRATE DD DSN=PROD.BATCH.DISCRATE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 020 - PRICING RULE TABLE VALIDATION (READ-ONLY LOOKUP
+//*            SMOKE TEST AGAINST A SAMPLE AMOUNT/MEMBERSHIP TIER)
+//* ---------------------------------------------------------------
+//STEP020  EXEC PGM=EVALUATEALSOPROG,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PRICERUL DD DSN=PROD.BATCH.PRICERUL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 030 - PAYROLL WITHHOLDING, YEAR-TO-DATE CARRY FORWARD
+//* ---------------------------------------------------------------
+//STEP030  EXEC PGM=TAXPROG,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYROLL.PAYFILE,DISP=SHR
+//TAXBRKT  DD DSN=PROD.PAYROLL.TAXBRKT,DISP=SHR
+//WHRPT    DD DSN=PROD.PAYROLL.WHRPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//YTDBAL   DD DSN=PROD.PAYROLL.YTDBAL,DISP=SHR
+//PERDCLOS DD DSN=PROD.FINANCE.PERDCLOS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 035 - FEED CORRECTED SUSPENSE INVOICES BACK INTO THE
+//*            INVOICE FILE BEFORE CONTINUEPROG RUNS
+//* ---------------------------------------------------------------
+//STEP035  EXEC PGM=INVCRESUB,COND=((0,NE,STEP010),(0,NE,STEP020),
+//            (0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INVCSUSP DD DSN=PROD.AR.INVCSUSP,DISP=SHR
+//INVCFILE DD DSN=PROD.AR.INVCFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 040 - INVOICE TRANSACTION PROCESSING
+//* ---------------------------------------------------------------
+//STEP040  EXEC PGM=CONTINUEPROG,COND=((0,NE,STEP010),(0,NE,STEP020),
+//            (0,NE,STEP030),(0,NE,STEP035))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INVCFILE DD DSN=PROD.AR.INVCFILE,DISP=SHR
+//INVCSUSP DD DSN=PROD.AR.INVCSUSP,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 050 - MEMBERSHIP MAINTENANCE AGAINST THE CUSTOMER MASTER
+//* ---------------------------------------------------------------
+//STEP050  EXEC PGM=MOVEVALUE2,COND=((0,NE,STEP010),(0,NE,STEP020),
+//            (0,NE,STEP030),(0,NE,STEP035),(0,NE,STEP040))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=PROD.CUSTSVC.CUSTMAST,DISP=SHR
+//MEMBTRN  DD DSN=PROD.CUSTSVC.MEMBTRN,DISP=SHR
+//AUDITLOG DD DSN=PROD.CUSTSVC.AUDITLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 060 - BATCH CONTROL-TOTAL AND HASH-TOTAL BALANCING
+//* ---------------------------------------------------------------
+//STEP060  EXEC PGM=ADDPROG,COND=((0,NE,STEP010),(0,NE,STEP020),
+//            (0,NE,STEP030),(0,NE,STEP035),(0,NE,STEP040),
+//            (0,NE,STEP050))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANSBAT DD DSN=PROD.BILLING.TRANSBAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 070 - PRODUCT PROFIT REPORT
+//* ---------------------------------------------------------------
+//STEP070  EXEC PGM=PROFITPROG,COND=((0,NE,STEP010),(0,NE,STEP020),
+//            (0,NE,STEP030),(0,NE,STEP035),(0,NE,STEP040),
+//            (0,NE,STEP050),(0,NE,STEP060))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PRODFILE DD DSN=PROD.FINANCE.PRODFILE,DISP=SHR
+//PERDCLOS DD DSN=PROD.FINANCE.PERDCLOS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 080 - DAILY SALES STATISTICS AND OUTLIER REPORT
+//* ---------------------------------------------------------------
+//STEP080  EXEC PGM=STATISTFUNC,COND=((0,NE,STEP010),(0,NE,STEP020),
+//            (0,NE,STEP030),(0,NE,STEP035),(0,NE,STEP040),
+//            (0,NE,STEP050),(0,NE,STEP060),(0,NE,STEP070))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SALEFILE DD DSN=PROD.FINANCE.SALEFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ---------------------------------------------------------------
+//* STEP 090 - MONTH-END/QUARTER-END CLOSE: ROLL PERIOD TOTALS INTO
+//*            THE HISTORICAL SUMMARY FILE AND CLEAR THE PERIOD-
+//*            CLOSE FILE FOR THE NEXT PERIOD
+//* ---------------------------------------------------------------
+//STEP090  EXEC PGM=PERDCLOSE,COND=((0,NE,STEP010),(0,NE,STEP020),
+//            (0,NE,STEP030),(0,NE,STEP035),(0,NE,STEP040),
+//            (0,NE,STEP050),(0,NE,STEP060),(0,NE,STEP070),
+//            (0,NE,STEP080))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PERDCLOS DD DSN=PROD.FINANCE.PERDCLOS,DISP=SHR
+//HISTSUMM DD DSN=PROD.FINANCE.HISTSUMM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
