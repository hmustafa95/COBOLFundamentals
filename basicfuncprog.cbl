@@ -1,19 +1,152 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    BASICFUNCPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES
+      * DATE-WRITTEN.  05/04/2019
+      * DATE-COMPILED.
+      * REMARKS.       STANDARDIZES CUSTOMER NAME CASING ON THE
+      *                CUSTOMER MASTER FILE (THE SAME MASTER
+      *                EVALUATEPROG MAINTAINS) SO MAILING LABELS AND
+      *                STATEMENTS PRINT FROM A CONSISTENT, UPPERCASE
+      *                NAME FIELD.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 05/04/2019 DO    ORIGINAL - UPPER-CASE/LOWER-CASE/REVERSE
+      *                  DEMONSTRATED AGAINST ONE LITERAL NAME.
+      * 08/09/2026 DO    REPLACED THE DEMO WITH A REAL CLEANUP PASS
+      *                  OVER THE CUSTOMER MASTER, UPPER-CASING EVERY
+      *                  CUSTOMER NAME AND REWRITING THE MASTER.
+      * 08/09/2026 DO    CUSTOMER MASTER IS NOW AN INDEXED FILE KEYED
+      *                  BY CM-CUSTOMER-ID.  READ IN AND REWRITTEN IN
+      *                  ACCESS MODE SEQUENTIAL, SAME LOAD/REWRITE-ALL
+      *                  FLOW AS BEFORE, SO IT STAYS COMPATIBLE WITH
+      *                  EVALUATEPROG'S DIRECT-KEY ACCESS TO THE SAME
+      *                  DATASET.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BASICFUNCPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES.
+       DATE-WRITTEN. 05/04/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+               FILE STATUS IS BF-CUSTMAST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER
+           RECORDING MODE IS F.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY CUSTMAST.
+
        WORKING-STORAGE SECTION.
-       01 FIRST-NAME PIC X(8) VALUE "JANE DOE".
+       COPY ABENDWS.
+
+       01  BF-CUSTMAST-STATUS          PIC X(02) VALUE "00".
+           88  BF-CUSTMAST-OK          VALUE "00".
+           88  BF-CUSTMAST-EOF         VALUE "10".
+
+       01  BF-COUNTERS.
+           05  BF-CUST-COUNT           PIC 9(05) COMP VALUE 0.
+           05  BF-TABLE-IDX            PIC 9(05) COMP VALUE 0.
+           05  BF-STANDARDIZED-COUNT   PIC 9(05) COMP VALUE 0.
+
+       01  BF-MAX-CUST                 PIC 9(05) COMP VALUE 5000.
+
+       01  BF-CUSTOMER-TABLE.
+           05  BF-CUSTOMER-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON BF-CUST-COUNT
+                   INDEXED BY BF-CUST-IDX.
+               COPY CUSTMAST.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY FUNCTION UPPER-CASE(FIRST-NAME)
-            DISPLAY FUNCTION LOWER-CASE(FIRST-NAME)
-            DISPLAY FUNCTION REVERSE(FIRST-NAME)
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-CUSTOMER-MASTER
+           PERFORM 2000-STANDARDIZE-NAMES
+           PERFORM 3000-REWRITE-CUSTOMER-MASTER
+           STOP RUN.
+
+       1000-LOAD-CUSTOMER-MASTER.
+           MOVE 1 TO BF-CUST-COUNT
+           OPEN INPUT CUSTOMER-MASTER
+           IF NOT BF-CUSTMAST-OK AND NOT BF-CUSTMAST-EOF
+               MOVE "BASICFNC" TO AB-PROGRAM-ID
+               MOVE "CUSTMAST" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE BF-CUSTMAST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1100-READ-MASTER-RECORD
+               PERFORM 1200-STORE-MASTER-RECORD
+                   UNTIL BF-CUSTMAST-EOF
+                       OR BF-CUST-COUNT > BF-MAX-CUST
+           END-IF
+           CLOSE CUSTOMER-MASTER
+           IF BF-CUST-COUNT > 1
+               SUBTRACT 1 FROM BF-CUST-COUNT
+           ELSE
+               MOVE 0 TO BF-CUST-COUNT
+           END-IF.
+
+       1100-READ-MASTER-RECORD.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET BF-CUSTMAST-EOF TO TRUE
+           END-READ.
+
+       1200-STORE-MASTER-RECORD.
+           MOVE CORRESPONDING CUSTOMER-MASTER-RECORD
+               TO BF-CUSTOMER-ENTRY (BF-CUST-COUNT)
+           ADD 1 TO BF-CUST-COUNT
+           PERFORM 1100-READ-MASTER-RECORD.
+
+       2000-STANDARDIZE-NAMES.
+           IF BF-CUST-COUNT > 0
+               PERFORM 2100-STANDARDIZE-ONE-NAME
+                   VARYING BF-TABLE-IDX FROM 1 BY 1
+                   UNTIL BF-TABLE-IDX > BF-CUST-COUNT
+           END-IF.
+
+       2100-STANDARDIZE-ONE-NAME.
+           MOVE FUNCTION UPPER-CASE
+               (CM-CUSTOMER-NAME OF BF-CUSTOMER-ENTRY (BF-TABLE-IDX))
+               TO CM-CUSTOMER-NAME OF BF-CUSTOMER-ENTRY (BF-TABLE-IDX)
+           ADD 1 TO BF-STANDARDIZED-COUNT.
+
+       3000-REWRITE-CUSTOMER-MASTER.
+           OPEN OUTPUT CUSTOMER-MASTER
+           IF NOT BF-CUSTMAST-OK
+               MOVE "BASICFNC" TO AB-PROGRAM-ID
+               MOVE "CUSTMAST" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE BF-CUSTMAST-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           IF BF-CUST-COUNT > 0
+               PERFORM 3100-WRITE-MASTER-RECORD
+                   VARYING BF-TABLE-IDX FROM 1 BY 1
+                   UNTIL BF-TABLE-IDX > BF-CUST-COUNT
+           END-IF
+           CLOSE CUSTOMER-MASTER
+           DISPLAY "CUSTOMER NAMES STANDARDIZED: "
+               BF-STANDARDIZED-COUNT.
+
+       3100-WRITE-MASTER-RECORD.
+           MOVE CORRESPONDING BF-CUSTOMER-ENTRY (BF-TABLE-IDX)
+               TO CUSTOMER-MASTER-RECORD
+           WRITE CUSTOMER-MASTER-RECORD.
+
+       COPY ABENDPAR.
+
        END PROGRAM BASICFUNCPROG.
