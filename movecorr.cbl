@@ -1,25 +1,54 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    MOVECORR
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES
+      * DATE-WRITTEN.  02/23/2019
+      * DATE-COMPILED.
+      * REMARKS.       DEMONSTRATES MOVE CORRESPONDING BETWEEN TWO
+      *                CUSTOMER NAME RECORDS SHARING THE CUSTREC
+      *                LAYOUT.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 02/23/2019 DO    ORIGINAL - CUST-RECORD-1/CUST-RECORD-2 EACH
+      *                  HAND-DECLARED THEIR OWN CUST-NAME/CUST-ZIP/
+      *                  CUST-CITY FIELDS.
+      * 08/09/2026 DO    SWITCHED BOTH RECORDS TO THE SHARED CUSTREC
+      *                  COPYBOOK INSTEAD OF TWO HAND-COPIED LAYOUTS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVECORR.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES.
+       DATE-WRITTEN. 02/23/2019.
+       DATE-COMPILED.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 CUST-RECORD-1.
-           05 CUST-NAME PIC X(11) VALUE "JOHN DOE".
-           05 CUST-ZIP PIC 9(5) VALUE 91016.
-       01 CUST-RECORD-2.
-           05 CUST-NAME PIC X(11) VALUE "JANE DOE".
-           05 CUST-ZIP PIC 9(5) VALUE 91017.
-           05 CUST-CITY PIC X(15) VALUE "LOS ANGELES".
+       01  CUST-RECORD-1.
+           COPY CUSTREC.
+
+       01  CUST-RECORD-2.
+           COPY CUSTREC.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE "ALICE SMITH" TO CUST-NAME OF CUST-RECORD-1.
-            MOVE CORRESPONDING CUST-RECORD-1 TO CUST-RECORD-2.
-            DISPLAY CUST-RECORD-2.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MOVE-CUSTOMER-DATA
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE "JOHN DOE   " TO CUST-NAME OF CUST-RECORD-1
+           MOVE 91016 TO CUST-ZIP OF CUST-RECORD-1
+           MOVE SPACES TO CUST-CITY OF CUST-RECORD-1
+           MOVE "JANE DOE   " TO CUST-NAME OF CUST-RECORD-2
+           MOVE 91017 TO CUST-ZIP OF CUST-RECORD-2
+           MOVE "LOS ANGELES" TO CUST-CITY OF CUST-RECORD-2.
+
+       2000-MOVE-CUSTOMER-DATA.
+           MOVE "ALICE SMITH" TO CUST-NAME OF CUST-RECORD-1
+           MOVE CORRESPONDING CUST-RECORD-1 TO CUST-RECORD-2
+           DISPLAY CUST-RECORD-2.
+
        END PROGRAM MOVECORR.
