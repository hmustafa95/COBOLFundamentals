@@ -1,44 +1,447 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    TAXPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - PAYROLL
+      * DATE-WRITTEN.  01/15/2019
+      * DATE-COMPILED.
+      * REMARKS.       COMPUTES FEDERAL WITHHOLDING FOR A PAY-PERIOD
+      *                BATCH OF EMPLOYEE GROSS-PAY RECORDS, USING
+      *                FILING-STATUS-SPECIFIC PROGRESSIVE BRACKETS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 01/15/2019 DO    ORIGINAL SINGLE-BRACKET PROTOTYPE.
+      * 08/09/2026 DO    ADDED FILING-STATUS BRACKET TABLES (SINGLE,
+      *                  MFJ, MFS, HOH) SELECTED BY FILING-STATUS CODE.
+      * 08/09/2026 DO    REPLACED ONE-SHOT LITERAL WITH A BATCH RUN
+      *                  OVER THE PAYROLL FILE, PRODUCING A PER-
+      *                  EMPLOYEE WITHHOLDING REPORT AND RUN TOTAL.
+      * 08/09/2026 DO    ADDED YEAR-TO-DATE WITHHOLDING, CARRIED
+      *                  FORWARD BETWEEN RUNS ON A PERSISTED YTD
+      *                  BALANCE FILE KEYED BY EMPLOYEE ID.
+      * 08/09/2026 DO    APPENDS A PERIOD-TOTAL RECORD (RUN WITHHOLDING
+      *                  IN PS-AMOUNT-1) TO THE PERIOD-CLOSE FILE AT
+      *                  END OF RUN, FOR PERDCLOSE TO ROLL UP INTO THE
+      *                  HISTORICAL SUMMARY FILE.
+      * 08/09/2026 DO    REPLACED THE LITERAL BRACKET TABLE WITH A
+      *                  LOAD FROM THE TAX BRACKET FILE, SO A RATE OR
+      *                  LIMIT CHANGE IS A DATA UPDATE INSTEAD OF A
+      *                  RECOMPILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAXPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - PAYROLL.
+       DATE-WRITTEN. 01/15/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO "PAYFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-PAYFILE-STATUS.
+           SELECT WITHHOLD-REPORT ASSIGN TO "WHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-WHRPT-STATUS.
+           SELECT YTD-BALANCE-FILE ASSIGN TO "YTDBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-YTDBAL-STATUS.
+           SELECT PERIOD-CLOSE-FILE ASSIGN TO "PERDCLOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-PERDCLOS-STATUS.
+           SELECT TAX-BRACKET-FILE ASSIGN TO "TAXBRKT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-TAXBRKT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PAYROLL-FILE
+           RECORDING MODE IS F.
+       01  PAYROLL-RECORD.
+           05  PR-EMPLOYEE-ID          PIC 9(06).
+           05  PR-EMPLOYEE-NAME        PIC X(20).
+           05  PR-FILING-STATUS        PIC 9(01).
+               88  PR-FS-SINGLE        VALUE 1.
+               88  PR-FS-MFJ           VALUE 2.
+               88  PR-FS-MFS           VALUE 3.
+               88  PR-FS-HOH           VALUE 4.
+           05  PR-GROSS-PAY            PIC 9(07)V99.
+           05  FILLER                  PIC X(20).
+
+       FD  WITHHOLD-REPORT
+           RECORDING MODE IS F.
+       01  WH-REPORT-LINE              PIC X(80).
+
+       FD  YTD-BALANCE-FILE
+           RECORDING MODE IS F.
+       01  YTD-BALANCE-RECORD.
+           05  YB-EMPLOYEE-ID          PIC 9(06).
+           05  YB-YTD-WITHHOLDING      PIC 9(09)V99.
+
+       FD  PERIOD-CLOSE-FILE
+           RECORDING MODE IS F.
+       01  PERIOD-CLOSE-RECORD.
+           COPY PERIODSUM.
+
+       FD  TAX-BRACKET-FILE
+           RECORDING MODE IS F.
+       01  TAX-BRACKET-RECORD.
+           05  TB-FILING-STATUS        PIC 9(01).
+           05  TB-BRACKET-SEQ          PIC 9(01).
+           05  TB-BRK-LIMIT            PIC 9(07).
+           05  TB-BRK-RATE             PIC 9V999.
+           05  FILLER                  PIC X(67).
+
        WORKING-STORAGE SECTION.
-       01 TAX PIC 9(6).
-       01 NUM-FORMAT PIC ZZZ,ZZZ.
-       01 TAX-BRACKET PIC 9(6).
-           88 TAX-10 VALUES 0 THRU 9950.
-           88 TAX-12 VALUES 9951 THRU 40525.
-           88 TAX-22 VALUES 40526 THRU 86375.
-           88 TAX-24 VALUES 86376 THRU 164925.
-           88 TAX-32 VALUES 164926 THRU 209425.
-           88 TAX-35 VALUES 209426 THRU 523600.
+       COPY ABENDWS.
+       COPY RPTHDRWS.
+
+       01  TX-PAYFILE-STATUS           PIC X(02) VALUE "00".
+           88  TX-PAYFILE-OK           VALUE "00".
+           88  TX-PAYFILE-EOF          VALUE "10".
+       01  TX-WHRPT-STATUS             PIC X(02) VALUE "00".
+           88  TX-WHRPT-OK             VALUE "00".
+       01  TX-YTDBAL-STATUS            PIC X(02) VALUE "00".
+           88  TX-YTDBAL-OK            VALUE "00".
+           88  TX-YTDBAL-EOF           VALUE "10".
+           88  TX-YTDBAL-NOTFOUND      VALUE "35".
+       01  TX-PERDCLOS-STATUS          PIC X(02) VALUE "00".
+           88  TX-PERDCLOS-OK          VALUE "00".
+       01  TX-TAXBRKT-STATUS           PIC X(02) VALUE "00".
+           88  TX-TAXBRKT-OK           VALUE "00".
+           88  TX-TAXBRKT-EOF          VALUE "10".
+
+       01  TX-SWITCHES.
+           05  TX-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  TX-END-OF-FILE      VALUE "Y".
+           05  TX-YTDBAL-EOF-SWITCH    PIC X(01) VALUE "N".
+               88  TX-YTDBAL-END       VALUE "Y".
+
+       01  TX-COUNTERS.
+           05  TX-EMPLOYEE-COUNT       PIC 9(05) COMP VALUE 0.
+           05  TX-STAT-IDX             PIC 9(02) COMP VALUE 0.
+           05  TX-BRK-IDX              PIC 9(02) COMP VALUE 0.
+
+       01  TX-ACCUMULATORS.
+           05  TX-RUN-TOTAL            PIC 9(09)V99 COMP-3 VALUE 0.
+
+       01  TX-WORK-FIELDS.
+           05  TX-TAX                  PIC 9(07)V99 VALUE 0.
+           05  TX-PREVIOUS-LIMIT       PIC 9(07)V99 VALUE 0.
+           05  TX-TAXABLE-IN-BRACKET   PIC 9(07)V99 VALUE 0.
+           05  TX-RATE-AMOUNT          PIC 9(07)V9(5) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * YEAR-TO-DATE WITHHOLDING BALANCES, LOADED FROM THE PRIOR RUN'S
+      * YTDBAL FILE, UPDATED AS EACH EMPLOYEE IS PROCESSED, AND
+      * REWRITTEN IN FULL AT END OF RUN.  A NEW EMPLOYEE NOT YET ON
+      * THE BALANCE FILE IS ADDED TO THE TABLE WITH A ZERO STARTING
+      * BALANCE.
+      *-----------------------------------------------------------------
+       01  TX-YTD-COUNT                PIC 9(05) COMP VALUE 0.
+       01  TX-MAX-YTD-ENTRIES          PIC 9(05) COMP VALUE 5000.
+       01  TX-YTD-TABLE.
+           05  TX-YTD-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON TX-YTD-COUNT
+                   INDEXED BY TX-YTD-IDX.
+               10  TX-YTD-EMPLOYEE-ID      PIC 9(06).
+               10  TX-YTD-WITHHOLDING      PIC 9(09)V99.
+
+       01  TX-YTD-FOUND-IDX            PIC 9(05) COMP VALUE 0.
+
+      *-----------------------------------------------------------------
+      * FILING-STATUS BRACKET TABLE - ONE GROUP OF 7 BRACKETS PER
+      * FILING STATUS, IN ASCENDING UPPER-LIMIT ORDER.  THE FINAL
+      * BRACKET OF EACH STATUS CARRIES A CEILING HIGH ENOUGH TO CATCH
+      * ALL REMAINING PAY.  LOADED AT START OF RUN FROM THE TAX
+      * BRACKET FILE (SEE 1050-LOAD-BRACKET-TABLE) INSTEAD OF BEING
+      * HARDCODED, SO A RATE OR LIMIT CHANGE IS A DATA UPDATE.
+      *-----------------------------------------------------------------
+       01  TX-BRACKET-TABLE.
+           05  TX-STATUS-ENTRY OCCURS 4 TIMES INDEXED BY TX-STAT-IDX2.
+               10  TX-BRACKET-ENTRY OCCURS 7 TIMES
+                                     INDEXED BY TX-BRK-IDX2.
+                   15  TX-BRK-LIMIT  PIC 9(7).
+                   15  TX-BRK-RATE   PIC 9V999.
+
+       01  TX-REPORT-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  TX-RD-EMPLOYEE-ID       PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TX-RD-EMPLOYEE-NAME     PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TX-RD-GROSS-PAY         PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TX-RD-TAX               PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TX-RD-YTD-WITHHOLDING   PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+
+       01  TX-REPORT-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(29) VALUE
+               "EMPLOYEES PROCESSED:        ".
+           05  TX-RT-EMPLOYEE-COUNT    PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(17) VALUE
+               "RUN TOTAL TAX:   ".
+           05  TX-RT-RUN-TOTAL         PIC $$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE 50000 TO TAX-BRACKET
-            EVALUATE TRUE
-                WHEN TAX-10
-                   DISPLAY "BRACKET: 10%"
-                WHEN TAX-12
-                   DISPLAY "BRACKET: 12%"
-                WHEN TAX-22
-                   DISPLAY "BRACKET: 22%"
-                   COMPUTE TAX = (TAX-BRACKET - 40525) * 0.22 + 4664
-                WHEN TAX-24
-                   DISPLAY "BRACKET: 24%"
-                WHEN TAX-32
-                   DISPLAY "BRACKET: 32%"
-                WHEN TAX-35
-                   DISPLAY "BRACKET: 35%"
-                WHEN OTHER
-                   DISPLAY "BRACKET: 37%"
-            END-EVALUATE.
-            MOVE TAX TO NUM-FORMAT
-            DISPLAY "TAX OWED: " NUM-FORMAT
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE
+               UNTIL TX-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PAYROLL-FILE
+           IF NOT TX-PAYFILE-OK AND NOT TX-PAYFILE-EOF
+               MOVE "TAXPROG" TO AB-PROGRAM-ID
+               MOVE "PAYFILE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE TX-PAYFILE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           OPEN OUTPUT WITHHOLD-REPORT
+           IF NOT TX-WHRPT-OK
+               MOVE "TAXPROG" TO AB-PROGRAM-ID
+               MOVE "WHRPT" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE TX-WHRPT-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           MOVE "TAXPROG" TO RH-PROGRAM-NAME
+           MOVE "FEDERAL WITHHOLDING RUN" TO RH-REPORT-TITLE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RH-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO RH-RUN-TIME
+           PERFORM 8000-PRINT-REPORT-HEADER
+           PERFORM 1050-LOAD-BRACKET-TABLE
+           PERFORM 1100-LOAD-YTD-BALANCES
+           PERFORM 2900-READ-PAYROLL-RECORD.
+
+      *-----------------------------------------------------------------
+      * LOADS THE FILING-STATUS BRACKET TABLE FROM THE TAX BRACKET
+      * FILE.  EACH RECORD CARRIES ITS OWN FILING-STATUS AND BRACKET-
+      * SEQUENCE NUMBER, SO RECORDS CAN BE STORED DIRECTLY BY
+      * SUBSCRIPT WITHOUT DEPENDING ON THE FILE BEING IN ANY
+      * PARTICULAR ORDER.
+      *-----------------------------------------------------------------
+       1050-LOAD-BRACKET-TABLE.
+           OPEN INPUT TAX-BRACKET-FILE
+           IF NOT TX-TAXBRKT-OK AND NOT TX-TAXBRKT-EOF
+               MOVE "TAXPROG" TO AB-PROGRAM-ID
+               MOVE "TAXBRKT" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE TX-TAXBRKT-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1060-READ-BRACKET-RECORD
+               PERFORM 1070-STORE-BRACKET-RECORD
+                   UNTIL TX-TAXBRKT-EOF
+               CLOSE TAX-BRACKET-FILE
+           END-IF.
+
+       1060-READ-BRACKET-RECORD.
+           READ TAX-BRACKET-FILE
+               AT END
+                   SET TX-TAXBRKT-EOF TO TRUE
+           END-READ.
+
+       1070-STORE-BRACKET-RECORD.
+           MOVE TB-BRK-LIMIT
+               TO TX-BRK-LIMIT (TB-FILING-STATUS TB-BRACKET-SEQ)
+           MOVE TB-BRK-RATE
+               TO TX-BRK-RATE (TB-FILING-STATUS TB-BRACKET-SEQ)
+           PERFORM 1060-READ-BRACKET-RECORD.
+
+       1100-LOAD-YTD-BALANCES.
+           MOVE 1 TO TX-YTD-COUNT
+           OPEN INPUT YTD-BALANCE-FILE
+           IF NOT TX-YTDBAL-OK AND NOT TX-YTDBAL-EOF
+               IF TX-YTDBAL-NOTFOUND
+                   SET TX-YTDBAL-END TO TRUE
+               ELSE
+                   MOVE "TAXPROG" TO AB-PROGRAM-ID
+                   MOVE "YTDBAL" TO AB-FILE-NAME
+                   MOVE "OPEN" TO AB-OPERATION
+                   MOVE TX-YTDBAL-STATUS TO AB-STATUS-CODE
+                   PERFORM 9999-ABEND-ROUTINE
+               END-IF
+           ELSE
+               PERFORM 1110-READ-YTD-RECORD
+               PERFORM 1120-STORE-YTD-RECORD
+                   UNTIL TX-YTDBAL-END
+                       OR TX-YTD-COUNT > TX-MAX-YTD-ENTRIES
+               CLOSE YTD-BALANCE-FILE
+           END-IF
+           IF TX-YTD-COUNT > 1
+               SUBTRACT 1 FROM TX-YTD-COUNT
+           ELSE
+               MOVE 0 TO TX-YTD-COUNT
+           END-IF.
+
+       1110-READ-YTD-RECORD.
+           READ YTD-BALANCE-FILE
+               AT END
+                   SET TX-YTDBAL-END TO TRUE
+           END-READ.
+
+       1120-STORE-YTD-RECORD.
+           MOVE YB-EMPLOYEE-ID TO TX-YTD-EMPLOYEE-ID (TX-YTD-COUNT)
+           MOVE YB-YTD-WITHHOLDING
+               TO TX-YTD-WITHHOLDING (TX-YTD-COUNT)
+           ADD 1 TO TX-YTD-COUNT
+           PERFORM 1110-READ-YTD-RECORD.
+
+       2000-PROCESS-EMPLOYEE.
+           PERFORM 2100-COMPUTE-WITHHOLDING
+           PERFORM 2700-UPDATE-YTD-WITHHOLDING
+           PERFORM 2200-WRITE-DETAIL-LINE
+           ADD TX-TAX TO TX-RUN-TOTAL
+           ADD 1 TO TX-EMPLOYEE-COUNT
+           PERFORM 2900-READ-PAYROLL-RECORD.
+
+       2100-COMPUTE-WITHHOLDING.
+           EVALUATE TRUE
+               WHEN PR-FS-SINGLE
+                   MOVE 1 TO TX-STAT-IDX
+               WHEN PR-FS-MFJ
+                   MOVE 2 TO TX-STAT-IDX
+               WHEN PR-FS-MFS
+                   MOVE 3 TO TX-STAT-IDX
+               WHEN PR-FS-HOH
+                   MOVE 4 TO TX-STAT-IDX
+               WHEN OTHER
+                   MOVE 1 TO TX-STAT-IDX
+           END-EVALUATE
+           MOVE 0 TO TX-TAX
+           MOVE 0 TO TX-PREVIOUS-LIMIT
+           PERFORM 2150-APPLY-BRACKET VARYING TX-BRK-IDX FROM 1 BY 1
+               UNTIL TX-BRK-IDX > 7
+                   OR PR-GROSS-PAY <= TX-PREVIOUS-LIMIT.
+
+       2150-APPLY-BRACKET.
+           IF PR-GROSS-PAY > TX-BRK-LIMIT (TX-STAT-IDX TX-BRK-IDX)
+               COMPUTE TX-TAXABLE-IN-BRACKET =
+                   TX-BRK-LIMIT (TX-STAT-IDX TX-BRK-IDX)
+                       - TX-PREVIOUS-LIMIT
+           ELSE
+               COMPUTE TX-TAXABLE-IN-BRACKET =
+                   PR-GROSS-PAY - TX-PREVIOUS-LIMIT
+           END-IF
+           COMPUTE TX-RATE-AMOUNT ROUNDED =
+               TX-TAXABLE-IN-BRACKET
+                   * TX-BRK-RATE (TX-STAT-IDX TX-BRK-IDX)
+           ADD TX-RATE-AMOUNT TO TX-TAX
+           MOVE TX-BRK-LIMIT (TX-STAT-IDX TX-BRK-IDX)
+               TO TX-PREVIOUS-LIMIT.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE SPACES TO TX-REPORT-DETAIL-LINE
+           MOVE PR-EMPLOYEE-ID TO TX-RD-EMPLOYEE-ID
+           MOVE PR-EMPLOYEE-NAME TO TX-RD-EMPLOYEE-NAME
+           MOVE PR-GROSS-PAY TO TX-RD-GROSS-PAY
+           MOVE TX-TAX TO TX-RD-TAX
+           IF TX-YTD-FOUND-IDX = 0
+               MOVE 0 TO TX-RD-YTD-WITHHOLDING
+           ELSE
+               MOVE TX-YTD-WITHHOLDING (TX-YTD-FOUND-IDX)
+                   TO TX-RD-YTD-WITHHOLDING
+           END-IF
+           WRITE WH-REPORT-LINE FROM TX-REPORT-DETAIL-LINE.
+
+      *-----------------------------------------------------------------
+      * LOCATES THE EMPLOYEE'S YTD ENTRY, ADDING A NEW ZERO-BALANCE
+      * ENTRY WHEN THE EMPLOYEE HAS NOT BEEN SEEN ON A PRIOR RUN, THEN
+      * ADDS THIS PERIOD'S TAX TO THE CARRIED-FORWARD BALANCE.
+      *-----------------------------------------------------------------
+       2700-UPDATE-YTD-WITHHOLDING.
+           PERFORM 2800-FIND-YTD-ENTRY
+           IF TX-YTD-FOUND-IDX = 0
+               IF TX-YTD-COUNT >= TX-MAX-YTD-ENTRIES
+                   DISPLAY "TAXPROG: YTD TABLE FULL, EMPLOYEE "
+                       PR-EMPLOYEE-ID " NOT CARRIED FORWARD"
+               ELSE
+                   ADD 1 TO TX-YTD-COUNT
+                   MOVE PR-EMPLOYEE-ID
+                       TO TX-YTD-EMPLOYEE-ID (TX-YTD-COUNT)
+                   MOVE 0 TO TX-YTD-WITHHOLDING (TX-YTD-COUNT)
+                   MOVE TX-YTD-COUNT TO TX-YTD-FOUND-IDX
+               END-IF
+           END-IF
+           IF TX-YTD-FOUND-IDX NOT = 0
+               ADD TX-TAX TO TX-YTD-WITHHOLDING (TX-YTD-FOUND-IDX)
+           END-IF.
+
+       2800-FIND-YTD-ENTRY.
+           MOVE 0 TO TX-YTD-FOUND-IDX
+           PERFORM 2810-COMPARE-YTD-ENTRY
+               VARYING TX-YTD-IDX FROM 1 BY 1
+               UNTIL TX-YTD-IDX > TX-YTD-COUNT
+                   OR TX-YTD-FOUND-IDX NOT = 0.
+
+       2810-COMPARE-YTD-ENTRY.
+           IF TX-YTD-EMPLOYEE-ID (TX-YTD-IDX) = PR-EMPLOYEE-ID
+               MOVE TX-YTD-IDX TO TX-YTD-FOUND-IDX
+           END-IF.
+
+       2900-READ-PAYROLL-RECORD.
+           READ PAYROLL-FILE
+               AT END
+                   MOVE "Y" TO TX-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           MOVE TX-EMPLOYEE-COUNT TO TX-RT-EMPLOYEE-COUNT
+           MOVE TX-RUN-TOTAL TO TX-RT-RUN-TOTAL
+           WRITE WH-REPORT-LINE FROM TX-REPORT-TOTAL-LINE
+           CLOSE PAYROLL-FILE
+           CLOSE WITHHOLD-REPORT
+           PERFORM 3100-REWRITE-YTD-BALANCES
+           PERFORM 3200-LOG-PERIOD-TOTALS
+           PERFORM 8100-PRINT-REPORT-FOOTER.
+
+       3100-REWRITE-YTD-BALANCES.
+           OPEN OUTPUT YTD-BALANCE-FILE
+           IF NOT TX-YTDBAL-OK
+               MOVE "TAXPROG" TO AB-PROGRAM-ID
+               MOVE "YTDBAL" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE TX-YTDBAL-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 3110-WRITE-YTD-RECORD
+                   VARYING TX-YTD-IDX FROM 1 BY 1
+                   UNTIL TX-YTD-IDX > TX-YTD-COUNT
+               CLOSE YTD-BALANCE-FILE
+           END-IF.
+
+       3110-WRITE-YTD-RECORD.
+           MOVE TX-YTD-EMPLOYEE-ID (TX-YTD-IDX) TO YB-EMPLOYEE-ID
+           MOVE TX-YTD-WITHHOLDING (TX-YTD-IDX) TO YB-YTD-WITHHOLDING
+           WRITE YTD-BALANCE-RECORD.
+
+       3200-LOG-PERIOD-TOTALS.
+           OPEN EXTEND PERIOD-CLOSE-FILE
+           IF NOT TX-PERDCLOS-OK
+               CLOSE PERIOD-CLOSE-FILE
+               OPEN OUTPUT PERIOD-CLOSE-FILE
+           END-IF
+           MOVE "TAXPROG" TO PS-PROGRAM-NAME
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PS-PERIOD-END-DATE
+           MOVE TX-RUN-TOTAL TO PS-AMOUNT-1
+           MOVE 0 TO PS-AMOUNT-2
+           MOVE 0 TO PS-AMOUNT-3
+           WRITE PERIOD-CLOSE-RECORD
+           CLOSE PERIOD-CLOSE-FILE.
+
+       COPY ABENDPAR.
+       COPY RPTHDRPR.
+
        END PROGRAM TAXPROG.
