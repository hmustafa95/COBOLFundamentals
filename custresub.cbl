@@ -0,0 +1,126 @@
+      ******************************************************************
+      * PROGRAM-ID.    CUSTRESUB
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES
+      * DATE-WRITTEN.  08/09/2026
+      * DATE-COMPILED.
+      * REMARKS.       RE-SUBMISSION JOB FOR EVALUATEPROG'S CUSTOMER
+      *                MAINTENANCE SUSPENSE FILE.  OPERATIONS REVIEWS
+      *                THE SUSPENSE FILE AND CORRECTS EACH REJECTED
+      *                TRANSACTION IMAGE IN PLACE; THIS JOB THEN FEEDS
+      *                EVERY SUSPENSE RECORD BACK INTO THE CUSTOMER
+      *                MAINTENANCE TRANSACTION FILE FOR THE NEXT RUN OF
+      *                EVALUATEPROG, AND CLEARS THE SUSPENSE FILE SO
+      *                RECORDS ARE NOT RESUBMITTED TWICE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRESUB.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-SUSPENSE ASSIGN TO "CUSTSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CR-CUSTSUSP-STATUS.
+           SELECT MAINT-TRANS ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CR-CUSTTRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-SUSPENSE
+           RECORDING MODE IS F.
+       01  CUSTOMER-SUSPENSE-RECORD.
+           COPY SUSPENSE.
+
+       FD  MAINT-TRANS
+           RECORDING MODE IS F.
+       01  MAINT-TRANS-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY ABENDWS.
+
+       01  CR-CUSTSUSP-STATUS          PIC X(02) VALUE "00".
+           88  CR-CUSTSUSP-OK          VALUE "00".
+           88  CR-CUSTSUSP-EOF         VALUE "10".
+       01  CR-CUSTTRAN-STATUS          PIC X(02) VALUE "00".
+           88  CR-CUSTTRAN-OK          VALUE "00".
+
+       01  CR-SWITCHES.
+           05  CR-SUSPENSE-EOF-SWITCH  PIC X(01) VALUE "N".
+               88  CR-SUSPENSE-END     VALUE "Y".
+
+       01  CR-RESUBMIT-COUNT           PIC 9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RESUBMIT-SUSPENSE-RECORD
+               UNTIL CR-SUSPENSE-END
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-SUSPENSE
+           IF NOT CR-CUSTSUSP-OK AND NOT CR-CUSTSUSP-EOF
+               MOVE "CUSTRESB" TO AB-PROGRAM-ID
+               MOVE "CUSTSUSP" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE CR-CUSTSUSP-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           OPEN EXTEND MAINT-TRANS
+           IF NOT CR-CUSTTRAN-OK
+               CLOSE MAINT-TRANS
+               OPEN OUTPUT MAINT-TRANS
+           END-IF
+           PERFORM 2900-READ-SUSPENSE-RECORD.
+
+       2000-RESUBMIT-SUSPENSE-RECORD.
+           MOVE SS-ORIGINAL-IMAGE TO MAINT-TRANS-RECORD
+           WRITE MAINT-TRANS-RECORD
+           ADD 1 TO CR-RESUBMIT-COUNT
+           PERFORM 2900-READ-SUSPENSE-RECORD.
+
+       2900-READ-SUSPENSE-RECORD.
+           READ CUSTOMER-SUSPENSE
+               AT END
+                   MOVE "Y" TO CR-SUSPENSE-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE CUSTOMER-SUSPENSE
+           CLOSE MAINT-TRANS
+           PERFORM 3100-CLEAR-SUSPENSE-FILE
+           DISPLAY "CUSTRESUB: TRANSACTIONS RESUBMITTED: "
+               CR-RESUBMIT-COUNT.
+
+      *-----------------------------------------------------------------
+      * TRUNCATES THE SUSPENSE FILE SO ITS RECORDS ARE NOT RESUBMITTED
+      * A SECOND TIME ON THE NEXT RUN.
+      *-----------------------------------------------------------------
+       3100-CLEAR-SUSPENSE-FILE.
+           OPEN OUTPUT CUSTOMER-SUSPENSE
+           IF NOT CR-CUSTSUSP-OK
+               MOVE "CUSTRESB" TO AB-PROGRAM-ID
+               MOVE "CUSTSUSP" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE CR-CUSTSUSP-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           CLOSE CUSTOMER-SUSPENSE.
+
+       COPY ABENDPAR.
+
+       END PROGRAM CUSTRESUB.
