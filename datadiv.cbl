@@ -1,22 +1,73 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    DATADIV
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES
+      * DATE-WRITTEN.  06/29/2019
+      * DATE-COMPILED.
+      * REMARKS.       READS A CUSTOMER NUMBER PAIR FROM A REAL
+      *                CUSTOMER FILE INSTEAD OF MOVING TWO LITERALS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 06/29/2019 DO    ORIGINAL - MOVE 125/126 INTO TWO FIELDS.
+      * 08/09/2026 DO    ADDED A SELECT/ASSIGN FOR A CUSTOMER NUMBER
+      *                  FILE AND READ THE CUST-NUM-1/CUST-NUM-2 PAIR
+      *                  FROM IT BEFORE DISPLAYING THEM.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATADIV.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - CUSTOMER SERVICES.
+       DATE-WRITTEN. 06/29/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-NUMBER-FILE ASSIGN TO "DATADIVF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DD-DATADIVF-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-NUMBER-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-NUMBER-RECORD.
+           05  CUST-NUM-1              PIC 9(03).
+           05  CUST-NUM-2              PIC 9(03).
+
        WORKING-STORAGE SECTION.
-       01 CUST-NUM-1 PIC 9(3).
-       01 CUST-NUM-2 PIC 9(3).
+       COPY ABENDWS.
+
+       01  DD-DATADIVF-STATUS          PIC X(02) VALUE "00".
+           88  DD-DATADIVF-OK          VALUE "00".
+           88  DD-DATADIVF-EOF         VALUE "10".
+
        PROCEDURE DIVISION.
        100-GET-CUST-DATA.
-            MOVE 125 TO CUST-NUM-1
-            MOVE 126 TO CUST-NUM-2.
+           OPEN INPUT CUSTOMER-NUMBER-FILE
+           IF NOT DD-DATADIVF-OK AND NOT DD-DATADIVF-EOF
+               MOVE "DATADIV" TO AB-PROGRAM-ID
+               MOVE "DATADIVF" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE DD-DATADIVF-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               READ CUSTOMER-NUMBER-FILE
+                   AT END
+                       SET DD-DATADIVF-EOF TO TRUE
+               END-READ
+           END-IF
+           CLOSE CUSTOMER-NUMBER-FILE.
+
        200-DISPLAY-CUST-DATA.
-            DISPLAY CUST-NUM-1
-            DISPLAY CUST-NUM-2
-            STOP RUN.
+           DISPLAY CUST-NUM-1
+           DISPLAY CUST-NUM-2
+           STOP RUN.
+
+       COPY ABENDPAR.
+
        END PROGRAM DATADIV.
