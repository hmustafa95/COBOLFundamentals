@@ -1,33 +1,259 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    PROFITPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - FINANCE
+      * DATE-WRITTEN.  02/10/2019
+      * DATE-COMPILED.
+      * REMARKS.       PRINTS A MULTI-PRODUCT PROFIT REPORT WITH A
+      *                CONTROL BREAK ON PRODUCT LINE, SUBTOTALING
+      *                REVENUE, COST, PROFIT AND MARGIN PER PRODUCT
+      *                LINE AND ACCUMULATING A GRAND TOTAL.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 02/10/2019 DO    ORIGINAL SINGLE-PRODUCT PROTOTYPE.
+      * 08/09/2026 DO    REPLACED THE HARDCODED AVERAGE-PRICE/QUANTITY/
+      *                  COSTS WITH A CONTROL-BREAK REPORT DRIVEN BY
+      *                  THE PRODUCT DETAIL FILE.
+      * 08/09/2026 DO    ADDED A CONFIGURABLE MINIMUM-MARGIN THRESHOLD
+      *                  AND A LOW-MARGIN ALERT ON ANY PRODUCT LINE
+      *                  THAT FALLS BELOW IT.
+      * 08/09/2026 DO    APPENDS A PERIOD-TOTAL RECORD (REVENUE, COSTS,
+      *                  PROFIT IN PS-AMOUNT-1/2/3) TO THE PERIOD-CLOSE
+      *                  FILE AT END OF RUN, FOR PERDCLOSE TO ROLL UP
+      *                  INTO THE HISTORICAL SUMMARY FILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROFITPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - FINANCE.
+       DATE-WRITTEN. 02/10/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "PRODFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PR-PRODFILE-STATUS.
+           SELECT PERIOD-CLOSE-FILE ASSIGN TO "PERDCLOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PR-PERDCLOS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRODUCT-FILE
+           RECORDING MODE IS F.
+       01  PRODUCT-RECORD.
+           05  PD-PRODUCT-CODE         PIC X(05).
+           05  PD-PRODUCT-NAME         PIC X(20).
+           05  PD-UNIT-PRICE           PIC 9(05)V99.
+           05  PD-QUANTITY             PIC 9(07).
+           05  PD-UNIT-COST            PIC 9(05)V99.
+           05  FILLER                  PIC X(20).
+
+       FD  PERIOD-CLOSE-FILE
+           RECORDING MODE IS F.
+       01  PERIOD-CLOSE-RECORD.
+           COPY PERIODSUM.
+
        WORKING-STORAGE SECTION.
-       01 AVERAGE-PRICE PIC 9(3) VALUE 10.
-       01 QUANTITY PIC 9(7) VALUE 150000.
-       01 COSTS PIC 9(7) VALUE 1200000.
-       01 PROFIT-MARGIN PIC 9(2)V99.
-       01 REVENUES PIC 9(7).
-       01 PROFIT PIC 9(7).
-       01 NUM-FORMAT PIC $Z,ZZZ,ZZZ.
+       COPY ABENDWS.
+       COPY RPTHDRWS.
+
+       01  PR-PRODFILE-STATUS          PIC X(02) VALUE "00".
+           88  PR-PRODFILE-OK          VALUE "00".
+           88  PR-PRODFILE-EOF         VALUE "10".
+       01  PR-PERDCLOS-STATUS          PIC X(02) VALUE "00".
+           88  PR-PERDCLOS-OK          VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  PR-END-OF-FILE      VALUE "Y".
+
+       01  PR-CONTROL-FIELDS.
+           05  PR-CURRENT-CODE         PIC X(05) VALUE SPACES.
+           05  PR-CURRENT-NAME         PIC X(20) VALUE SPACES.
+
+       01  PR-LINE-ACCUMULATORS.
+           05  PR-LN-REVENUE           PIC 9(09)V99 COMP-3 VALUE 0.
+           05  PR-LN-COSTS             PIC 9(09)V99 COMP-3 VALUE 0.
+           05  PR-LN-PROFIT            PIC S9(09)V99 COMP-3 VALUE 0.
+           05  PR-LN-MARGIN            PIC S9(03)V99 VALUE 0.
+
+       01  PR-GRAND-ACCUMULATORS.
+           05  PR-GT-REVENUE           PIC 9(10)V99 COMP-3 VALUE 0.
+           05  PR-GT-COSTS             PIC 9(10)V99 COMP-3 VALUE 0.
+           05  PR-GT-PROFIT            PIC S9(10)V99 COMP-3 VALUE 0.
+
+       01  PR-LINE-WORK.
+           05  PR-WK-REVENUE           PIC 9(09)V99 VALUE 0.
+           05  PR-WK-COSTS             PIC 9(09)V99 VALUE 0.
+
+      *-----------------------------------------------------------------
+      * PARAMETERS FOR THE SHARED CTLBREAK CONTROL-BREAK SUBTOTAL/
+      * GRAND-TOTAL SUBROUTINE.  REVENUE AND COSTS ARE KEPT IN THEIR
+      * OWN ACCUMULATOR SLOTS (1 AND 2) SO THEY ACCRUE INDEPENDENTLY.
+      *-----------------------------------------------------------------
+       01  PR-CB-REVENUE-ID            PIC 9(02) VALUE 1.
+       01  PR-CB-COSTS-ID              PIC 9(02) VALUE 2.
+       01  PR-CB-FUNCTION              PIC X(01).
+       01  PR-CB-AMOUNT                PIC S9(11)V99.
+       01  PR-CB-SUBTOTAL              PIC S9(11)V99.
+       01  PR-CB-GRAND-TOTAL           PIC S9(11)V99.
+
+       01  PR-MINIMUM-MARGIN           PIC S9(03)V99 VALUE 15.00.
+       01  PR-LOW-MARGIN-COUNT         PIC 9(05) VALUE 0.
+
+       01  PR-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  PR-DT-CODE              PIC X(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-DT-NAME              PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-DT-REVENUE           PIC $,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-DT-COSTS             PIC $,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-DT-PROFIT            PIC $,$$$,$$9.99-.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-DT-MARGIN            PIC ZZ9.99.
+           05  FILLER                  PIC X(01) VALUE "%".
+
+       01  PR-GRAND-LINE.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE "GRAND TOTALS:".
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  PR-GR-REVENUE           PIC $,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-GR-COSTS             PIC $,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-GR-PROFIT            PIC $,$$$,$$9.99-.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            COMPUTE REVENUES = AVERAGE-PRICE * QUANTITY
-            COMPUTE PROFIT = REVENUES - COSTS
-            COMPUTE PROFIT-MARGIN = PROFIT / REVENUES
-            MOVE REVENUES TO NUM-FORMAT
-            DISPLAY "REVENUES: " NUM-FORMAT
-            MOVE COSTS TO NUM-FORMAT
-            DISPLAY "COSTS: " NUM-FORMAT
-            DISPLAY "-------------"
-            MOVE PROFIT TO NUM-FORMAT
-            DISPLAY "PROFIT: " NUM-FORMAT
-            DISPLAY "PROFIT-MARGIN: " PROFIT-MARGIN
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PRODUCT
+               UNTIL PR-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PRODUCT-FILE
+           IF NOT PR-PRODFILE-OK AND NOT PR-PRODFILE-EOF
+               MOVE "PROFITPR" TO AB-PROGRAM-ID
+               MOVE "PRODFILE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE PR-PRODFILE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           MOVE "PROFITPR" TO RH-PROGRAM-NAME
+           MOVE "PRODUCT PROFIT REPORT" TO RH-REPORT-TITLE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RH-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO RH-RUN-TIME
+           PERFORM 8000-PRINT-REPORT-HEADER
+           PERFORM 2900-READ-PRODUCT-RECORD
+           IF NOT PR-END-OF-FILE
+               MOVE PD-PRODUCT-CODE TO PR-CURRENT-CODE
+               MOVE PD-PRODUCT-NAME TO PR-CURRENT-NAME
+           END-IF.
+
+       2000-PROCESS-PRODUCT.
+           IF PD-PRODUCT-CODE NOT = PR-CURRENT-CODE
+               PERFORM 2500-WRITE-PRODUCT-SUBTOTAL
+               MOVE PD-PRODUCT-CODE TO PR-CURRENT-CODE
+               MOVE PD-PRODUCT-NAME TO PR-CURRENT-NAME
+           END-IF
+           COMPUTE PR-WK-REVENUE =
+               PD-UNIT-PRICE * PD-QUANTITY
+           COMPUTE PR-WK-COSTS =
+               PD-UNIT-COST * PD-QUANTITY
+           MOVE "A" TO PR-CB-FUNCTION
+           MOVE PR-WK-REVENUE TO PR-CB-AMOUNT
+           CALL "CTLBREAK" USING PR-CB-REVENUE-ID PR-CB-FUNCTION
+               PR-CB-AMOUNT PR-CB-SUBTOTAL PR-CB-GRAND-TOTAL
+           MOVE PR-WK-COSTS TO PR-CB-AMOUNT
+           CALL "CTLBREAK" USING PR-CB-COSTS-ID PR-CB-FUNCTION
+               PR-CB-AMOUNT PR-CB-SUBTOTAL PR-CB-GRAND-TOTAL
+           PERFORM 2900-READ-PRODUCT-RECORD.
+
+       2500-WRITE-PRODUCT-SUBTOTAL.
+           MOVE "S" TO PR-CB-FUNCTION
+           CALL "CTLBREAK" USING PR-CB-REVENUE-ID PR-CB-FUNCTION
+               PR-CB-AMOUNT PR-CB-SUBTOTAL PR-CB-GRAND-TOTAL
+           MOVE PR-CB-SUBTOTAL TO PR-LN-REVENUE
+           CALL "CTLBREAK" USING PR-CB-COSTS-ID PR-CB-FUNCTION
+               PR-CB-AMOUNT PR-CB-SUBTOTAL PR-CB-GRAND-TOTAL
+           MOVE PR-CB-SUBTOTAL TO PR-LN-COSTS
+           COMPUTE PR-LN-PROFIT = PR-LN-REVENUE - PR-LN-COSTS
+           IF PR-LN-REVENUE > 0
+               COMPUTE PR-LN-MARGIN ROUNDED =
+                   (PR-LN-PROFIT / PR-LN-REVENUE) * 100
+           ELSE
+               MOVE 0 TO PR-LN-MARGIN
+           END-IF
+           MOVE PR-CURRENT-CODE TO PR-DT-CODE
+           MOVE PR-CURRENT-NAME TO PR-DT-NAME
+           MOVE PR-LN-REVENUE TO PR-DT-REVENUE
+           MOVE PR-LN-COSTS TO PR-DT-COSTS
+           MOVE PR-LN-PROFIT TO PR-DT-PROFIT
+           MOVE PR-LN-MARGIN TO PR-DT-MARGIN
+           DISPLAY PR-DETAIL-LINE
+           IF PR-LN-MARGIN < PR-MINIMUM-MARGIN
+               DISPLAY "   *** LOW MARGIN ALERT: " PR-CURRENT-CODE
+                   " - " PR-CURRENT-NAME " IS BELOW THE "
+                   PR-MINIMUM-MARGIN "% MINIMUM ***"
+               ADD 1 TO PR-LOW-MARGIN-COUNT
+           END-IF.
+
+       2900-READ-PRODUCT-RECORD.
+           READ PRODUCT-FILE
+               AT END
+                   MOVE "Y" TO PR-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           IF PR-CURRENT-CODE NOT = SPACES
+               PERFORM 2500-WRITE-PRODUCT-SUBTOTAL
+           END-IF
+           MOVE "T" TO PR-CB-FUNCTION
+           CALL "CTLBREAK" USING PR-CB-REVENUE-ID PR-CB-FUNCTION
+               PR-CB-AMOUNT PR-CB-SUBTOTAL PR-CB-GRAND-TOTAL
+           MOVE PR-CB-GRAND-TOTAL TO PR-GT-REVENUE
+           CALL "CTLBREAK" USING PR-CB-COSTS-ID PR-CB-FUNCTION
+               PR-CB-AMOUNT PR-CB-SUBTOTAL PR-CB-GRAND-TOTAL
+           MOVE PR-CB-GRAND-TOTAL TO PR-GT-COSTS
+           COMPUTE PR-GT-PROFIT = PR-GT-REVENUE - PR-GT-COSTS
+           MOVE PR-GT-REVENUE TO PR-GR-REVENUE
+           MOVE PR-GT-COSTS TO PR-GR-COSTS
+           MOVE PR-GT-PROFIT TO PR-GR-PROFIT
+           DISPLAY "-----------------------------------------------"
+               "----------------------------------"
+           DISPLAY PR-GRAND-LINE
+           DISPLAY "LOW-MARGIN PRODUCT LINES FLAGGED: "
+               PR-LOW-MARGIN-COUNT
+           PERFORM 8100-PRINT-REPORT-FOOTER
+           PERFORM 3100-LOG-PERIOD-TOTALS
+           CLOSE PRODUCT-FILE.
+
+       3100-LOG-PERIOD-TOTALS.
+           OPEN EXTEND PERIOD-CLOSE-FILE
+           IF NOT PR-PERDCLOS-OK
+               CLOSE PERIOD-CLOSE-FILE
+               OPEN OUTPUT PERIOD-CLOSE-FILE
+           END-IF
+           MOVE "PROFITPR" TO PS-PROGRAM-NAME
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PS-PERIOD-END-DATE
+           MOVE PR-GT-REVENUE TO PS-AMOUNT-1
+           MOVE PR-GT-COSTS TO PS-AMOUNT-2
+           MOVE PR-GT-PROFIT TO PS-AMOUNT-3
+           WRITE PERIOD-CLOSE-RECORD
+           CLOSE PERIOD-CLOSE-FILE.
+
+       COPY ABENDPAR.
+       COPY RPTHDRPR.
+
        END PROGRAM PROFITPROG.
