@@ -1,21 +1,115 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    SIZEERRPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  04/06/2019
+      * DATE-COMPILED.
+      * REMARKS.       DEMONSTRATES THE COMPUTE ... ON SIZE ERROR TRAP
+      *                FOR A RESULT THAT OVERFLOWS ITS RECEIVING FIELD.
+      *                THE CONDITION IS LOGGED TO THE SYSTEM-WIDE
+      *                EXCEPTION LOG, AND THE REJECTED INPUT VALUES ARE
+      *                WRITTEN TO A SUSPENSE FILE FOR MANUAL REVIEW AND
+      *                RE-SUBMISSION INSTEAD OF BEING LOST.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 04/06/2019 DO    ORIGINAL - DISPLAY-ONLY SIZE ERROR MESSAGE.
+      * 08/09/2026 DO    WRITE THE SIZE ERROR TO THE SHARED EXCEPTION
+      *                  LOG FILE INSTEAD OF JUST DISPLAYING IT.
+      * 08/09/2026 DO    ADDED A SUSPENSE FILE SO THE OVERFLOWING
+      *                  NUM-1/NUM-2 PAIR IS CAPTURED FOR MANUAL REVIEW
+      *                  AND RE-SUBMISSION RATHER THAN DROPPED.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIZEERRPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - OPERATIONS.
+       DATE-WRITTEN. 04/06/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SE-EXCPLOG-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SE-SUSPFILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPTION-LOG
+           RECORDING MODE IS F.
+       01  EXCEPTION-LOG-RECORD.
+           COPY EXCPLOG.
+
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  SUSPENSE-RECORD.
+           05  SP-NUM-1                PIC 9(02).
+           05  SP-NUM-2                PIC 9(02).
+           05  SP-REASON               PIC X(25).
+           05  FILLER                  PIC X(51).
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(2) VALUE 31.
-       01 NUM-2 PIC 9(2) VALUE 80.
-       01 RESULT PIC 9(2).
+       01  SE-EXCPLOG-STATUS           PIC X(02) VALUE "00".
+           88  SE-EXCPLOG-OK           VALUE "00".
+       01  SE-SUSPFILE-STATUS          PIC X(02) VALUE "00".
+           88  SE-SUSPFILE-OK          VALUE "00".
+
+       01  NUM-1 PIC 9(2) VALUE 31.
+       01  NUM-2 PIC 9(2) VALUE 80.
+       01  RESULT PIC 9(2).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            COMPUTE RESULT = NUM-1 * NUM-2
-            ON SIZE ERROR
-            DISPLAY "THE NUMBER IS TOO BIG"
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COMPUTE-RESULT
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN EXTEND EXCEPTION-LOG
+           IF NOT SE-EXCPLOG-OK
+               CLOSE EXCEPTION-LOG
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           OPEN EXTEND SUSPENSE-FILE
+           IF NOT SE-SUSPFILE-OK
+               CLOSE SUSPENSE-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+
+       2000-COMPUTE-RESULT.
+           COMPUTE RESULT = NUM-1 * NUM-2
+               ON SIZE ERROR
+                   DISPLAY "THE NUMBER IS TOO BIG"
+                   PERFORM 2100-LOG-SIZE-ERROR
+                   PERFORM 2200-WRITE-SUSPENSE-RECORD
+           END-COMPUTE.
+
+       2100-LOG-SIZE-ERROR.
+           MOVE "SIZEERRP" TO EL-PROGRAM-NAME
+           MOVE "COMPUTE RESULT = NUM-1 * NUM-2" TO EL-OPERATION
+           MOVE "RESULT" TO EL-FIELD-NAME
+           MOVE NUM-1 TO EL-VALUE-1
+           MOVE NUM-2 TO EL-VALUE-2
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EL-LOG-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO EL-LOG-TIME
+           WRITE EXCEPTION-LOG-RECORD.
+
+       2200-WRITE-SUSPENSE-RECORD.
+           MOVE NUM-1 TO SP-NUM-1
+           MOVE NUM-2 TO SP-NUM-2
+           MOVE "RESULT OVERFLOWED PIC 9(2)" TO SP-REASON
+           WRITE SUSPENSE-RECORD.
+
+       3000-TERMINATE.
+           CLOSE EXCEPTION-LOG
+           CLOSE SUSPENSE-FILE.
+
        END PROGRAM SIZEERRPROG.
