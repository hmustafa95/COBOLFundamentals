@@ -1,21 +1,99 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    SWITCHPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - OPERATIONS
+      * DATE-WRITTEN.  02/04/2019
+      * DATE-COMPILED.
+      * REMARKS.       DEMONSTRATES THE STANDARD END-OF-FILE HANDLING
+      *                PATTERN USED BY EVERY SEQUENTIAL MASTER-FILE
+      *                READ LOOP IN THE SYSTEM: OPEN, PRIME READ,
+      *                PROCESS-UNTIL-EOF DRIVEN BY AN EOF SWITCH THAT
+      *                IS SET ONLY BY THE READ PARAGRAPH'S AT END
+      *                CLAUSE, IN PLACE OF THE ORIGINAL SWITCH THAT
+      *                WAS SET AND TESTED WITH NO FILE BEHIND IT.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 02/04/2019 DO    ORIGINAL - SET EOF-SWITCH TO TRUE FOLLOWED
+      *                  IMMEDIATELY BY IF EOF-SWITCH, NO FILE BEHIND
+      *                  IT.
+      * 08/09/2026 DO    PROMOTED TO THE STANDARD SEQUENTIAL READ LOOP:
+      *                  OPEN / PRIME READ / PROCESS-UNTIL-EOF, WITH
+      *                  EOF-SWITCH SET ONLY BY THE READ PARAGRAPH'S
+      *                  AT END CLAUSE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SWITCHPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - OPERATIONS.
+       DATE-WRITTEN. 02/04/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMPLE-FILE ASSIGN TO "SWITCHF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SW-SWITCHF-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SAMPLE-FILE
+           RECORDING MODE IS F.
+       01  SAMPLE-FILE-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 SWITCH PIC X.
-           88 EOF-SWITCH VALUE "Y".
+       COPY ABENDWS.
+
+       01  SW-SWITCHF-STATUS           PIC X(02) VALUE "00".
+           88  SW-SWITCHF-OK           VALUE "00".
+
+       01  SWITCH                      PIC X(01).
+           88  EOF-SWITCH              VALUE "Y".
+           88  NOT-EOF-SWITCH          VALUE "N".
+
+       01  SW-RECORD-COUNT             PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            SET EOF-SWITCH TO TRUE
-            IF EOF-SWITCH
-                DISPLAY "END OF FILE"
-            END-IF.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMPLE-RECORD
+               UNTIL EOF-SWITCH
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           SET NOT-EOF-SWITCH TO TRUE
+           OPEN INPUT SAMPLE-FILE
+           IF NOT SW-SWITCHF-OK
+               MOVE "SWITCHPR" TO AB-PROGRAM-ID
+               MOVE "SWITCHF" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE SW-SWITCHF-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 2900-READ-SAMPLE-RECORD
+           END-IF.
+
+       2000-PROCESS-SAMPLE-RECORD.
+           ADD 1 TO SW-RECORD-COUNT
+           DISPLAY SAMPLE-FILE-RECORD
+           PERFORM 2900-READ-SAMPLE-RECORD.
+
+       2900-READ-SAMPLE-RECORD.
+           READ SAMPLE-FILE
+               AT END
+                   SET EOF-SWITCH TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE SAMPLE-FILE
+           DISPLAY "END OF FILE"
+           DISPLAY "RECORDS READ: " SW-RECORD-COUNT.
+
+       COPY ABENDPAR.
+
        END PROGRAM SWITCHPROG.
