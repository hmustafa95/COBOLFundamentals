@@ -1,23 +1,195 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    CURRDATEFUNC
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - FINANCE
+      * DATE-WRITTEN.  02/25/2019
+      * DATE-COMPILED.
+      * REMARKS.       DERIVES TODAY'S CALENDAR DATE, FISCAL YEAR AND
+      *                FISCAL PERIOD SO MONTH-END CLOSE JOBS CAN STAMP
+      *                THEIR REPORTS CORRECTLY.  THE FISCAL YEAR RUNS
+      *                OCTOBER 1 THROUGH SEPTEMBER 30, FISCAL PERIOD 1.
+      *                ALSO CHECKS WHETHER TODAY IS A VALID PROCESSING
+      *                DAY (NOT A WEEKEND, NOT A LISTED HOLIDAY) SO A
+      *                BATCH JOB CAN ASK BEFORE IT RUNS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 02/25/2019 DO    ORIGINAL - DISPLAYS CURRENT YEAR/MONTH/DAY.
+      * 08/09/2026 DO    ADDED FISCAL-YEAR AND FISCAL-PERIOD DERIVATION
+      *                  ON TOP OF CURRENT-DATE-FIELDS.
+      * 08/09/2026 DO    ADDED A WEEKEND CHECK (VIA INTEGER-OF-DATE)
+      *                  AND A HOLIDAY-CALENDAR FILE LOOKUP SO A BATCH
+      *                  JOB CAN TEST WHETHER TODAY IS A VALID
+      *                  PROCESSING DAY.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CURRDATEFUNC.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - FINANCE.
+       DATE-WRITTEN. 02/25/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO "HOLIDAYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CD-HOLIDAYS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  HOLIDAY-FILE
+           RECORDING MODE IS F.
+       01  HOLIDAY-RECORD.
+           05  HO-HOLIDAY-DATE         PIC 9(08).
+           05  HO-HOLIDAY-NAME         PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 CURRENT-DATE-FIELDS.
-           05 CURRENT-YEAR PIC 9(4).
-           05 CURRENT-MONTH PIC 9(2).
-           05 CURRENT-DAY PIC 9(2).
+       COPY ABENDWS.
+
+       01  CURRENT-DATE-FIELDS.
+           05  CURRENT-YEAR             PIC 9(4).
+           05  CURRENT-MONTH            PIC 9(2).
+           05  CURRENT-DAY              PIC 9(2).
+
+       01  CD-FISCAL-FIELDS.
+           05  CD-FISCAL-YEAR           PIC 9(4).
+           05  CD-FISCAL-PERIOD         PIC 9(2).
+
+       01  CD-HOLIDAYS-STATUS          PIC X(02) VALUE "00".
+           88  CD-HOLIDAYS-OK          VALUE "00".
+           88  CD-HOLIDAYS-EOF         VALUE "10".
+
+       01  CD-TODAY-NUMERIC            PIC 9(08).
+       01  CD-DATE-INTEGER             PIC 9(07).
+       01  CD-DAY-OF-WEEK              PIC 9(01).
+           88  CD-IS-SATURDAY          VALUE 5.
+           88  CD-IS-SUNDAY            VALUE 6.
+
+       01  CD-HOLIDAY-COUNT            PIC 9(05) COMP VALUE 0.
+       01  CD-MAX-HOLIDAYS             PIC 9(05) COMP VALUE 500.
+       01  CD-HOLIDAY-TABLE.
+           05  CD-HOLIDAY-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON CD-HOLIDAY-COUNT
+                   INDEXED BY CD-HOLIDAY-IDX.
+               10  CD-HOLIDAY-DATE     PIC 9(08).
+               10  CD-HOLIDAY-NAME     PIC X(20).
+
+       01  CD-VALID-DAY-SWITCH         PIC X(01) VALUE "Y".
+           88  CD-VALID-PROCESSING-DAY VALUE "Y".
+       01  CD-HOLIDAY-FOUND-NAME       PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-FIELDS
-            DISPLAY "YEAR: " CURRENT-YEAR
-            DISPLAY "MONTH: " CURRENT-MONTH
-            DISPLAY "DAY: " CURRENT-DAY
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-GET-CALENDAR-DATE
+           PERFORM 2000-DERIVE-FISCAL-PERIOD
+           PERFORM 3000-LOAD-HOLIDAY-CALENDAR
+           PERFORM 4000-CHECK-PROCESSING-DAY
+           PERFORM 5000-DISPLAY-RESULTS
+           STOP RUN.
+
+       1000-GET-CALENDAR-DATE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-FIELDS.
+
+      *-----------------------------------------------------------------
+      * FISCAL YEAR BEGINS OCTOBER 1.  CALENDAR MONTHS OCT-DEC FALL IN
+      * THE FISCAL YEAR FOLLOWING THE CALENDAR YEAR; FISCAL PERIOD 1
+      * IS OCTOBER, PERIOD 12 IS SEPTEMBER.
+      *-----------------------------------------------------------------
+       2000-DERIVE-FISCAL-PERIOD.
+           IF CURRENT-MONTH >= 10
+               COMPUTE CD-FISCAL-YEAR = CURRENT-YEAR + 1
+               COMPUTE CD-FISCAL-PERIOD = CURRENT-MONTH - 9
+           ELSE
+               MOVE CURRENT-YEAR TO CD-FISCAL-YEAR
+               COMPUTE CD-FISCAL-PERIOD = CURRENT-MONTH + 3
+           END-IF.
+
+       3000-LOAD-HOLIDAY-CALENDAR.
+           OPEN INPUT HOLIDAY-FILE
+           IF NOT CD-HOLIDAYS-OK AND NOT CD-HOLIDAYS-EOF
+               MOVE "CURRDATE" TO AB-PROGRAM-ID
+               MOVE "HOLIDAYS" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE CD-HOLIDAYS-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           MOVE 1 TO CD-HOLIDAY-COUNT
+           PERFORM 3900-READ-HOLIDAY-RECORD
+           PERFORM 3100-STORE-HOLIDAY-RECORD
+               UNTIL CD-HOLIDAYS-EOF
+                   OR CD-HOLIDAY-COUNT > CD-MAX-HOLIDAYS
+           IF CD-HOLIDAY-COUNT > 1
+               SUBTRACT 1 FROM CD-HOLIDAY-COUNT
+           ELSE
+               MOVE 0 TO CD-HOLIDAY-COUNT
+           END-IF
+           CLOSE HOLIDAY-FILE.
+
+       3100-STORE-HOLIDAY-RECORD.
+           MOVE HO-HOLIDAY-DATE TO CD-HOLIDAY-DATE (CD-HOLIDAY-COUNT)
+           MOVE HO-HOLIDAY-NAME TO CD-HOLIDAY-NAME (CD-HOLIDAY-COUNT)
+           ADD 1 TO CD-HOLIDAY-COUNT
+           PERFORM 3900-READ-HOLIDAY-RECORD.
+
+       3900-READ-HOLIDAY-RECORD.
+           READ HOLIDAY-FILE
+               AT END
+                   SET CD-HOLIDAYS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * INTEGER-OF-DATE RETURNS THE NUMBER OF DAYS SINCE DECEMBER 31,
+      * 1600 (DAY 1 IS JANUARY 1, 1601, WHICH WAS A MONDAY), SO
+      * (INTEGER-OF-DATE - 1) MOD 7 GIVES 0=MONDAY ... 5=SATURDAY,
+      * 6=SUNDAY.
+      *-----------------------------------------------------------------
+       4000-CHECK-PROCESSING-DAY.
+           COMPUTE CD-TODAY-NUMERIC =
+               CURRENT-YEAR * 10000 + CURRENT-MONTH * 100 + CURRENT-DAY
+           COMPUTE CD-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(CD-TODAY-NUMERIC)
+           COMPUTE CD-DAY-OF-WEEK = FUNCTION MOD(CD-DATE-INTEGER - 1, 7)
+           IF CD-IS-SATURDAY OR CD-IS-SUNDAY
+               MOVE "N" TO CD-VALID-DAY-SWITCH
+           ELSE
+               PERFORM 4100-FIND-HOLIDAY
+           END-IF.
+
+       4100-FIND-HOLIDAY.
+           SET CD-HOLIDAY-IDX TO 1
+           PERFORM 4110-COMPARE-HOLIDAY
+               VARYING CD-HOLIDAY-IDX FROM 1 BY 1
+               UNTIL CD-HOLIDAY-IDX > CD-HOLIDAY-COUNT
+                   OR NOT CD-VALID-PROCESSING-DAY.
+
+       4110-COMPARE-HOLIDAY.
+           IF CD-HOLIDAY-DATE (CD-HOLIDAY-IDX) = CD-TODAY-NUMERIC
+               MOVE "N" TO CD-VALID-DAY-SWITCH
+               MOVE CD-HOLIDAY-NAME (CD-HOLIDAY-IDX)
+                   TO CD-HOLIDAY-FOUND-NAME
+           END-IF.
+
+       5000-DISPLAY-RESULTS.
+           DISPLAY "YEAR: " CURRENT-YEAR
+           DISPLAY "MONTH: " CURRENT-MONTH
+           DISPLAY "DAY: " CURRENT-DAY
+           DISPLAY "FISCAL YEAR: " CD-FISCAL-YEAR
+           DISPLAY "FISCAL PERIOD: " CD-FISCAL-PERIOD
+           IF CD-VALID-PROCESSING-DAY
+               DISPLAY "VALID PROCESSING DAY"
+           ELSE
+               IF CD-IS-SATURDAY OR CD-IS-SUNDAY
+                   DISPLAY "NOT A VALID PROCESSING DAY - WEEKEND"
+               ELSE
+                   DISPLAY "NOT A VALID PROCESSING DAY - HOLIDAY: "
+                       CD-HOLIDAY-FOUND-NAME
+               END-IF
+           END-IF.
+
+       COPY ABENDPAR.
+
        END PROGRAM CURRDATEFUNC.
