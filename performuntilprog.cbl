@@ -1,20 +1,91 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    PERFORMUNTILPROG
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SHARED STANDARDS
+      * DATE-WRITTEN.  06/22/2019
+      * DATE-COMPILED.
+      * REMARKS.       STANDARD SEQUENTIAL READ LOOP, DRIVEN BY THE
+      *                AT END CONDITION ON THE TRANSACTION FILE RATHER
+      *                THAN A HARDCODED COUNTER.  THIS IS THE MAIN-LINE
+      *                PATTERN THE OTHER BATCH FILE-PROCESSING PROGRAMS
+      *                IN THIS SYSTEM FOLLOW.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 06/22/2019 DO    ORIGINAL - PERFORM UNTIL LOOP-NUM >= 5, NO
+      *                  FILE BEHIND IT.
+      * 08/09/2026 DO    REPLACED THE FIXED COUNTER WITH THE STANDARD
+      *                  OPEN/READ-PRIME/PROCESS-UNTIL-EOF PATTERN
+      *                  DRIVEN BY A REAL TRANSACTION FILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORMUNTILPROG.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - SHARED STANDARDS.
+       DATE-WRITTEN. 06/22/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOP-TRANS ASSIGN TO "LOOPTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PU-LOOPTRN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LOOP-TRANS
+           RECORDING MODE IS F.
+       01  LOOP-TRANS-RECORD.
+           05  LT-DATA-VALUE           PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 LOOP-NUM PIC 9(2) VALUE 0.
+       COPY ABENDWS.
+
+       01  PU-LOOPTRN-STATUS           PIC X(02) VALUE "00".
+           88  PU-LOOPTRN-OK           VALUE "00".
+           88  PU-LOOPTRN-EOF          VALUE "10".
+
+       01  LOOP-NUM                    PIC 9(07) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM UNTIL LOOP-NUM >= 5
-               COMPUTE LOOP-NUM = LOOP-NUM + 1
-               DISPLAY LOOP-NUM
-            END-PERFORM.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOOP-RECORD
+               UNTIL PU-LOOPTRN-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT LOOP-TRANS
+           IF NOT PU-LOOPTRN-OK AND NOT PU-LOOPTRN-EOF
+               MOVE "PERFUNTL" TO AB-PROGRAM-ID
+               MOVE "LOOPTRN" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE PU-LOOPTRN-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 2900-READ-LOOP-RECORD
+           END-IF.
+
+       2000-PROCESS-LOOP-RECORD.
+           ADD 1 TO LOOP-NUM
+           DISPLAY LOOP-NUM ": " LT-DATA-VALUE
+           PERFORM 2900-READ-LOOP-RECORD.
+
+       2900-READ-LOOP-RECORD.
+           READ LOOP-TRANS
+               AT END
+                   SET PU-LOOPTRN-EOF TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           DISPLAY "RECORDS PROCESSED: " LOOP-NUM
+           CLOSE LOOP-TRANS.
+
+       COPY ABENDPAR.
+
        END PROGRAM PERFORMUNTILPROG.
