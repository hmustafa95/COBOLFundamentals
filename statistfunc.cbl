@@ -1,28 +1,252 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    STATISTFUNC
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - FINANCE
+      * DATE-WRITTEN.  02/18/2019
+      * DATE-COMPILED.
+      * REMARKS.       LOADS A DAY'S SALE AMOUNTS FROM A FILE INTO A
+      *                TABLE AND COMPUTES MEDIAN, STANDARD DEVIATION,
+      *                VARIANCE AND RANGE ACROSS THE WHOLE DATA SET.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 02/18/2019 DO    ORIGINAL FOUR-LITERAL PROTOTYPE.
+      * 08/09/2026 DO    REPLACED THE FOUR HARDCODED NUMBERS WITH A
+      *                  VARIABLE-LENGTH TABLE LOADED FROM THE DAILY
+      *                  SALES FILE.  THIS GNUCOBOL BUILD DOES NOT
+      *                  SUPPORT THE FUNCTION-ARGUMENT-ALL SUBSCRIPT
+      *                  (E.G. FUNCTION MEDIAN(TABLE-ITEM(ALL))), SO
+      *                  THE STATISTICS ARE ACCUMULATED BY PARAGRAPH
+      *                  IN THE TRADITIONAL MANNER INSTEAD.
+      * 08/09/2026 DO    ADDED AN OUTLIER-DETECTION PASS THAT FLAGS ANY
+      *                  SALE MORE THAN ST-OUTLIER-THRESHOLD STANDARD
+      *                  DEVIATIONS FROM THE MEAN FOR MANUAL REVIEW.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STATISTFUNC.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - FINANCE.
+       DATE-WRITTEN. 02/18/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE ASSIGN TO "SALEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-SALEFILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SALES-FILE
+           RECORDING MODE IS F.
+       01  SALES-RECORD.
+           05  SL-SALE-AMOUNT          PIC 9(07)V99.
+           05  FILLER                  PIC X(71).
+
        WORKING-STORAGE SECTION.
-       01 NUM-1 PIC 9(2) VALUE 25.
-       01 NUM-2 PIC 9(2) VALUE 15.
-       01 NUM-3 PIC 9(2) VALUE 35.
-       01 NUM-4 PIC 9(2) VALUE 45.
-       01 RESULT PIC 9(3).
+       COPY ABENDWS.
+       COPY RPTHDRWS.
+
+       01  ST-SALEFILE-STATUS          PIC X(02) VALUE "00".
+           88  ST-SALEFILE-OK          VALUE "00".
+           88  ST-SALEFILE-EOF         VALUE "10".
+
+       01  ST-SWITCHES.
+           05  ST-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  ST-END-OF-FILE      VALUE "Y".
+
+       01  ST-SALE-COUNT               PIC 9(05) COMP VALUE 0.
+       01  ST-MAX-SALES                PIC 9(05) COMP VALUE 2000.
+       01  ST-SALE-TABLE.
+           05  ST-SALE-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON ST-SALE-COUNT
+                   INDEXED BY ST-SALE-IDX.
+               10  ST-SALE-AMOUNT      PIC 9(07)V99.
+
+       01  ST-SORT-WORK.
+           05  ST-SORT-IDX-I           PIC 9(05) COMP.
+           05  ST-SORT-IDX-J           PIC 9(05) COMP.
+           05  ST-SORT-HOLD            PIC 9(07)V99.
+           05  ST-SORT-PASS-SWITCH     PIC X(01).
+               88  ST-SORT-SWAPPED     VALUE "Y".
+
+       01  ST-RESULT-FIELDS.
+           05  ST-SUM                  PIC 9(09)V99 VALUE 0.
+           05  ST-MEAN                 PIC 9(07)V9999 VALUE 0.
+           05  ST-MEDIAN               PIC 9(07)V99 VALUE 0.
+           05  ST-VARIANCE             PIC 9(09)V9999 VALUE 0.
+           05  ST-STD-DEVIATION        PIC 9(07)V9999 VALUE 0.
+           05  ST-RANGE                PIC 9(07)V99 VALUE 0.
+           05  ST-SUM-SQ-DEV           PIC 9(11)V9999 VALUE 0.
+           05  ST-DEVIATION            PIC S9(07)V9999 VALUE 0.
+           05  ST-MID-POINT            PIC 9(05) COMP VALUE 0.
+
+       01  ST-OUTLIER-THRESHOLD        PIC 9V9 VALUE 2.0.
+       01  ST-OUTLIER-LIMIT            PIC 9(07)V9999 VALUE 0.
+       01  ST-OUTLIER-COUNT            PIC 9(05) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            COMPUTE RESULT = FUNCTION MEDIAN(NUM-1, NUM-2, NUM-3, NUM-4)
-            DISPLAY "MEDIAN: " RESULT
-            COMPUTE RESULT = FUNCTION STANDARD-DEVIATION(NUM-1, NUM-2)
-            DISPLAY "STANDARD-DEVIATION: " RESULT
-            COMPUTE RESULT = FUNCTION VARIANCE(NUM-1, NUM-2, NUM-3)
-            DISPLAY "VARIANCE: " RESULT
-            COMPUTE RESULT = FUNCTION RANGE(NUM-1, NUM-2, NUM-3, NUM-4)
-            DISPLAY "RANGE: " RESULT
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-SALE
+               UNTIL ST-END-OF-FILE
+                   OR ST-SALE-COUNT > ST-MAX-SALES
+           PERFORM 3000-COMPUTE-STATISTICS
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SALES-FILE
+           IF NOT ST-SALEFILE-OK AND NOT ST-SALEFILE-EOF
+               MOVE "STATISTF" TO AB-PROGRAM-ID
+               MOVE "SALEFILE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE ST-SALEFILE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           MOVE 1 TO ST-SALE-COUNT
+           PERFORM 2900-READ-SALE-RECORD.
+
+       2000-LOAD-SALE.
+           MOVE SL-SALE-AMOUNT TO ST-SALE-AMOUNT (ST-SALE-COUNT)
+           ADD 1 TO ST-SALE-COUNT
+           PERFORM 2900-READ-SALE-RECORD.
+
+       2900-READ-SALE-RECORD.
+           READ SALES-FILE
+               AT END
+                   MOVE "Y" TO ST-EOF-SWITCH
+           END-READ.
+
+       3000-COMPUTE-STATISTICS.
+      *        THE LAST TABLE SLOT LOADED IS EMPTY WHEN WE STOPPED ON
+      *        END-OF-FILE RATHER THAN ON A FULL TABLE, SO BACK OFF
+      *        THE COUNT BY ONE WHENEVER THE LAST READ HIT END OF FILE.
+           IF ST-SALE-COUNT > 1
+               SUBTRACT 1 FROM ST-SALE-COUNT
+           ELSE
+               MOVE 0 TO ST-SALE-COUNT
+           END-IF
+           IF ST-SALE-COUNT = 0
+               DISPLAY "STATISTFUNC: NO SALE RECORDS FOUND"
+           ELSE
+               PERFORM 3100-SORT-SALE-TABLE
+               PERFORM 3200-COMPUTE-SUM-AND-RANGE
+               PERFORM 3300-COMPUTE-MEDIAN
+               PERFORM 3400-COMPUTE-VARIANCE
+               PERFORM 3500-FLAG-OUTLIERS
+               PERFORM 3900-DISPLAY-STATISTICS
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CLASSIC BUBBLE SORT OF THE SALE TABLE, ASCENDING, NEEDED SO
+      * THE MEDIAN AND RANGE CAN BE READ OFF THE SORTED TABLE.
+      *-----------------------------------------------------------------
+       3100-SORT-SALE-TABLE.
+           MOVE "Y" TO ST-SORT-PASS-SWITCH
+           PERFORM 3110-SORT-PASS UNTIL NOT ST-SORT-SWAPPED.
+
+       3110-SORT-PASS.
+           MOVE "N" TO ST-SORT-PASS-SWITCH
+           MOVE 1 TO ST-SORT-IDX-I
+           PERFORM 3120-SORT-COMPARE
+               VARYING ST-SORT-IDX-I FROM 1 BY 1
+               UNTIL ST-SORT-IDX-I >= ST-SALE-COUNT.
+
+       3120-SORT-COMPARE.
+           COMPUTE ST-SORT-IDX-J = ST-SORT-IDX-I + 1
+           IF ST-SALE-AMOUNT (ST-SORT-IDX-I) >
+                   ST-SALE-AMOUNT (ST-SORT-IDX-J)
+               MOVE ST-SALE-AMOUNT (ST-SORT-IDX-I) TO ST-SORT-HOLD
+               MOVE ST-SALE-AMOUNT (ST-SORT-IDX-J)
+                   TO ST-SALE-AMOUNT (ST-SORT-IDX-I)
+               MOVE ST-SORT-HOLD TO ST-SALE-AMOUNT (ST-SORT-IDX-J)
+               MOVE "Y" TO ST-SORT-PASS-SWITCH
+           END-IF.
+
+       3200-COMPUTE-SUM-AND-RANGE.
+           MOVE 0 TO ST-SUM
+           PERFORM 3210-ACCUMULATE-SUM
+               VARYING ST-SALE-IDX FROM 1 BY 1
+               UNTIL ST-SALE-IDX > ST-SALE-COUNT
+           COMPUTE ST-MEAN ROUNDED = ST-SUM / ST-SALE-COUNT
+           COMPUTE ST-RANGE =
+               ST-SALE-AMOUNT (ST-SALE-COUNT) - ST-SALE-AMOUNT (1).
+
+       3210-ACCUMULATE-SUM.
+           ADD ST-SALE-AMOUNT (ST-SALE-IDX) TO ST-SUM.
+
+       3300-COMPUTE-MEDIAN.
+           COMPUTE ST-MID-POINT = ST-SALE-COUNT / 2
+           IF FUNCTION MOD(ST-SALE-COUNT, 2) = 0
+               COMPUTE ST-MEDIAN ROUNDED =
+                   (ST-SALE-AMOUNT (ST-MID-POINT)
+                       + ST-SALE-AMOUNT (ST-MID-POINT + 1)) / 2
+           ELSE
+               COMPUTE ST-MID-POINT = (ST-SALE-COUNT / 2) + 1
+               MOVE ST-SALE-AMOUNT (ST-MID-POINT) TO ST-MEDIAN
+           END-IF.
+
+       3400-COMPUTE-VARIANCE.
+           MOVE 0 TO ST-SUM-SQ-DEV
+           PERFORM 3410-ACCUMULATE-SQ-DEVIATION
+               VARYING ST-SALE-IDX FROM 1 BY 1
+               UNTIL ST-SALE-IDX > ST-SALE-COUNT
+           COMPUTE ST-VARIANCE ROUNDED = ST-SUM-SQ-DEV / ST-SALE-COUNT
+           COMPUTE ST-STD-DEVIATION ROUNDED =
+               FUNCTION SQRT(ST-VARIANCE).
+
+       3410-ACCUMULATE-SQ-DEVIATION.
+           COMPUTE ST-DEVIATION =
+               ST-SALE-AMOUNT (ST-SALE-IDX) - ST-MEAN
+           COMPUTE ST-SUM-SQ-DEV = ST-SUM-SQ-DEV
+               + (ST-DEVIATION * ST-DEVIATION).
+
+      *-----------------------------------------------------------------
+      * FLAGS EVERY SALE MORE THAN ST-OUTLIER-THRESHOLD STANDARD
+      * DEVIATIONS FROM THE MEAN, IN EITHER DIRECTION, FOR MANUAL
+      * REVIEW.
+      *-----------------------------------------------------------------
+       3500-FLAG-OUTLIERS.
+           COMPUTE ST-OUTLIER-LIMIT ROUNDED =
+               ST-OUTLIER-THRESHOLD * ST-STD-DEVIATION
+           MOVE 0 TO ST-OUTLIER-COUNT
+           PERFORM 3510-CHECK-ONE-OUTLIER
+               VARYING ST-SALE-IDX FROM 1 BY 1
+               UNTIL ST-SALE-IDX > ST-SALE-COUNT.
+
+       3510-CHECK-ONE-OUTLIER.
+           COMPUTE ST-DEVIATION =
+               ST-SALE-AMOUNT (ST-SALE-IDX) - ST-MEAN
+           IF FUNCTION ABS(ST-DEVIATION) > ST-OUTLIER-LIMIT
+               DISPLAY "OUTLIER: SALE " ST-SALE-IDX
+                   " AMOUNT " ST-SALE-AMOUNT (ST-SALE-IDX)
+                   " - FLAGGED FOR MANUAL REVIEW"
+               ADD 1 TO ST-OUTLIER-COUNT
+           END-IF.
+
+       3900-DISPLAY-STATISTICS.
+           MOVE "STATISTF" TO RH-PROGRAM-NAME
+           MOVE "DAILY SALES STATISTICS REPORT" TO RH-REPORT-TITLE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RH-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO RH-RUN-TIME
+           PERFORM 8000-PRINT-REPORT-HEADER
+           DISPLAY "SALE RECORDS:        " ST-SALE-COUNT
+           DISPLAY "MEDIAN:              " ST-MEDIAN
+           DISPLAY "STANDARD-DEVIATION:  " ST-STD-DEVIATION
+           DISPLAY "VARIANCE:            " ST-VARIANCE
+           DISPLAY "RANGE:               " ST-RANGE
+           DISPLAY "OUTLIERS FLAGGED:    " ST-OUTLIER-COUNT
+           PERFORM 8100-PRINT-REPORT-FOOTER.
+
+       4000-TERMINATE.
+           CLOSE SALES-FILE.
+
+       COPY ABENDPAR.
+       COPY RPTHDRPR.
+
        END PROGRAM STATISTFUNC.
