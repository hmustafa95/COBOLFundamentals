@@ -1,21 +1,142 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.    COMPOUNDIF
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - SALES
+      * DATE-WRITTEN.  04/27/2019
+      * DATE-COMPILED.
+      * REMARKS.       LOOKS UP THE DISCOUNT PERCENTAGE FOR A PURCHASE
+      *                AMOUNT AGAINST A DISCOUNT-TIER TABLE LOADED FROM
+      *                THE DISCOUNT RATE FILE, SO A NEW TIER OR A
+      *                CHANGED CUTOFF IS A DATA CHANGE, NOT A RECOMPILE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 04/27/2019 DO    ORIGINAL - HARDCODED $500 CUTOFF IN THE IF.
+      * 08/09/2026 DO    REPLACED THE HARDCODED CUTOFF WITH A
+      *                  DISCOUNT-TIER TABLE LOADED FROM THE DISCOUNT
+      *                  RATE FILE AND SEARCHED FOR THE MATCHING TIER.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPOUNDIF.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - SALES.
+       DATE-WRITTEN. 04/27/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCOUNT-RATES ASSIGN TO "DISCRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CI-DISCRATE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DISCOUNT-RATES
+           RECORDING MODE IS F.
+       01  DISCOUNT-RATE-RECORD.
+           05  DR-LOW-AMT              PIC 9(07).
+           05  DR-HIGH-AMT             PIC 9(07).
+           05  DR-DISCOUNT-PCT         PIC 9V999.
+           05  FILLER                  PIC X(57).
+
        WORKING-STORAGE SECTION.
-       01 PURCHASE-AMT PIC 9(3) VALUE 650.
+       COPY ABENDWS.
+
+       01  CI-DISCRATE-STATUS          PIC X(02) VALUE "00".
+           88  CI-DISCRATE-OK          VALUE "00".
+           88  CI-DISCRATE-EOF         VALUE "10".
+
+       01  CI-COUNTERS.
+           05  CI-TIER-COUNT           PIC 9(03) COMP VALUE 0.
+           05  CI-MAX-TIER             PIC 9(03) COMP VALUE 50.
+           05  CI-TIER-IDX             PIC 9(03) COMP VALUE 0.
+           05  CI-FOUND-IDX            PIC 9(03) COMP VALUE 0.
+
+       01  CI-DISCOUNT-TABLE.
+           05  CI-DISCOUNT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON CI-TIER-COUNT
+                   INDEXED BY CI-TIER-TIDX.
+               10  CI-DR-LOW-AMT       PIC 9(07).
+               10  CI-DR-HIGH-AMT      PIC 9(07).
+               10  CI-DR-DISCOUNT-PCT  PIC 9V999.
+
+       01  PURCHASE-AMT                PIC 9(3) VALUE 650.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            IF PURCHASE-AMT > 0 AND PURCHASE-AMT < 500 THEN
-                DISPLAY "THERE IS NO DISCOUNT."
-            ELSE
-                DISPLAY "THERE IS A 15% DISCOUNT."
-            END-IF.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-DISCOUNT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-DISCOUNT-TABLE.
+
+       1100-LOAD-DISCOUNT-TABLE.
+           MOVE 1 TO CI-TIER-COUNT
+           OPEN INPUT DISCOUNT-RATES
+           IF NOT CI-DISCRATE-OK AND NOT CI-DISCRATE-EOF
+               MOVE "COMPOUND" TO AB-PROGRAM-ID
+               MOVE "DISCRATE" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE CI-DISCRATE-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           ELSE
+               PERFORM 1110-READ-DISCOUNT-RECORD
+               PERFORM 1120-STORE-DISCOUNT-RECORD
+                   UNTIL CI-DISCRATE-EOF
+                       OR CI-TIER-COUNT > CI-MAX-TIER
+           END-IF
+           CLOSE DISCOUNT-RATES
+           IF CI-TIER-COUNT > 1
+               SUBTRACT 1 FROM CI-TIER-COUNT
+           ELSE
+               MOVE 0 TO CI-TIER-COUNT
+           END-IF.
+
+       1110-READ-DISCOUNT-RECORD.
+           READ DISCOUNT-RATES
+               AT END
+                   SET CI-DISCRATE-EOF TO TRUE
+           END-READ.
+
+       1120-STORE-DISCOUNT-RECORD.
+           MOVE DR-LOW-AMT TO CI-DR-LOW-AMT (CI-TIER-COUNT)
+           MOVE DR-HIGH-AMT TO CI-DR-HIGH-AMT (CI-TIER-COUNT)
+           MOVE DR-DISCOUNT-PCT TO CI-DR-DISCOUNT-PCT (CI-TIER-COUNT)
+           ADD 1 TO CI-TIER-COUNT
+           PERFORM 1110-READ-DISCOUNT-RECORD.
+
+       2000-APPLY-DISCOUNT.
+           PERFORM 2100-FIND-DISCOUNT-TIER
+           IF CI-FOUND-IDX = 0
+               DISPLAY "THERE IS NO DISCOUNT."
+           ELSE
+               IF CI-DR-DISCOUNT-PCT (CI-FOUND-IDX) = 0
+                   DISPLAY "THERE IS NO DISCOUNT."
+               ELSE
+                   DISPLAY "THERE IS A "
+                       CI-DR-DISCOUNT-PCT (CI-FOUND-IDX)
+                       " DISCOUNT."
+               END-IF
+           END-IF.
+
+       2100-FIND-DISCOUNT-TIER.
+           MOVE 0 TO CI-FOUND-IDX
+           PERFORM 2110-COMPARE-DISCOUNT-TIER
+               VARYING CI-TIER-IDX FROM 1 BY 1
+               UNTIL CI-TIER-IDX > CI-TIER-COUNT
+                   OR CI-FOUND-IDX NOT = 0.
+
+       2110-COMPARE-DISCOUNT-TIER.
+           IF PURCHASE-AMT >= CI-DR-LOW-AMT (CI-TIER-IDX)
+                   AND PURCHASE-AMT <= CI-DR-HIGH-AMT (CI-TIER-IDX)
+               MOVE CI-TIER-IDX TO CI-FOUND-IDX
+           END-IF.
+
+       COPY ABENDPAR.
+
        END PROGRAM COMPOUNDIF.
