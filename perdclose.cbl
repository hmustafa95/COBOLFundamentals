@@ -0,0 +1,199 @@
+      ******************************************************************
+      * PROGRAM-ID.    PERDCLOSE
+      * AUTHOR.        D. OKAFOR
+      * INSTALLATION.  ENTERPRISE BATCH SYSTEMS - FINANCE
+      * DATE-WRITTEN.  08/09/2026
+      * DATE-COMPILED.
+      * REMARKS.       MONTH-END/QUARTER-END CLOSE JOB.  ROLLS UP THE
+      *                PERIOD-TOTAL RECORDS LOGGED BY PROFITPROG AND
+      *                TAXPROG DURING THE PERIOD INTO ONE HISTORICAL
+      *                SUMMARY RECORD PER PROGRAM, APPENDED TO THE
+      *                HISTORICAL SUMMARY FILE SO TREND REPORTS CAN
+      *                RUN ACROSS PERIODS INSTEAD OF JUST THE LATEST
+      *                RUN.  THE PERIOD-CLOSE FILE IS THEN CLEARED SO
+      *                THE NEXT PERIOD STARTS FROM ZERO.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 DO    ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERDCLOSE.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ENTERPRISE BATCH SYSTEMS - FINANCE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERIOD-CLOSE-FILE ASSIGN TO "PERDCLOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PC-PERDCLOS-STATUS.
+           SELECT HIST-SUMMARY-FILE ASSIGN TO "HISTSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PC-HISTSUMM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERIOD-CLOSE-FILE
+           RECORDING MODE IS F.
+       01  PERIOD-CLOSE-RECORD.
+           COPY PERIODSUM.
+
+       FD  HIST-SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  HIST-SUMMARY-RECORD.
+           COPY PERIODSUM.
+
+       WORKING-STORAGE SECTION.
+       COPY ABENDWS.
+
+       01  PC-PERDCLOS-STATUS          PIC X(02) VALUE "00".
+           88  PC-PERDCLOS-OK          VALUE "00".
+           88  PC-PERDCLOS-EOF         VALUE "10".
+       01  PC-HISTSUMM-STATUS          PIC X(02) VALUE "00".
+           88  PC-HISTSUMM-OK          VALUE "00".
+
+       01  PC-SWITCHES.
+           05  PC-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  PC-END-OF-FILE      VALUE "Y".
+
+       01  PC-CLOSE-DATE               PIC 9(08) VALUE 0.
+       01  PC-RECORDS-ROLLED           PIC 9(05) COMP VALUE 0.
+
+      *-----------------------------------------------------------------
+      * PARAMETERS FOR THE SHARED CTLBREAK GRAND-TOTAL SUBROUTINE.
+      * EACH PROGRAM'S AMOUNT SLOTS GET THEIR OWN ACCUMULATOR ID SO
+      * PROFITPROG'S REVENUE/COSTS/PROFIT AND TAXPROG'S WITHHOLDING
+      * ROLL UP INDEPENDENTLY ACROSS EVERY PERIOD-CLOSE RECORD READ.
+      *-----------------------------------------------------------------
+       01  PC-CB-PROFIT-REVENUE-ID     PIC 9(02) VALUE 1.
+       01  PC-CB-PROFIT-COSTS-ID       PIC 9(02) VALUE 2.
+       01  PC-CB-PROFIT-PROFIT-ID      PIC 9(02) VALUE 3.
+       01  PC-CB-TAX-WITHHOLD-ID       PIC 9(02) VALUE 4.
+       01  PC-CB-FUNCTION              PIC X(01).
+       01  PC-CB-AMOUNT                PIC S9(11)V99.
+       01  PC-CB-SUBTOTAL              PIC S9(11)V99.
+       01  PC-CB-GRAND-TOTAL           PIC S9(11)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ROLL-UP-PERIOD-RECORD
+               UNTIL PC-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PERIOD-CLOSE-FILE
+           IF NOT PC-PERDCLOS-OK AND NOT PC-PERDCLOS-EOF
+               MOVE "PERDCLOS" TO AB-PROGRAM-ID
+               MOVE "PERDCLOS" TO AB-FILE-NAME
+               MOVE "OPEN" TO AB-OPERATION
+               MOVE PC-PERDCLOS-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:8) TO PC-CLOSE-DATE
+           PERFORM 2900-READ-PERIOD-RECORD.
+
+       2000-ROLL-UP-PERIOD-RECORD.
+           MOVE "A" TO PC-CB-FUNCTION
+           EVALUATE PS-PROGRAM-NAME OF PERIOD-CLOSE-RECORD
+               WHEN "PROFITPR"
+                   PERFORM 2100-ROLL-UP-PROFITPROG
+               WHEN "TAXPROG"
+                   PERFORM 2200-ROLL-UP-TAXPROG
+               WHEN OTHER
+                   DISPLAY "PERDCLOSE: PERIOD RECORD FROM UNKNOWN "
+                       "PROGRAM " PS-PROGRAM-NAME OF PERIOD-CLOSE-RECORD
+                       " SKIPPED"
+           END-EVALUATE
+           ADD 1 TO PC-RECORDS-ROLLED
+           PERFORM 2900-READ-PERIOD-RECORD.
+
+       2100-ROLL-UP-PROFITPROG.
+           MOVE PS-AMOUNT-1 OF PERIOD-CLOSE-RECORD TO PC-CB-AMOUNT
+           CALL "CTLBREAK" USING PC-CB-PROFIT-REVENUE-ID PC-CB-FUNCTION
+               PC-CB-AMOUNT PC-CB-SUBTOTAL PC-CB-GRAND-TOTAL
+           MOVE PS-AMOUNT-2 OF PERIOD-CLOSE-RECORD TO PC-CB-AMOUNT
+           CALL "CTLBREAK" USING PC-CB-PROFIT-COSTS-ID PC-CB-FUNCTION
+               PC-CB-AMOUNT PC-CB-SUBTOTAL PC-CB-GRAND-TOTAL
+           MOVE PS-AMOUNT-3 OF PERIOD-CLOSE-RECORD TO PC-CB-AMOUNT
+           CALL "CTLBREAK" USING PC-CB-PROFIT-PROFIT-ID PC-CB-FUNCTION
+               PC-CB-AMOUNT PC-CB-SUBTOTAL PC-CB-GRAND-TOTAL.
+
+       2200-ROLL-UP-TAXPROG.
+           MOVE PS-AMOUNT-1 OF PERIOD-CLOSE-RECORD TO PC-CB-AMOUNT
+           CALL "CTLBREAK" USING PC-CB-TAX-WITHHOLD-ID PC-CB-FUNCTION
+               PC-CB-AMOUNT PC-CB-SUBTOTAL PC-CB-GRAND-TOTAL.
+
+       2900-READ-PERIOD-RECORD.
+           READ PERIOD-CLOSE-FILE
+               AT END
+                   MOVE "Y" TO PC-EOF-SWITCH
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE PERIOD-CLOSE-FILE
+           OPEN EXTEND HIST-SUMMARY-FILE
+           IF NOT PC-HISTSUMM-OK
+               CLOSE HIST-SUMMARY-FILE
+               OPEN OUTPUT HIST-SUMMARY-FILE
+           END-IF
+           PERFORM 3100-WRITE-PROFITPROG-SUMMARY
+           PERFORM 3200-WRITE-TAXPROG-SUMMARY
+           CLOSE HIST-SUMMARY-FILE
+           PERFORM 3300-CLEAR-PERIOD-CLOSE-FILE
+           DISPLAY "PERDCLOSE: PERIOD-CLOSE RECORDS ROLLED UP: "
+               PC-RECORDS-ROLLED.
+
+       3100-WRITE-PROFITPROG-SUMMARY.
+           MOVE "T" TO PC-CB-FUNCTION
+           MOVE "PROFITPR" TO PS-PROGRAM-NAME OF HIST-SUMMARY-RECORD
+           MOVE PC-CLOSE-DATE
+               TO PS-PERIOD-END-DATE OF HIST-SUMMARY-RECORD
+           CALL "CTLBREAK" USING PC-CB-PROFIT-REVENUE-ID PC-CB-FUNCTION
+               PC-CB-AMOUNT PC-CB-SUBTOTAL PC-CB-GRAND-TOTAL
+           MOVE PC-CB-GRAND-TOTAL TO PS-AMOUNT-1 OF HIST-SUMMARY-RECORD
+           CALL "CTLBREAK" USING PC-CB-PROFIT-COSTS-ID PC-CB-FUNCTION
+               PC-CB-AMOUNT PC-CB-SUBTOTAL PC-CB-GRAND-TOTAL
+           MOVE PC-CB-GRAND-TOTAL TO PS-AMOUNT-2 OF HIST-SUMMARY-RECORD
+           CALL "CTLBREAK" USING PC-CB-PROFIT-PROFIT-ID PC-CB-FUNCTION
+               PC-CB-AMOUNT PC-CB-SUBTOTAL PC-CB-GRAND-TOTAL
+           MOVE PC-CB-GRAND-TOTAL TO PS-AMOUNT-3 OF HIST-SUMMARY-RECORD
+           WRITE HIST-SUMMARY-RECORD.
+
+       3200-WRITE-TAXPROG-SUMMARY.
+           MOVE "T" TO PC-CB-FUNCTION
+           MOVE "TAXPROG" TO PS-PROGRAM-NAME OF HIST-SUMMARY-RECORD
+           MOVE PC-CLOSE-DATE
+               TO PS-PERIOD-END-DATE OF HIST-SUMMARY-RECORD
+           CALL "CTLBREAK" USING PC-CB-TAX-WITHHOLD-ID PC-CB-FUNCTION
+               PC-CB-AMOUNT PC-CB-SUBTOTAL PC-CB-GRAND-TOTAL
+           MOVE PC-CB-GRAND-TOTAL TO PS-AMOUNT-1 OF HIST-SUMMARY-RECORD
+           MOVE 0 TO PS-AMOUNT-2 OF HIST-SUMMARY-RECORD
+           MOVE 0 TO PS-AMOUNT-3 OF HIST-SUMMARY-RECORD
+           WRITE HIST-SUMMARY-RECORD.
+
+      *-----------------------------------------------------------------
+      * TRUNCATES THE PERIOD-CLOSE FILE SO THE NEXT PERIOD'S RUNS
+      * START ACCUMULATING FROM ZERO AGAIN.
+      *-----------------------------------------------------------------
+       3300-CLEAR-PERIOD-CLOSE-FILE.
+           OPEN OUTPUT PERIOD-CLOSE-FILE
+           IF NOT PC-PERDCLOS-OK
+               MOVE "PERDCLOS" TO AB-PROGRAM-ID
+               MOVE "PERDCLOS" TO AB-FILE-NAME
+               MOVE "OPEN OUT" TO AB-OPERATION
+               MOVE PC-PERDCLOS-STATUS TO AB-STATUS-CODE
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+           CLOSE PERIOD-CLOSE-FILE.
+
+       COPY ABENDPAR.
+
+       END PROGRAM PERDCLOSE.
